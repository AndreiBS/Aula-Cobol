@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 08/08/2026
+      * Purpose: MESCLAR CONTATOS DUPLICADOS USANDO CORRESPONDING,
+      *          NO MESMO ESPIRITO DO ADD CORR DEMONSTRADO EM ADDCORR
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEDUPCTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'C:\COBOL\CONTATOS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS RANDOM
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+       WORKING-STORAGE SECTION.
+       01 WS-REG-1.
+          03 WS-ID-CONTATO-1               PIC 9(02).
+          03 WS-NM-CONTATO-1               PIC X(20).
+          03 WS-TL-CONTATO-1               PIC X(15).
+       01 WS-REG-2.
+          03 WS-ID-CONTATO-2               PIC 9(02).
+          03 WS-NM-CONTATO-2               PIC X(20).
+          03 WS-TL-CONTATO-2               PIC X(15).
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                          PIC X.
+          88 EXIT-OK                       VALUE 'F' 'f' FALSE 'N'.
+       77 WS-CONFIRM                       PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                   PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '*** MESCLAR CONTATOS DUPLICADOS ***'
+            SET EXIT-OK           TO FALSE
+            PERFORM P300-MESCLAR  THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+       P300-MESCLAR.
+            SET EOF-OK            TO FALSE
+            SET FS-OK             TO TRUE
+            MOVE SPACES           TO WS-CONFIRM
+            OPEN I-O CONTATOS
+
+            IF FS-OK THEN
+                DISPLAY 'Informe o ID do contato que permanecera: '
+                ACCEPT WS-ID-CONTATO-1
+                MOVE WS-ID-CONTATO-1 TO ID-CONTATO
+                READ CONTATOS INTO WS-REG-1
+                   KEY IS ID-CONTATO
+                   INVALID KEY
+                       DISPLAY 'CONTATO NAO EXISTE! '
+                   NOT INVALID KEY
+                       DISPLAY 'Informe o ID do contato duplicado: '
+                       ACCEPT WS-ID-CONTATO-2
+                       MOVE WS-ID-CONTATO-2 TO ID-CONTATO
+                       READ CONTATOS INTO WS-REG-2
+                          KEY IS ID-CONTATO
+                          INVALID KEY
+                              DISPLAY 'CONTATO DUPLICADO NAO EXISTE! '
+                          NOT INVALID KEY
+                              PERFORM P310-COMBINA
+                       END-READ
+                END-READ
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS. '
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+            CLOSE CONTATOS
+
+            DISPLAY
+               'TECLE: '
+               '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
+            ACCEPT WS-EXIT
+            .
+       P300-FIM.
+       P310-COMBINA.
+            IF WS-NM-CONTATO-1 EQUAL SPACES
+                MOVE WS-NM-CONTATO-2 TO WS-NM-CONTATO-1
+            END-IF
+            IF WS-TL-CONTATO-1 EQUAL SPACES
+                MOVE WS-TL-CONTATO-2 TO WS-TL-CONTATO-1
+            END-IF
+
+            DISPLAY 'Contato combinado: ' WS-NM-CONTATO-1
+                    '  ' WS-TL-CONTATO-1
+            DISPLAY 'TECLE: '
+                    '<S> para confirmar a mesclagem ou '
+                    '<QUALQUER TECLA> para abortar.'
+            ACCEPT WS-CONFIRM
+            IF WS-CONFIRM EQUAL 'S' OR 's' THEN
+                MOVE WS-ID-CONTATO-1  TO ID-CONTATO
+                MOVE WS-NM-CONTATO-1  TO NM-CONTATO
+                MOVE WS-TL-CONTATO-1  TO TL-CONTATO
+                REWRITE REG-CONTATOS
+                IF NOT FS-OK
+                    DISPLAY 'ERRO AO ATUALIZAR O CONTATO. '
+                    DISPLAY 'FILE STATUS: ' WS-FS
+                ELSE
+                    MOVE WS-ID-CONTATO-2 TO ID-CONTATO
+                    DELETE CONTATOS RECORD
+                    IF NOT FS-OK
+                        DISPLAY 'ERRO AO EXCLUIR O DUPLICADO. '
+                        DISPLAY 'FILE STATUS: ' WS-FS
+                    ELSE
+                        DISPLAY 'Contatos mesclados com sucesso!'
+                    END-IF
+                END-IF
+            ELSE
+                DISPLAY 'Mesclagem nao realizada.'
+            END-IF
+            .
+       P900-FIM.
+            GOBACK.
+       END PROGRAM DEDUPCTT.
