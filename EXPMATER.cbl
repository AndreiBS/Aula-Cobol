@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 08/08/2026
+      * Purpose: EXPORTAR MATERIAS CADASTRADAS PARA ARQUIVO CSV
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPMATER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT MATERIAS ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\MATERIAS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-MATERIA
+               FILE STATUS IS WS-FS.
+
+               SELECT SAIDA-CSV ASSIGN TO
+                'C:\COBOL\MATERIAS.CSV'
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATERIAS.
+          COPY FD_MATER.
+       FD SAIDA-CSV.
+       01 REG-CSV                          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                      PIC X(31) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-MATERIA                 PIC 9(03).
+          03 WS-NM-MATERIA                 PIC X(20).
+          03 WS-NT-APROVACAO               PIC 9(02)V99.
+          03 WS-SITUACAO                   PIC X(01).
+          03 WS-CH-MATERIA                 PIC 9(03).
+       01 WS-LINHA-CSV                     PIC X(60) VALUE SPACES.
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-FS-CSV                        PIC 99.
+          88 FS-CSV-OK                     VALUE 0.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-CONT                          PIC 9(003) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                   PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '*** EXPORTACAO DE MATERIAS PARA CSV ***'
+            PERFORM P300-EXPORTA THRU P300-FIM
+            PERFORM P900-FIM
+            .
+       P300-EXPORTA.
+            SET EOF-OK            TO FALSE
+            SET FS-OK             TO TRUE
+            SET FS-CSV-OK         TO TRUE
+            SET WS-CONT           TO 0.
+
+            OPEN INPUT  MATERIAS
+            OPEN OUTPUT SAIDA-CSV
+
+            IF FS-OK AND FS-CSV-OK THEN
+               PERFORM UNTIL EOF-OK
+
+                   READ MATERIAS INTO WS-REGISTRO
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           ADD 1      TO WS-CONT
+                           STRING WS-ID-MATERIA    DELIMITED BY SIZE
+                                  ','               DELIMITED BY SIZE
+                                  WS-NM-MATERIA     DELIMITED BY SIZE
+                                  ','               DELIMITED BY SIZE
+                                  WS-NT-APROVACAO   DELIMITED BY SIZE
+                                  ','               DELIMITED BY SIZE
+                                  WS-SITUACAO       DELIMITED BY SIZE
+                                  ','               DELIMITED BY SIZE
+                                  WS-CH-MATERIA     DELIMITED BY SIZE
+                                  INTO WS-LINHA-CSV
+                           MOVE WS-LINHA-CSV       TO REG-CSV
+                           WRITE REG-CSV
+                   END-READ
+               END-PERFORM
+               DISPLAY WS-CONT ' materia(s) exportada(s) com sucesso!'
+            ELSE
+                   DISPLAY 'ERRO AO ABRIR OS ARQUIVOS PARA EXPORTACAO.'
+                   DISPLAY 'FILE STATUS MATERIAS: ' WS-FS
+                   DISPLAY 'FILE STATUS CSV     : ' WS-FS-CSV
+            END-IF
+
+            CLOSE MATERIAS
+            CLOSE SAIDA-CSV
+            .
+       P300-FIM.
+       P900-FIM.
+            GOBACK.
+       END PROGRAM EXPMATER.
