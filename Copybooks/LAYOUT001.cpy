@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: LAYOUT001
+      * Purpose: Layout de dados pessoais usado no MOD03STRING
+      ******************************************************************
+       01 WS-PESSOA.
+          03 WS-PRIMEIRO-NOME               PIC X(15).
+          03 WS-SEGUNDO-NOME                PIC X(15).
+          03 WS-TELEFONE                    PIC X(13).
+          03 WS-TELEFONE-R REDEFINES WS-TELEFONE.
+             05 WS-PAIS                     PIC X(02).
+             05 WS-DDD                      PIC X(02).
+             05 WS-PREFIXO                  PIC X(05).
+             05 WS-SUFIXO                   PIC X(04).
+          03 WS-RUA                         PIC X(20).
+          03 WS-BAIRRO                      PIC X(15).
+          03 WS-CIDADE                      PIC X(15).
+          03 WS-UF                          PIC X(02).
+          03 WS-CEP                         PIC X(07).
+          03 WS-CEP-R REDEFINES WS-CEP.
+             05 WS-CEP-1                    PIC X(05).
+             05 WS-CEP-2                    PIC X(02).
+          03 WS-NACIONALIDADE               PIC X(15).
+          03 WS-PROFISSAO                   PIC X(15).
