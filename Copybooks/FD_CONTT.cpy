@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: FD_CONTT
+      * Purpose: Layout do registro de CONTATOS (CONTATOS.DAT)
+      ******************************************************************
+       01 REG-CONTATOS.
+          03 ID-CONTATO                    PIC 9(02).
+          03 NM-CONTATO                    PIC X(20).
+          03 TL-CONTATO                    PIC X(15).
