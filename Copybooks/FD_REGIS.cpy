@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: FD_REGIS
+      * Purpose: Layout do registro de ALUNOS (REGISTRO.DAT)
+      ******************************************************************
+       01 REG-ALUNO.
+          03 ID-ALUNO                      PIC 9(03).
+          03 NM-ALUNO                      PIC X(20).
+          03 TL-ALUNO                      PIC X(15).
+          03 TURMA                         PIC X(10).
+          03 SITUACAO                      PIC X(01).
+             88 ALUNO-ATIVO                VALUE 'A'.
+             88 ALUNO-INATIVO              VALUE 'I'.
+          03 RUA-ALUNO                     PIC X(20).
+          03 BAIRRO-ALUNO                  PIC X(15).
+          03 CIDADE-ALUNO                  PIC X(15).
+          03 UF-ALUNO                      PIC X(02).
+          03 CEP-ALUNO                     PIC X(08).
+          03 CEP-ALUNO-R REDEFINES CEP-ALUNO.
+             05 CEP-ALUNO-1                PIC X(05).
+             05 CEP-ALUNO-2                PIC X(03).
