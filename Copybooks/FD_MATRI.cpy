@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: FD_MATRI
+      * Purpose: Layout da matricula de um aluno em uma materia
+      *          (MATRICULAS.DAT)
+      ******************************************************************
+       01 REG-MATRICULA.
+          03 CHAVE-MATRICULA.
+             05 ID-ALUNO-MAT              PIC 9(03).
+             05 ID-MATERIA-MAT            PIC 9(03).
