@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: FD_CONTR
+      * Purpose: Layout do contrato de financiamento (CONTRATOS.DAT)
+      ******************************************************************
+       01 REG-CONTRATO.
+          03 ID-CONTRATO                  PIC 9(05).
+          03 NM-CLIENTE                   PIC X(20).
+          03 NM-OBJETO                    PIC X(20).
+          03 VL-OBJETO                    PIC 9(06)V99.
+          03 NUM-PARCELAS-CTR             PIC 9(03).
+          03 VL-PARCELA-CTR               PIC 9(05)V99 OCCURS 1 TO 420
+                                           TIMES DEPENDING ON
+                                           NUM-PARCELAS-CTR.
