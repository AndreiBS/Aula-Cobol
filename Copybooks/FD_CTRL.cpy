@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: FD_CTRL
+      * Purpose: Registro de controle de proxima chave (auto-increment)
+      *          compartilhado pelos cadastros (ALUNOS, CONTATOS, etc).
+      ******************************************************************
+       01 REG-CONTROLE.
+          03 CHAVE-CONTROLE                PIC X(10).
+          03 ULTIMO-ID                     PIC 9(05).
