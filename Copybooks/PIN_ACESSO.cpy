@@ -0,0 +1,5 @@
+      ******************************************************************
+      * Copybook: PIN_ACESSO
+      * Purpose: PIN de acesso as opcoes de incluir/alterar/excluir
+      ******************************************************************
+       01 WS-PIN-VALIDO                    PIC X(04) VALUE '1234'.
