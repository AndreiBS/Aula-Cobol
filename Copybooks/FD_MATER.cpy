@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: FD_MATER
+      * Purpose: Layout do registro de MATERIAS (MATERIAS.DAT)
+      ******************************************************************
+       01 REG-MATERIA.
+          03 ID-MATERIA                    PIC 9(03).
+          03 NM-MATERIA                    PIC X(20).
+          03 NT-APROVACAO                  PIC 9(02)V99.
+          03 SITUACAO                      PIC X(01).
+             88 MATERIA-ATIVA              VALUE 'A'.
+             88 MATERIA-INATIVA            VALUE 'I'.
+          03 CH-MATERIA                    PIC 9(03).
