@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: FD_ASSEN
+      * Purpose: Layout do assento do laboratorio (ASSENTOS.DAT)
+      ******************************************************************
+       01 REG-ASSENTO.
+          03 ID-ALUNO                      PIC 9(03).
+          03 NM-ALUNO                      PIC X(20).
+          03 LINHA-ASSENTO                 PIC 9(01).
+          03 COLUNA-ASSENTO                PIC 9(01).
