@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: FD_TODOS
+      * Purpose: Layout do boletim consolidado de ALUNO+MATERIA (TODOS.DAT)
+      ******************************************************************
+       01 REG-BOLETIM.
+          03 CHAVE-BOLETIM.
+             05 ID-ALUNO-2               PIC 9(03).
+             05 ID-MATERIA-2             PIC 9(03).
+          03 NM-ALUNO-2                  PIC X(20).
+          03 NM-MATERIA-2                PIC X(20).
+          03 NT-APROVACAO-2              PIC 9(02)V99.
+          03 MEDIA-BOLETIM               PIC 9(02)V99.
+          03 RESULTADO-BOLETIM           PIC X(14).
+          03 NUM-NOTAS-BOLETIM           PIC 9(02).
+          03 NOTA-BOLETIM                PIC 9(02)V99 OCCURS 1 TO 20
+                                          TIMES DEPENDING ON
+                                          NUM-NOTAS-BOLETIM.
