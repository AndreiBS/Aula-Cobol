@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 08/08/2026
+      * Purpose: VALIDAR FORMATO DE TELEFONE (DDD/PREFIXO/SUFIXO),
+      *          COMPARTILHADO ENTRE SISCONTATOS/ALTECOTT E
+      *          SISCADAS/SISALTER
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDTEL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TELEFONE-R.
+          03 WS-DDD                    PIC X(02).
+          03 WS-PREFIXO                PIC X(09).
+       77 WS-TAM-TEL                PIC 9(02) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-PARAMETROS-TEL.
+          03 LK-TELEFONE                   PIC X(15).
+          03 LK-TEL-OK                     PIC X(01).
+             88 TEL-VALIDO                 VALUE 'S'.
+             88 TEL-INVALIDO                VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-PARAMETROS-TEL.
+       MAIN-PROCEDURE.
+            SET TEL-INVALIDO      TO TRUE
+            MOVE LK-TELEFONE      TO WS-TELEFONE-R
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-TELEFONE))
+                                  TO WS-TAM-TEL
+            IF LK-TELEFONE NOT EQUAL SPACES AND
+               WS-TAM-TEL >= 10 AND
+               LK-TELEFONE(1:WS-TAM-TEL) IS NUMERIC AND
+               WS-DDD NOT EQUAL '00'
+                SET TEL-VALIDO    TO TRUE
+            END-IF
+            GOBACK.
+       END PROGRAM VALIDTEL.
