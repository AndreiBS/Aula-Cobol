@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 25/10/2023
+      * Purpose: MENU PRINCIPAL QUE DA ACESSO AOS DEMAIS SUBMENUS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SISMENU0.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-COM-AREA.
+          03 WS-MENSAGEM                   PIC X(50).
+       77 WS-OPCAO                         PIC X.
+          COPY PIN_ACESSO.
+       77 WS-PIN-DIGITADO                  PIC X(04).
+       77 WS-PIN-OK                        PIC X.
+          88 PIN-VALIDO                    VALUE 'S'.
+          88 PIN-INVALIDO                  VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P300-PROCESSA     THRU P300-FIM
+                                           UNTIL WS-OPCAO = 'F'OR 'f'
+            PERFORM P900-FIM
+            .
+       P300-PROCESSA.
+            MOVE SPACES                    TO WS-OPCAO
+            DISPLAY '**************************************************'
+            DISPLAY '***               MENU PRINCIPAL               ***'
+            DISPLAY '**************************************************'
+            DISPLAY '*** Escolha uma opcao:                         ***'
+            DISPLAY '***                                            ***'
+            DISPLAY '*** 1 - Contatos                               ***'
+            DISPLAY '*** 2 - Alunos                                 ***'
+            DISPLAY '*** 3 - Materias                               ***'
+            DISPLAY '*** 4 - Conciliacao de Telefones (Contatos x   ***'
+            DISPLAY '***     Alunos)                                ***'
+            DISPLAY '*** 5 - Fechamento de Termo (Arquivo Morto +   ***'
+            DISPLAY '***     Rollover)                              ***'
+            DISPLAY '***          <TECLE F PARA FINALIZAR>          ***'
+            DISPLAY '**************************************************'
+
+            ACCEPT WS-OPCAO
+
+            EVALUATE WS-OPCAO
+               WHEN '1'
+                   CALL 'C:\COBOL\bin\MENUCNTT' USING WS-COM-AREA
+               WHEN '2'
+                   CALL 'C:\COBOL\Desafio-modulo-3\bin\SISMENUS'
+                           USING WS-COM-AREA
+               WHEN '3'
+                   CALL 'C:\COBOL\Desafio-modulo-3\bin\SISMENU2'
+                           USING WS-COM-AREA
+               WHEN '4'
+                   CALL 'C:\COBOL\bin\SISFONE' USING WS-COM-AREA
+               WHEN '5'
+                   PERFORM P310-VALIDA-PIN THRU P310-FIM
+                   IF PIN-VALIDO
+                       CALL 'C:\COBOL\bin\SISROLOV'
+                   END-IF
+               WHEN 'F'
+                   DISPLAY 'Obrigado, volte sempre!'
+               WHEN 'f'
+                   DISPLAY 'Obrigado, volte sempre!'
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA! '
+            .
+       P300-FIM.
+       P310-VALIDA-PIN.
+            SET PIN-INVALIDO                TO TRUE
+            DISPLAY 'Informe o PIN de acesso: '
+            ACCEPT WS-PIN-DIGITADO
+            IF WS-PIN-DIGITADO EQUAL WS-PIN-VALIDO
+                SET PIN-VALIDO               TO TRUE
+            ELSE
+                DISPLAY 'PIN INCORRETO! ACESSO NEGADO.'
+            END-IF
+            .
+       P310-FIM.
+       P900-FIM.
+
+            STOP RUN.
+       END PROGRAM SISMENU0.
