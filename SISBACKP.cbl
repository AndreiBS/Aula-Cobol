@@ -0,0 +1,218 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 08/08/2026
+      * Purpose: BACKUP DIARIO DOS ARQUIVOS INDEXADOS (ALUNOS, MATERIAS,
+      *          CONTATOS, TODOS) PARA UMA PASTA DE ARQUIVO MORTO DATADA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SISBACKP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\REGISTRO.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-ALUNO
+               FILE STATUS IS WS-FS.
+
+               SELECT MATERIAS ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\MATERIAS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-MATERIA
+               FILE STATUS IS WS-FS.
+
+               SELECT CONTATOS ASSIGN TO
+                'C:\COBOL\CONTATOS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT TODOS ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\TODOS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS CHAVE-BOLETIM
+               FILE STATUS IS WS-FS.
+
+               SELECT ALUNOS-BKP ASSIGN TO WS-ARQ-ALUNOS-BKP
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BKP.
+
+               SELECT MATERIAS-BKP ASSIGN TO WS-ARQ-MATERIAS-BKP
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BKP.
+
+               SELECT CONTATOS-BKP ASSIGN TO WS-ARQ-CONTATOS-BKP
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BKP.
+
+               SELECT TODOS-BKP ASSIGN TO WS-ARQ-TODOS-BKP
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+          COPY FD_REGIS.
+       FD MATERIAS.
+          COPY FD_MATER.
+       FD CONTATOS.
+          COPY FD_CONTT.
+       FD TODOS.
+          COPY FD_TODOS.
+
+       FD ALUNOS-BKP.
+       01 REG-ALUNOS-BKP                   PIC X(109).
+       FD MATERIAS-BKP.
+       01 REG-MATERIAS-BKP                 PIC X(31).
+       FD CONTATOS-BKP.
+       01 REG-CONTATOS-BKP                 PIC X(37).
+       FD TODOS-BKP.
+       01 REG-TODOS-BKP                    PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-FS-BKP                        PIC 99.
+          88 FS-BKP-OK                     VALUE 0.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-DATA-HOJE                     PIC 9(06).
+       77 WS-CONT-REG                      PIC 9(05).
+       01 WS-BUF-ALUNOS                    PIC X(109).
+       01 WS-BUF-MATERIAS                  PIC X(31).
+       01 WS-BUF-CONTATOS                  PIC X(37).
+       01 WS-BUF-TODOS                     PIC X(150).
+       01 WS-ARQ-ALUNOS-BKP                PIC X(60).
+       01 WS-ARQ-MATERIAS-BKP              PIC X(60).
+       01 WS-ARQ-CONTATOS-BKP              PIC X(60).
+       01 WS-ARQ-TODOS-BKP                 PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '*** BACKUP DIARIO DOS ARQUIVOS DE DADOS ***'
+            ACCEPT WS-DATA-HOJE FROM DATE
+
+            STRING 'C:\COBOL\BACKUP\REGISTRO_'  DELIMITED BY SIZE
+                   WS-DATA-HOJE                 DELIMITED BY SIZE
+                   '.DAT'                       DELIMITED BY SIZE
+                   INTO WS-ARQ-ALUNOS-BKP
+            STRING 'C:\COBOL\BACKUP\MATERIAS_'  DELIMITED BY SIZE
+                   WS-DATA-HOJE                 DELIMITED BY SIZE
+                   '.DAT'                       DELIMITED BY SIZE
+                   INTO WS-ARQ-MATERIAS-BKP
+            STRING 'C:\COBOL\BACKUP\CONTATOS_'  DELIMITED BY SIZE
+                   WS-DATA-HOJE                 DELIMITED BY SIZE
+                   '.DAT'                       DELIMITED BY SIZE
+                   INTO WS-ARQ-CONTATOS-BKP
+            STRING 'C:\COBOL\BACKUP\TODOS_'     DELIMITED BY SIZE
+                   WS-DATA-HOJE                 DELIMITED BY SIZE
+                   '.DAT'                       DELIMITED BY SIZE
+                   INTO WS-ARQ-TODOS-BKP
+
+            PERFORM P310-BACKUP-ALUNOS    THRU P310-FIM
+            PERFORM P320-BACKUP-MATERIAS  THRU P320-FIM
+            PERFORM P330-BACKUP-CONTATOS  THRU P330-FIM
+            PERFORM P340-BACKUP-TODOS     THRU P340-FIM
+
+            DISPLAY '*** BACKUP CONCLUIDO ***'
+            PERFORM P900-FIM
+            .
+       P310-BACKUP-ALUNOS.
+            SET EOF-OK        TO FALSE
+            MOVE ZEROS        TO WS-CONT-REG
+            OPEN INPUT  ALUNOS
+            OPEN OUTPUT ALUNOS-BKP
+            IF FS-OK AND FS-BKP-OK
+               PERFORM UNTIL EOF-OK
+                   READ ALUNOS INTO WS-BUF-ALUNOS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           WRITE REG-ALUNOS-BKP FROM WS-BUF-ALUNOS
+                           ADD 1 TO WS-CONT-REG
+                   END-READ
+               END-PERFORM
+               DISPLAY 'ALUNOS: ' WS-CONT-REG ' registros copiados.'
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS DE ALUNOS PARA BACKUP.'
+            END-IF
+            CLOSE ALUNOS ALUNOS-BKP
+            .
+       P310-FIM.
+       P320-BACKUP-MATERIAS.
+            SET EOF-OK        TO FALSE
+            MOVE ZEROS        TO WS-CONT-REG
+            OPEN INPUT  MATERIAS
+            OPEN OUTPUT MATERIAS-BKP
+            IF FS-OK AND FS-BKP-OK
+               PERFORM UNTIL EOF-OK
+                   READ MATERIAS INTO WS-BUF-MATERIAS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           WRITE REG-MATERIAS-BKP FROM WS-BUF-MATERIAS
+                           ADD 1 TO WS-CONT-REG
+                   END-READ
+               END-PERFORM
+               DISPLAY 'MATERIAS: ' WS-CONT-REG ' registros copiados.'
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS DE MATERIAS P/ BACKUP.'
+            END-IF
+            CLOSE MATERIAS MATERIAS-BKP
+            .
+       P320-FIM.
+       P330-BACKUP-CONTATOS.
+            SET EOF-OK        TO FALSE
+            MOVE ZEROS        TO WS-CONT-REG
+            OPEN INPUT  CONTATOS
+            OPEN OUTPUT CONTATOS-BKP
+            IF FS-OK AND FS-BKP-OK
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS INTO WS-BUF-CONTATOS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           WRITE REG-CONTATOS-BKP FROM WS-BUF-CONTATOS
+                           ADD 1 TO WS-CONT-REG
+                   END-READ
+               END-PERFORM
+               DISPLAY 'CONTATOS: ' WS-CONT-REG ' registros copiados.'
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS DE CONTATOS P/ BACKUP.'
+            END-IF
+            CLOSE CONTATOS CONTATOS-BKP
+            .
+       P330-FIM.
+       P340-BACKUP-TODOS.
+            SET EOF-OK        TO FALSE
+            MOVE ZEROS        TO WS-CONT-REG
+            OPEN INPUT  TODOS
+            OPEN OUTPUT TODOS-BKP
+            IF FS-OK AND FS-BKP-OK
+               PERFORM UNTIL EOF-OK
+                   READ TODOS INTO WS-BUF-TODOS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           WRITE REG-TODOS-BKP FROM WS-BUF-TODOS
+                           ADD 1 TO WS-CONT-REG
+                   END-READ
+               END-PERFORM
+               DISPLAY 'TODOS: ' WS-CONT-REG ' registros copiados.'
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS DE BOLETIM P/ BACKUP.'
+            END-IF
+            CLOSE TODOS TODOS-BKP
+            .
+       P340-FIM.
+       P900-FIM.
+            STOP RUN.
+       END PROGRAM SISBACKP.
