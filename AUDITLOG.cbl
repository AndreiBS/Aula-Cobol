@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 08/08/2026
+      * Purpose: GRAVAR TRILHA DE AUDITORIA (CADASTRO/ALTERACAO/
+      *          EXCLUSAO), COMPARTILHADO ENTRE SISCONTATOS/SISCADAS/
+      *          SISCADA2/SISALTER/SISALTE2/SISDELET/SISDELE2
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-AUDITORIA ASSIGN TO
+            'C:\COBOL\AUDITORIA.LOG'
+           ORGANISATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOG-AUDITORIA.
+       01 REG-LOG-AUDITORIA                PIC X(170).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-LOG                        PIC 99.
+          88 FS-LOG-OK                     VALUE 0.
+       77 WS-DATA-HOJE                     PIC 9(06).
+       77 WS-HORA-HOJE                     PIC 9(06).
+       77 WS-LINHA-LOG                     PIC X(170) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-AUDITORIA.
+          03 LK-PROGRAMA                   PIC X(12).
+          03 LK-OPERACAO                   PIC X(10).
+          03 LK-CHAVE                      PIC X(10).
+          03 LK-VALOR-ANTIGO               PIC X(50).
+          03 LK-VALOR-NOVO                 PIC X(50).
+
+       PROCEDURE DIVISION USING LK-AUDITORIA.
+       MAIN-PROCEDURE.
+            ACCEPT WS-DATA-HOJE FROM DATE
+            ACCEPT WS-HORA-HOJE FROM TIME
+            OPEN EXTEND LOG-AUDITORIA
+            IF WS-FS-LOG EQUAL 35
+                OPEN OUTPUT LOG-AUDITORIA
+                CLOSE LOG-AUDITORIA
+                OPEN EXTEND LOG-AUDITORIA
+            END-IF
+            IF FS-LOG-OK
+                STRING WS-DATA-HOJE        DELIMITED BY SIZE
+                       ' '                 DELIMITED BY SIZE
+                       WS-HORA-HOJE        DELIMITED BY SIZE
+                       ' '                 DELIMITED BY SIZE
+                       LK-PROGRAMA         DELIMITED BY SIZE
+                       ' '                 DELIMITED BY SIZE
+                       LK-OPERACAO         DELIMITED BY SIZE
+                       ' CHAVE='           DELIMITED BY SIZE
+                       LK-CHAVE            DELIMITED BY SIZE
+                       ' DE=['             DELIMITED BY SIZE
+                       LK-VALOR-ANTIGO     DELIMITED BY SIZE
+                       '] PARA=['          DELIMITED BY SIZE
+                       LK-VALOR-NOVO       DELIMITED BY SIZE
+                       ']'                 DELIMITED BY SIZE
+                       INTO WS-LINHA-LOG
+                MOVE WS-LINHA-LOG TO REG-LOG-AUDITORIA
+                WRITE REG-LOG-AUDITORIA
+            ELSE
+                DISPLAY 'ERRO AO GRAVAR NA AUDITORIA. '
+                DISPLAY 'FILE STATUS: ' WS-FS-LOG
+            END-IF
+            CLOSE LOG-AUDITORIA
+            GOBACK
+            .
+       END PROGRAM AUDITLOG.
