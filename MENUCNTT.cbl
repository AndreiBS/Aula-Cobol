@@ -11,6 +11,11 @@
        01 WS-COM-AREA.
           03 WS-MENSAGEM                   PIC X(40).
        77 WS-OPCAO                         PIC X.
+          COPY PIN_ACESSO.
+       77 WS-PIN-DIGITADO                  PIC X(04).
+       77 WS-PIN-OK                        PIC X.
+          88 PIN-VALIDO                    VALUE 'S'.
+          88 PIN-INVALIDO                  VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -30,6 +35,7 @@
             DISPLAY '*** 3 - Consultar Contato                      ***'
             DISPLAY '*** 4 - Alterar Contato                        ***'
             DISPLAY '*** 5 - Excluir Contato                        ***'
+            DISPLAY '*** 6 - Mesclar Contatos Duplicados            ***'
             DISPLAY '***          <TECLE F PARA FINALIZAR>          ***'
             DISPLAY '**************************************************'
 
@@ -37,15 +43,29 @@
 
             EVALUATE WS-OPCAO
                WHEN '1'
-                   CALL 'C:\COBOL\bin\SISCONTT' USING WS-COM-AREA
+                   PERFORM P310-VALIDA-PIN THRU P310-FIM
+                   IF PIN-VALIDO
+                       CALL 'C:\COBOL\bin\SISCONTT' USING WS-COM-AREA
+                   END-IF
                WHEN '2'
                    CALL 'C:\COBOL\bin\VERLISTA' USING WS-COM-AREA
                WHEN '3'
                    CALL 'C:\COBOL\bin\CONSCTT'  USING WS-COM-AREA
                WHEN '4'
-                   CALL 'C:\COBOL\bin\ALTECOTT' USING WS-COM-AREA
+                   PERFORM P310-VALIDA-PIN THRU P310-FIM
+                   IF PIN-VALIDO
+                       CALL 'C:\COBOL\bin\ALTECOTT' USING WS-COM-AREA
+                   END-IF
                WHEN '5'
-                   CALL 'C:\COBOL\bin\DELCONTT' USING WS-COM-AREA
+                   PERFORM P310-VALIDA-PIN THRU P310-FIM
+                   IF PIN-VALIDO
+                       CALL 'C:\COBOL\bin\DELCONTT' USING WS-COM-AREA
+                   END-IF
+               WHEN '6'
+                   PERFORM P310-VALIDA-PIN THRU P310-FIM
+                   IF PIN-VALIDO
+                       CALL 'C:\COBOL\bin\DEDUPCTT' USING WS-COM-AREA
+                   END-IF
                WHEN 'F'
                    DISPLAY 'Obrigado, volte sempre!'
                WHEN 'f'
@@ -54,6 +74,17 @@
                    DISPLAY 'OPCAO INVALIDA! '
             .
        P300-FIM.
+       P310-VALIDA-PIN.
+            SET PIN-INVALIDO                TO TRUE
+            DISPLAY 'Informe o PIN de acesso: '
+            ACCEPT WS-PIN-DIGITADO
+            IF WS-PIN-DIGITADO EQUAL WS-PIN-VALIDO
+                SET PIN-VALIDO               TO TRUE
+            ELSE
+                DISPLAY 'PIN INCORRETO! ACESSO NEGADO.'
+            END-IF
+            .
+       P310-FIM.
        P900-FIM.
 
             STOP RUN.
