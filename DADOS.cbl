@@ -1,25 +1,59 @@
       ******************************************************************
       * Author: ANDREI BATISTA
       * Date: 14/10/2023
-      * Purpose: MOSTRAR LEITURA DE ARQUVOS NO COBOL
+      * Purpose: CONVERTER STUDENT.TXT PARA O ARQUIVO REGISTRO.DAT
+      *          (LOTE DE MIGRACAO DOS ALUNOS CADASTRADOS NO SISCADAS)
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DADOS.
+
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT ASSING TO
+           SELECT STUDENT ASSIGN TO
            'C:\COBOL\STUDENT.TXT'
            ORGANIZATION IS SEQUENTIAL.
 
+           SELECT ALUNOS ASSIGN TO
+            'C:\COBOL\Desafio-modulo-3\REGISTRO.DAT'
+           ORGANISATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD  KEY  IS ID-ALUNO
+           FILE STATUS IS WS-FS.
+
+           SELECT CONTROLE ASSIGN TO
+            'C:\COBOL\Desafio-modulo-3\CONTROLE.DAT'
+           ORGANISATION IS INDEXED
+           ACCESS  MODE IS RANDOM
+           RECORD  KEY  IS CHAVE-CONTROLE
+           FILE STATUS IS WS-FS-CTRL.
+
+           SELECT EXCECOES ASSIGN TO
+            'C:\COBOL\Desafio-modulo-3\STUDENT_EXCECOES.TXT'
+           ORGANISATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-EXC.
+
        DATA DIVISION.
        FILE SECTION.
-       FD STUDENT
+       FD STUDENT.
        01 STUDENT-FILE.
-          03 CD-STUDENT             PISC 9(05).
+          03 CD-STUDENT             PIC 9(05).
           03 NM-STUDENT             PIC X(20).
 
+       FD ALUNOS.
+          COPY FD_REGIS.
+       FD CONTROLE.
+          COPY FD_CTRL.
+       FD EXCECOES.
+       01 REG-EXCECAO.
+          03 EXC-CD-STUDENT         PIC 9(05).
+          03 EXC-NM-STUDENT         PIC X(20).
+          03 EXC-MOTIVO             PIC X(20).
+
        WORKING-STORAGE SECTION.
        01 WS-DADOS                  PIC X(25)  VALUE SPACES.
        01 FILLER REDEFINES WS-DADOS.
@@ -27,21 +61,125 @@
           03 WS-NM-STUDENT          PIC X(20).
       ******* WS-EOF (END OF FILE)******
        77 WS-EOF                    PIC A      VALUE SPACE.
+       77 WS-FS                     PIC 99.
+          88 FS-OK                 VALUE 0.
+       77 WS-FS-CTRL                PIC 99.
+          88 FS-CTRL-OK             VALUE 0.
+       77 WS-FS-EXC                 PIC 99.
+          88 FS-EXC-OK              VALUE 0.
+       77 WS-QTDE-LIDOS             PIC 9(05)  VALUE 0.
+       77 WS-QTDE-GRAVADOS          PIC 9(05)  VALUE 0.
+       77 WS-QTDE-REJEITADOS        PIC 9(05)  VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
             OPEN INPUT STUDENT.
 
+            OPEN I-O ALUNOS.
+            IF WS-FS EQUAL 35 THEN
+                OPEN OUTPUT ALUNOS
+                CLOSE ALUNOS
+                OPEN I-O ALUNOS
+            END-IF
+
             PERFORM UNTIL WS-EOF = 'F'
                READ STUDENT    INTO    WS-DADOS
                    AT END MOVE 'F'     TO WS-EOF
                        NOT AT END
+                           ADD 1       TO WS-QTDE-LIDOS
                            DISPLAY WS-CD-STUDENT ' - ' WS-NM-STUDENT
+                           IF WS-NM-STUDENT EQUAL SPACES
+                               PERFORM P400-REJEITA-BRANCO
+                           ELSE
+                               PERFORM P150-PROX-ID
+                               PERFORM P200-GRAVA-ALUNO
+                           END-IF
                END-READ
             END-PERFORM.
 
             CLOSE STUDENT.
+            CLOSE ALUNOS.
+
+            DISPLAY 'REGISTROS LIDOS DO STUDENT.TXT: ' WS-QTDE-LIDOS.
+            DISPLAY 'REGISTROS GRAVADOS EM REGISTRO.DAT: '
+                    WS-QTDE-GRAVADOS.
+            DISPLAY 'REGISTROS REJEITADOS (VER EXCECOES): '
+                    WS-QTDE-REJEITADOS.
 
             GOBACK.
+       P150-PROX-ID.
+            SET FS-CTRL-OK        TO TRUE
+            OPEN I-O CONTROLE
+            IF WS-FS-CTRL EQUAL 35 THEN
+                OPEN OUTPUT CONTROLE
+                CLOSE CONTROLE
+                OPEN I-O CONTROLE
+            END-IF
+            MOVE 'ALUNOS    '       TO CHAVE-CONTROLE
+            READ CONTROLE
+                INVALID KEY
+                    MOVE 'ALUNOS    ' TO CHAVE-CONTROLE
+                    MOVE 1            TO ULTIMO-ID
+                    WRITE REG-CONTROLE
+                    IF NOT FS-CTRL-OK
+                        DISPLAY 'ERRO AO GRAVAR O CONTROLE DE ID. '
+                        DISPLAY 'FILE STATUS: ' WS-FS-CTRL
+                    END-IF
+                NOT INVALID KEY
+                    ADD 1             TO ULTIMO-ID
+                    REWRITE REG-CONTROLE
+                    IF NOT FS-CTRL-OK
+                        DISPLAY 'ERRO AO ATUALIZAR O CONTROLE DE ID. '
+                        DISPLAY 'FILE STATUS: ' WS-FS-CTRL
+                    END-IF
+            END-READ
+            MOVE ULTIMO-ID        TO ID-ALUNO
+            CLOSE CONTROLE
+            .
+       P200-GRAVA-ALUNO.
+            IF FS-OK THEN
+                MOVE WS-NM-STUDENT    TO NM-ALUNO
+                MOVE SPACES           TO TL-ALUNO
+                MOVE SPACES           TO TURMA
+                MOVE SPACES           TO RUA-ALUNO
+                MOVE SPACES           TO BAIRRO-ALUNO
+                MOVE SPACES           TO CIDADE-ALUNO
+                MOVE SPACES           TO UF-ALUNO
+                MOVE SPACES           TO CEP-ALUNO
+                SET ALUNO-ATIVO       TO TRUE
+                WRITE REG-ALUNO
+                    INVALID KEY
+                        MOVE 'CHAVE DUPLICADA'  TO EXC-MOTIVO
+                        PERFORM P410-GRAVA-EXCECAO
+                    NOT INVALID KEY
+                        ADD 1         TO WS-QTDE-GRAVADOS
+                END-WRITE
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS. '
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+            .
+       P400-REJEITA-BRANCO.
+            MOVE 'NOME EM BRANCO'     TO EXC-MOTIVO
+            PERFORM P410-GRAVA-EXCECAO
+            .
+       P410-GRAVA-EXCECAO.
+            MOVE WS-CD-STUDENT        TO EXC-CD-STUDENT
+            MOVE WS-NM-STUDENT        TO EXC-NM-STUDENT
+            OPEN EXTEND EXCECOES
+            IF WS-FS-EXC EQUAL 35 THEN
+                OPEN OUTPUT EXCECOES
+                CLOSE EXCECOES
+                OPEN EXTEND EXCECOES
+            END-IF
+            IF FS-EXC-OK THEN
+                WRITE REG-EXCECAO
+                ADD 1                 TO WS-QTDE-REJEITADOS
+            ELSE
+                DISPLAY 'ERRO AO GRAVAR A EXCECAO. '
+                DISPLAY 'FILE STATUS: ' WS-FS-EXC
+            END-IF
+            CLOSE EXCECOES
+            .
        END PROGRAM DADOS.
