@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 08/08/2026
+      * Purpose: ALTERAR CONTATOS CADASTRADOS PELO PROG SISCONTATOS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTECOTT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+               'C:\COBOL\CONTATOS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS RANDOM
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                      PIC X(37) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO                 PIC 9(02).
+          03 WS-NM-CONTATO                 PIC X(20).
+          03 WS-TL-CONTATO                 PIC X(15).
+       01 WL-PARAMETROS-TEL.
+          03 WL-TELEFONE                   PIC X(15).
+          03 WL-TEL-OK                     PIC X(01).
+             88 WL-TEL-VALIDO              VALUE 'S'.
+             88 WL-TEL-INVALIDO            VALUE 'N'.
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                          PIC X.
+          88 EXIT-OK                       VALUE 'F' 'f' FALSE 'N'.
+       77 WS-CONFIRM                       PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                   PIC X(40).
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '*** ALTERACAO DE CONTATOS ***'
+            SET EXIT-OK           TO FALSE
+            PERFORM P300-ALTERAR THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+       P300-ALTERAR.
+            SET EOF-OK            TO FALSE
+            SET FS-OK             TO TRUE
+            MOVE SPACES           TO WS-CONFIRM
+            OPEN I-O CONTATOS
+
+            IF FS-OK THEN
+                DISPLAY 'Informe o numero de identificacao do contato: '
+                ACCEPT ID-CONTATO
+
+                READ CONTATOS INTO WS-REGISTRO
+                   KEY IS ID-CONTATO
+                   INVALID KEY
+                       DISPLAY 'CONTATO NAO EXISTE! '
+                   NOT INVALID KEY
+                       DISPLAY 'Nome atual: ' WS-NM-CONTATO
+                       DISPLAY 'Informe o novo nome: '
+                       ACCEPT WS-NM-CONTATO
+                       DISPLAY 'Telefone atual: ' WS-TL-CONTATO
+                       DISPLAY 'Informe o novo telefone: '
+                       ACCEPT WS-TL-CONTATO
+                       DISPLAY 'TECLE: '
+                               '<S> para confirmar ou <QUALQUER TECLA>'
+                               ' para continuar com o atual.'
+                       ACCEPT WS-CONFIRM
+                       MOVE WS-TL-CONTATO    TO WL-TELEFONE
+                       CALL 'VALIDTEL' USING WL-PARAMETROS-TEL
+                       IF WL-TEL-INVALIDO
+                           DISPLAY 'TELEFONE INVALIDO! '
+                                   'ALTERACAO NAO REALIZADA.'
+                       ELSE
+                       IF WS-CONFIRM EQUAL 'S' OR 's' THEN
+                           MOVE WS-NM-CONTATO  TO  NM-CONTATO
+                           MOVE WS-TL-CONTATO  TO  TL-CONTATO
+                           REWRITE REG-CONTATOS
+                           DISPLAY 'Contato atualizado com sucesso!'
+                       ELSE
+                           DISPLAY 'Alteracao nao realizada.'
+                       END-IF
+                       END-IF
+                END-READ
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS. '
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+            CLOSE CONTATOS
+
+            DISPLAY
+               'TECLE: '
+               '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
+            ACCEPT WS-EXIT
+            .
+       P300-FIM.
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM ALTECOTT.
