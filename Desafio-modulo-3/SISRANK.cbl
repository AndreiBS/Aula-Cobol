@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 08/08/2026
+      * Purpose: RANKING DE MAIOR E MENOR MEDIA DA TURMA POR MATERIA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SISRANK.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT TODOS ASSIGN TO
+               'C:\COBOL\Desafio-modulo-3\TODOS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS CHAVE-BOLETIM
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TODOS.
+          COPY FD_TODOS.
+       WORKING-STORAGE SECTION.
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                          PIC X.
+          88 EXIT-OK                       VALUE 'F' 'f' FALSE 'N'.
+       77 WS-ID-MATERIA                    PIC 9(03).
+       77 WS-QTD-ALUNOS                    PIC 9(05) VALUE ZEROS.
+       77 WS-MAXIMO                        PIC 9(02)V99 VALUE ZEROS.
+       77 WS-MINIMO                        PIC 9(02)V99 VALUE 99,99.
+       77 WS-NM-MAIOR                      PIC X(20) VALUE SPACES.
+       77 WS-NM-MENOR                      PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                   PIC X(50).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '*** RANKING DE MAIOR E MENOR MEDIA POR MATERIA ***'
+            SET EXIT-OK           TO FALSE
+            PERFORM P300-RANKING THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+       P300-RANKING.
+            SET EOF-OK            TO FALSE
+            SET FS-OK             TO TRUE
+            MOVE ZEROS            TO WS-QTD-ALUNOS WS-MAXIMO
+            MOVE 99,99            TO WS-MINIMO
+            MOVE SPACES           TO WS-NM-MAIOR WS-NM-MENOR
+
+            DISPLAY 'Informe o numero de identificacao da Materia: '
+            ACCEPT WS-ID-MATERIA
+
+            OPEN INPUT TODOS
+            IF FS-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ TODOS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF ID-MATERIA-2 EQUAL WS-ID-MATERIA
+                               ADD 1 TO WS-QTD-ALUNOS
+                               IF MEDIA-BOLETIM > WS-MAXIMO
+                                   MOVE MEDIA-BOLETIM TO WS-MAXIMO
+                                   MOVE NM-ALUNO-2    TO WS-NM-MAIOR
+                               END-IF
+                               IF MEDIA-BOLETIM < WS-MINIMO
+                                   MOVE MEDIA-BOLETIM TO WS-MINIMO
+                                   MOVE NM-ALUNO-2    TO WS-NM-MENOR
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF WS-QTD-ALUNOS > 0
+                   DISPLAY '*************************************'
+                   DISPLAY 'ALUNOS LANCADOS  : ' WS-QTD-ALUNOS
+                   DISPLAY 'MAIOR MEDIA      : ' WS-MAXIMO
+                           ' - ' WS-NM-MAIOR
+                   DISPLAY 'MENOR MEDIA      : ' WS-MINIMO
+                           ' - ' WS-NM-MENOR
+                   DISPLAY '*************************************'
+               ELSE
+                   DISPLAY 'NENHUM BOLETIM ENCONTRADO PARA A '
+                           'MATERIA! '
+               END-IF
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE BOLETINS. '
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+            CLOSE TODOS
+
+            DISPLAY
+               'TECLE: '
+               '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
+            ACCEPT WS-EXIT
+            .
+       P300-FIM.
+       P900-FIM.
+            GOBACK.
+       END PROGRAM SISRANK.
