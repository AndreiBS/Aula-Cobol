@@ -18,18 +18,46 @@
                RECORD  KEY  IS ID-ALUNO
                FILE STATUS IS WS-FS.
 
+               SELECT LIXEIRA-ALUNOS ASSIGN TO
+               WS-ARQ-LIXEIRA-ALUNOS
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LIXA.
+
        DATA DIVISION.
        FILE SECTION.
        FD ALUNOS.
           COPY FD_REGIS.
+       FD LIXEIRA-ALUNOS.
+       01 REG-LIXEIRA-ALUNO.
+          03 LIXA-ID-ALUNO                 PIC 9(03).
+          03 LIXA-NM-ALUNO                 PIC X(20).
+          03 LIXA-TL-ALUNO                 PIC X(15).
+          03 LIXA-TURMA                    PIC X(10).
+          03 LIXA-DT-EXCLUSAO              PIC 9(06).
+          03 LIXA-HR-EXCLUSAO              PIC 9(06).
        WORKING-STORAGE SECTION.
+       01 WS-ARQ-LIXEIRA-ALUNOS            PIC X(60) VALUE SPACES.
+       01 WS-FS-LIXA                       PIC 99.
+          88 FS-LIXA-OK                    VALUE 0.
+       01 WS-DATA-HOJE                     PIC 9(06).
        01 WS-REGISTRO                      PIC X(50) VALUE SPACES.
        01 FILLER REDEFINES WS-REGISTRO.
           03 WS-ID-ALUNO                   PIC 9(03).
           03 WS-NM-ALUNO                   PIC X(20).
           03 WS-TL-ALUNO                   PIC X(15).
-       77 WS-FS                            PIC 99.
+       01 WL-AUDITORIA.
+          03 WL-PROGRAMA                   PIC X(12)
+             VALUE 'SISDELET'.
+          03 WL-OPERACAO                   PIC X(10).
+          03 WL-CHAVE                      PIC X(10).
+          03 WL-VALOR-ANTIGO               PIC X(50).
+          03 WL-VALOR-NOVO                 PIC X(50).
+       01 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
+       01 WS-FS-GRUPO REDEFINES WS-FS.
+          03 WS-FS-CLASSE                  PIC 9.
+             88 FS-BLOQUEADO               VALUE 9.
+          03 WS-FS-DETALHE                 PIC 9.
        77 WS-EOF                           PIC X.
           88 EOF-OK                        VALUE 'S' 's' FALSE 'N'.
        77 WS-EXIT                          PIC X.
@@ -43,6 +71,11 @@
 
        MAIN-PROCEDURE.
             DISPLAY '*** EXCLUI ALUNOS ***'
+            ACCEPT WS-DATA-HOJE FROM DATE
+            STRING 'C:\COBOL\Desafio-modulo-3\LIXEIRA_ALUNOS_'
+                   WS-DATA-HOJE
+                   '.DAT'
+                   DELIMITED BY SIZE INTO WS-ARQ-LIXEIRA-ALUNOS
             SET EXIT-OK           TO FALSE
             PERFORM P300-EXCLUIR THRU P300-FIM UNTIL EXIT-OK
             PERFORM P900-FIM
@@ -68,15 +101,37 @@
                                ' para abortar.'
                        ACCEPT WS-CONFIRM
                        IF WS-CONFIRM EQUAL 'S' OR 's' THEN
-                           DELETE ALUNOS RECORD
-                           DISPLAY 'Aluno excluido com sucesso!'
+                           MOVE NM-ALUNO      TO WL-VALOR-ANTIGO
+                           PERFORM P310-LIXEIRA
+                           SET ALUNO-INATIVO  TO TRUE
+                           REWRITE REG-ALUNO
+                           IF FS-OK
+                               DISPLAY 'Aluno excluido com sucesso!'
+                               MOVE 'EXCLUSAO' TO WL-OPERACAO
+                               MOVE ID-ALUNO   TO WL-CHAVE
+                               MOVE 'INATIVO'  TO WL-VALOR-NOVO
+                               CALL 'AUDITLOG' USING WL-AUDITORIA
+                           ELSE
+                               IF FS-BLOQUEADO
+                                   DISPLAY 'REGISTRO EM USO POR OUTRO '
+                                           'USUARIO, TENTE NOVAMENTE.'
+                               ELSE
+                                   DISPLAY 'ERRO AO EXCLUIR O ALUNO. '
+                                   DISPLAY 'FILE STATUS: ' WS-FS
+                               END-IF
+                           END-IF
                        ELSE
                            DISPLAY 'Alteracao nao realizada.'
                        END-IF
                 END-READ
             ELSE
-                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS. '
-                DISPLAY 'FILE STATUS: ' WS-FS
+                IF FS-BLOQUEADO
+                    DISPLAY 'ARQUIVO EM USO POR OUTRO USUARIO, '
+                            'TENTE NOVAMENTE.'
+                ELSE
+                    DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS. '
+                    DISPLAY 'FILE STATUS: ' WS-FS
+                END-IF
             END-IF
             CLOSE ALUNOS
 
@@ -86,6 +141,28 @@
             ACCEPT WS-EXIT
             .
        P300-FIM.
+       P310-LIXEIRA.
+            OPEN EXTEND LIXEIRA-ALUNOS
+            IF WS-FS-LIXA EQUAL 35
+                CLOSE LIXEIRA-ALUNOS
+                OPEN OUTPUT LIXEIRA-ALUNOS
+                CLOSE LIXEIRA-ALUNOS
+                OPEN EXTEND LIXEIRA-ALUNOS
+            END-IF
+            IF FS-LIXA-OK
+                MOVE ID-ALUNO         TO LIXA-ID-ALUNO
+                MOVE NM-ALUNO         TO LIXA-NM-ALUNO
+                MOVE TL-ALUNO         TO LIXA-TL-ALUNO
+                MOVE TURMA            TO LIXA-TURMA
+                MOVE WS-DATA-HOJE     TO LIXA-DT-EXCLUSAO
+                ACCEPT LIXA-HR-EXCLUSAO FROM TIME
+                WRITE REG-LIXEIRA-ALUNO
+            ELSE
+                DISPLAY 'ERRO AO GRAVAR NA LIXEIRA. '
+                DISPLAY 'FILE STATUS: ' WS-FS-LIXA
+            END-IF
+            CLOSE LIXEIRA-ALUNOS
+            .
        P900-FIM.
             GOBACK.
        END PROGRAM SISDELET.
