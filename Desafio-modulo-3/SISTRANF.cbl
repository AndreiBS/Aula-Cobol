@@ -0,0 +1,290 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 08/08/2026
+      * Purpose: TRANSFERIR EM LOTE OS ALUNOS DE UMA TURMA DE UMA
+      *          MATERIA PARA OUTRA (MATRICULAS.DAT E TODOS.DAT)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SISTRANF.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO
+               'C:\COBOL\Desafio-modulo-3\REGISTRO.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-ALUNO
+               FILE STATUS IS WS-FS.
+
+               SELECT MATERIAS ASSIGN TO
+               'C:\COBOL\Desafio-modulo-3\MATERIAS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS RANDOM
+               RECORD  KEY  IS ID-MATERIA
+               FILE STATUS IS WS-FS-MATR.
+
+               SELECT MATRICULAS ASSIGN TO
+               'C:\COBOL\Desafio-modulo-3\MATRICULAS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS RANDOM
+               RECORD  KEY  IS CHAVE-MATRICULA
+               FILE STATUS IS WS-FS-MAT.
+
+               SELECT TODOS ASSIGN TO
+               'C:\COBOL\Desafio-modulo-3\TODOS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS RANDOM
+               RECORD  KEY  IS CHAVE-BOLETIM
+               FILE STATUS IS WS-FS-TOD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+          COPY FD_REGIS.
+       FD MATERIAS.
+          COPY FD_MATER.
+       FD MATRICULAS.
+          COPY FD_MATRI.
+       FD TODOS.
+          COPY FD_TODOS.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                      PIC X(50) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-ALUNO                   PIC 9(03).
+          03 WS-NM-ALUNO                   PIC X(20).
+          03 WS-TL-ALUNO                   PIC X(15).
+          03 WS-TURMA                      PIC X(10).
+       77 WS-TURMA-FILTRO                  PIC X(10) VALUE SPACES.
+       77 WS-ID-MATERIA-ORIGEM             PIC 9(03).
+       77 WS-ID-MATERIA-DESTINO            PIC 9(03).
+       77 WS-NM-MATERIA-DESTINO            PIC X(20).
+       77 WS-QTD-TRANSFERIDOS              PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-SEM-MATRICULA             PIC 9(05) VALUE ZEROS.
+       77 WS-BOLETIM-SALVO                 PIC X(150).
+       01 WL-AUDITORIA.
+          03 WL-PROGRAMA                   PIC X(12)
+             VALUE 'SISTRANF'.
+          03 WL-OPERACAO                   PIC X(10).
+          03 WL-CHAVE                      PIC X(10).
+          03 WL-VALOR-ANTIGO               PIC X(50).
+          03 WL-VALOR-NOVO                 PIC X(50).
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-FS-MATR                       PIC 99.
+          88 FS-MATR-OK                    VALUE 0.
+       77 WS-DESTINO-OK                    PIC X VALUE 'N'.
+          88 DESTINO-OK                    VALUE 'S' FALSE 'N'.
+       77 WS-FS-MAT                        PIC 99.
+          88 FS-MAT-OK                     VALUE 0.
+       77 WS-FS-TOD                        PIC 99.
+          88 FS-TOD-OK                     VALUE 0.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                          PIC X.
+          88 EXIT-OK                       VALUE 'F' 'f' FALSE 'N'.
+       77 WS-CONFIRM                       PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                   PIC X(50).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '*** TRANSFERENCIA EM LOTE DE TURMA ENTRE '
+                    'MATERIAS ***'
+            SET EXIT-OK           TO FALSE
+            PERFORM P300-TRANSFERE THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+       P300-TRANSFERE.
+            MOVE ZEROS            TO WS-QTD-TRANSFERIDOS
+                                      WS-QTD-SEM-MATRICULA
+            DISPLAY 'Informe a turma a transferir: '
+            ACCEPT WS-TURMA-FILTRO
+            DISPLAY 'Informe o ID da Materia de ORIGEM: '
+            ACCEPT WS-ID-MATERIA-ORIGEM
+            DISPLAY 'Informe o ID da Materia de DESTINO: '
+            ACCEPT WS-ID-MATERIA-DESTINO
+
+            SET DESTINO-OK        TO TRUE
+            OPEN INPUT MATERIAS
+            IF FS-MATR-OK
+                MOVE WS-ID-MATERIA-DESTINO TO ID-MATERIA
+                READ MATERIAS
+                    INVALID KEY
+                        DISPLAY 'MATERIA DE DESTINO NAO EXISTE! '
+                                'TRANSFERENCIA CANCELADA.'
+                        SET DESTINO-OK TO FALSE
+                    NOT INVALID KEY
+                        MOVE NM-MATERIA TO WS-NM-MATERIA-DESTINO
+                END-READ
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATERIAS. '
+                DISPLAY 'FILE STATUS: ' WS-FS-MATR
+                SET DESTINO-OK TO FALSE
+            END-IF
+            CLOSE MATERIAS
+
+            IF DESTINO-OK
+                DISPLAY 'TECLE: '
+                        '<S> para confirmar ou <QUALQUER TECLA>'
+                        ' para abortar.'
+                ACCEPT WS-CONFIRM
+                IF WS-CONFIRM EQUAL 'S' OR 's' THEN
+                    PERFORM P310-VARRE-TURMA THRU P310-FIM
+                    DISPLAY '--------------------------------------'
+                    DISPLAY 'ALUNOS TRANSFERIDOS : '
+                            WS-QTD-TRANSFERIDOS
+                    DISPLAY 'SEM MATRICULA/BOLETIM NA ORIGEM : '
+                            WS-QTD-SEM-MATRICULA
+                    DISPLAY '--------------------------------------'
+                ELSE
+                    DISPLAY 'TRANSFERENCIA NAO REALIZADA.'
+                END-IF
+            END-IF
+
+            DISPLAY
+               'TECLE: '
+               '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
+            ACCEPT WS-EXIT
+            .
+       P300-FIM.
+       P310-VARRE-TURMA.
+            SET EOF-OK            TO FALSE
+            SET FS-OK             TO TRUE
+            OPEN INPUT ALUNOS
+            IF FS-OK THEN
+                PERFORM UNTIL EOF-OK
+                    READ ALUNOS INTO WS-REGISTRO
+                        AT END
+                            SET EOF-OK TO TRUE
+                        NOT AT END
+                            IF ALUNO-ATIVO AND
+                               WS-TURMA EQUAL WS-TURMA-FILTRO
+                                PERFORM P320-TRANSFERE-ALUNO
+                                    THRU P320-FIM
+                            END-IF
+                    END-READ
+                END-PERFORM
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS. '
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+            CLOSE ALUNOS
+            .
+       P310-FIM.
+       P320-TRANSFERE-ALUNO.
+            MOVE 'N'               TO WS-CONFIRM
+            SET FS-MAT-OK          TO TRUE
+            OPEN I-O MATRICULAS
+            IF WS-FS-MAT EQUAL 35
+                OPEN OUTPUT MATRICULAS
+                CLOSE MATRICULAS
+                OPEN I-O MATRICULAS
+            END-IF
+            IF FS-MAT-OK
+                MOVE WS-ID-ALUNO             TO ID-ALUNO-MAT
+                MOVE WS-ID-MATERIA-ORIGEM    TO ID-MATERIA-MAT
+                READ MATRICULAS
+                    INVALID KEY
+                        ADD 1 TO WS-QTD-SEM-MATRICULA
+                    NOT INVALID KEY
+                        MOVE WS-ID-ALUNO           TO ID-ALUNO-MAT
+                        MOVE WS-ID-MATERIA-DESTINO TO ID-MATERIA-MAT
+                        READ MATRICULAS
+                            INVALID KEY
+                                MOVE WS-ID-ALUNO     TO ID-ALUNO-MAT
+                                MOVE WS-ID-MATERIA-ORIGEM
+                                                     TO ID-MATERIA-MAT
+                                DELETE MATRICULAS RECORD
+                                MOVE WS-ID-ALUNO     TO ID-ALUNO-MAT
+                                MOVE WS-ID-MATERIA-DESTINO
+                                                     TO ID-MATERIA-MAT
+                                WRITE REG-MATRICULA
+                                    INVALID KEY
+                                        DISPLAY 'ALUNO ' WS-ID-ALUNO
+                                                ' JA MATRICULADO NA '
+                                                'MATERIA DE DESTINO. '
+                                    NOT INVALID KEY
+                                        MOVE 'S' TO WS-CONFIRM
+                                END-WRITE
+                            NOT INVALID KEY
+                                DISPLAY 'ALUNO ' WS-ID-ALUNO
+                                        ' JA MATRICULADO NA MATERIA '
+                                        'DE DESTINO. '
+                        END-READ
+                END-READ
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATRICULAS. '
+                DISPLAY 'FILE STATUS: ' WS-FS-MAT
+            END-IF
+            CLOSE MATRICULAS
+
+            IF WS-CONFIRM EQUAL 'S'
+                PERFORM P330-TRANSFERE-BOLETIM THRU P330-FIM
+                ADD 1 TO WS-QTD-TRANSFERIDOS
+                MOVE 'TRANSFER'          TO WL-OPERACAO
+                MOVE WS-ID-ALUNO         TO WL-CHAVE
+                MOVE WS-ID-MATERIA-ORIGEM
+                                         TO WL-VALOR-ANTIGO
+                MOVE WS-ID-MATERIA-DESTINO
+                                         TO WL-VALOR-NOVO
+                CALL 'AUDITLOG' USING WL-AUDITORIA
+            END-IF
+            .
+       P320-FIM.
+       P330-TRANSFERE-BOLETIM.
+            SET FS-TOD-OK          TO TRUE
+            OPEN I-O TODOS
+            IF WS-FS-TOD EQUAL 35
+                OPEN OUTPUT TODOS
+                CLOSE TODOS
+                OPEN I-O TODOS
+            END-IF
+            IF FS-TOD-OK
+                MOVE WS-ID-ALUNO           TO ID-ALUNO-2
+                MOVE WS-ID-MATERIA-ORIGEM  TO ID-MATERIA-2
+                READ TODOS INTO WS-BOLETIM-SALVO
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        MOVE WS-ID-ALUNO           TO ID-ALUNO-2
+                        MOVE WS-ID-MATERIA-DESTINO TO ID-MATERIA-2
+                        READ TODOS
+                            INVALID KEY
+                                MOVE WS-ID-ALUNO          TO ID-ALUNO-2
+                                MOVE WS-ID-MATERIA-ORIGEM
+                                                     TO ID-MATERIA-2
+                                DELETE TODOS RECORD
+                                MOVE WS-BOLETIM-SALVO TO REG-BOLETIM
+                                MOVE WS-ID-MATERIA-DESTINO
+                                                     TO ID-MATERIA-2
+                                MOVE WS-NM-MATERIA-DESTINO
+                                                     TO NM-MATERIA-2
+                                WRITE REG-BOLETIM
+                                    INVALID KEY
+                                        DISPLAY 'BOLETIM DO ALUNO '
+                                                WS-ID-ALUNO
+                                                ' JA EXISTE NA MATERIA '
+                                                'DE DESTINO. '
+                                END-WRITE
+                            NOT INVALID KEY
+                                DISPLAY 'BOLETIM DO ALUNO ' WS-ID-ALUNO
+                                        ' JA EXISTE NA MATERIA DE '
+                                        'DESTINO. '
+                        END-READ
+                END-READ
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE BOLETIM (TODOS). '
+                DISPLAY 'FILE STATUS: ' WS-FS-TOD
+            END-IF
+            CLOSE TODOS
+            .
+       P330-FIM.
+       P900-FIM.
+            GOBACK.
+       END PROGRAM SISTRANF.
