@@ -15,7 +15,7 @@
                 SELECT ALUNOS ASSIGN TO
                 'C:\COBOL\Desafio-modulo-3\REGISTRO.DAT'
                 ORGANISATION IS INDEXED
-                ACCESS MODE IS RANDOM
+                ACCESS MODE IS DYNAMIC
                 RECORD KEY IS ID-ALUNO
                 FILE STATUS IS WS-FS.
 
@@ -35,6 +35,10 @@
           88 EOF-OK                        VALUE 'S' FALSE 'N'.
        77 WS-EXIT                          PIC X.
           88 EXIT-OK                       VALUE 'F' 'f' FALSE 'N'.
+       77 WS-INCLUI-INATIVOS               PIC X VALUE 'N'.
+       77 WS-MODO-CONSULTA                 PIC X VALUE SPACES.
+       77 WS-BUSCA-NOME                    PIC X(20) VALUE SPACES.
+       77 WS-QTD-OCORRENCIAS               PIC 9(02) VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY '*** CONSULTA DE ALUNOS ***'
@@ -49,21 +53,18 @@
             OPEN INPUT ALUNOS
 
             IF FS-OK THEN
-                DISPLAY 'Informe o numero de identificacao do aluno: '
-                ACCEPT ID-ALUNO
+                DISPLAY 'TECLE 1 para consultar por ID, ou '
+                        '2 para consultar por nome: '
+                ACCEPT WS-MODO-CONSULTA
+                DISPLAY 'Incluir alunos inativos na consulta? (S/N): '
+                ACCEPT WS-INCLUI-INATIVOS
 
-                READ ALUNOS INTO WS-REGISTRO
-                   KEY IS ID-ALUNO
-                   INVALID KEY
-                       DISPLAY 'ALUNO NAO EXISTE! '
-                   NOT INVALID KEY
-                       DISPLAY     'ALUNO CONSULTADO ID: '
-                                   WS-ID-ALUNO
-                                   ' - '
-                                   WS-NM-ALUNO
-                                   '  '
-                                   WS-TL-ALUNO
-                END-READ
+                EVALUATE WS-MODO-CONSULTA
+                    WHEN '2'
+                        PERFORM P350-BUSCA-NOME THRU P350-FIM
+                    WHEN OTHER
+                        PERFORM P320-BUSCA-ID   THRU P320-FIM
+                END-EVALUATE
             ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS. '
                 DISPLAY 'FILE STATUS: ' WS-FS
@@ -76,6 +77,69 @@
             ACCEPT WS-EXIT
             .
        P300-FIM.
+       P320-BUSCA-ID.
+            DISPLAY 'Informe o numero de identificacao do aluno: '
+            ACCEPT ID-ALUNO
+
+            READ ALUNOS INTO WS-REGISTRO
+               KEY IS ID-ALUNO
+               INVALID KEY
+                   DISPLAY 'ALUNO NAO EXISTE! '
+               NOT INVALID KEY
+                   IF ALUNO-INATIVO AND
+                      WS-INCLUI-INATIVOS NOT EQUAL 'S' AND
+                      WS-INCLUI-INATIVOS NOT EQUAL 's'
+                       DISPLAY 'ALUNO INATIVO (nao exibido). '
+                   ELSE
+                       DISPLAY 'ALUNO CONSULTADO ID: '
+                               WS-ID-ALUNO
+                               ' - '
+                               WS-NM-ALUNO
+                               '  '
+                               WS-TL-ALUNO
+                               '  '
+                               SITUACAO
+                       DISPLAY 'Endereco: ' RUA-ALUNO ', ' BAIRRO-ALUNO
+                               ' - ' CIDADE-ALUNO '/' UF-ALUNO
+                               '  CEP: ' CEP-ALUNO
+                   END-IF
+            END-READ
+            .
+       P320-FIM.
+       P350-BUSCA-NOME.
+            DISPLAY 'Informe parte do nome do aluno: '
+            ACCEPT WS-BUSCA-NOME
+            SET EOF-OK            TO FALSE
+
+            PERFORM UNTIL EOF-OK
+                READ ALUNOS NEXT INTO WS-REGISTRO
+                    AT END
+                        SET EOF-OK TO TRUE
+                    NOT AT END
+                        MOVE ZERO  TO WS-QTD-OCORRENCIAS
+                        INSPECT WS-NM-ALUNO TALLYING
+                                WS-QTD-OCORRENCIAS
+                                FOR ALL FUNCTION TRIM(WS-BUSCA-NOME)
+                        IF WS-QTD-OCORRENCIAS > 0 AND
+                          (ALUNO-ATIVO OR
+                           WS-INCLUI-INATIVOS EQUAL 'S' OR
+                           WS-INCLUI-INATIVOS EQUAL 's')
+                            DISPLAY 'ALUNO ENCONTRADO ID: '
+                                    WS-ID-ALUNO
+                                    ' - '
+                                    WS-NM-ALUNO
+                                    '  '
+                                    WS-TL-ALUNO
+                                    '  '
+                                    SITUACAO
+                            DISPLAY 'Endereco: ' RUA-ALUNO ', '
+                                    BAIRRO-ALUNO ' - ' CIDADE-ALUNO
+                                    '/' UF-ALUNO '  CEP: ' CEP-ALUNO
+                        END-IF
+                END-READ
+            END-PERFORM
+            .
+       P350-FIM.
        P900-FIM.
             GOBACK.
        END PROGRAM SISCONSU.
