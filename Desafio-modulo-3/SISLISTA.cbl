@@ -30,6 +30,7 @@
           03 WS-ID-ALUNO                   PIC 9(03).
           03 WS-NM-ALUNO                   PIC X(20).
           03 WS-TL-ALUNO                   PIC X(15).
+          03 WS-TURMA                      PIC X(10).
        77 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
        77 WS-EOF                           PIC X.
@@ -37,6 +38,29 @@
        77 WS-EXIT                          PIC X.
           88 EXIT-OK                       VALUE 'F''f' FALSE 'N'.
        77 WS-CONT                          PIC 9(003) VALUE ZEROS.
+       77 WS-INCLUI-INATIVOS               PIC X VALUE 'N'.
+       77 WS-ORDEM-ALFABETICA              PIC X VALUE 'N'.
+       77 WS-TURMA-FILTRO                  PIC X(10) VALUE SPACES.
+       01 WS-TABELA-ALUNOS.
+          03 WS-TAB-ALUNO OCCURS 1 TO 500 TIMES
+                          DEPENDING ON WS-CONT
+                          ASCENDING KEY IS WS-TAB-NM
+                          INDEXED BY WS-IDX.
+             05 WS-TAB-ID                 PIC 9(03).
+             05 WS-TAB-NM                 PIC X(20).
+             05 WS-TAB-TL                 PIC X(15).
+             05 WS-TAB-TURMA              PIC X(10).
+             05 WS-TAB-SIT                PIC X(01).
+       77 WS-IND1                         PIC 9(03).
+       77 WS-IND2                         PIC 9(03).
+       77 WS-PAG-TAMANHO                  PIC 9(03) VALUE 10.
+       77 WS-PAUSA                        PIC X.
+       01 WS-TAB-TROCA.
+          03 WS-TROCA-ID                  PIC 9(03).
+          03 WS-TROCA-NM                  PIC X(20).
+          03 WS-TROCA-TL                  PIC X(15).
+          03 WS-TROCA-TURMA               PIC X(10).
+          03 WS-TROCA-SIT                 PIC X(01).
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
@@ -53,6 +77,12 @@
             SET EOF-OK            TO FALSE
             SET FS-OK             TO TRUE
             SET WS-CONT           TO 0.
+            DISPLAY 'Incluir alunos inativos na listagem? (S/N): '
+            ACCEPT WS-INCLUI-INATIVOS
+            DISPLAY 'Listar em ordem alfabetica por nome? (S/N): '
+            ACCEPT WS-ORDEM-ALFABETICA
+            DISPLAY 'Filtrar por turma (deixe em branco para todas): '
+            ACCEPT WS-TURMA-FILTRO
 
             OPEN INPUT ALUNOS
             IF FS-OK THEN
@@ -62,17 +92,49 @@
                        AT END
                            SET EOF-OK TO TRUE
                        NOT AT END
-                           ADD 1      TO WS-CONT
-                           DISPLAY 'REGISTRO '
-                                   WS-CONT
-                                   ': '
-                                   WS-ID-ALUNO
-                                   ' - '
-                                   WS-NM-ALUNO
-                                   '  '
-                                   WS-TL-ALUNO
+                           IF (ALUNO-ATIVO OR
+                               WS-INCLUI-INATIVOS EQUAL 'S' OR 's') AND
+                              (WS-TURMA-FILTRO EQUAL SPACES OR
+                               WS-TURMA-FILTRO EQUAL WS-TURMA)
+                               ADD 1      TO WS-CONT
+                               IF WS-ORDEM-ALFABETICA EQUAL 'S' OR 's'
+                                   MOVE WS-ID-ALUNO
+                                       TO WS-TAB-ID(WS-CONT)
+                                   MOVE WS-NM-ALUNO
+                                       TO WS-TAB-NM(WS-CONT)
+                                   MOVE WS-TL-ALUNO
+                                       TO WS-TAB-TL(WS-CONT)
+                                   MOVE WS-TURMA
+                                       TO WS-TAB-TURMA(WS-CONT)
+                                   MOVE SITUACAO
+                                       TO WS-TAB-SIT(WS-CONT)
+                               ELSE
+                                   DISPLAY 'REGISTRO '
+                                           WS-CONT
+                                           ': '
+                                           WS-ID-ALUNO
+                                           ' - '
+                                           WS-NM-ALUNO
+                                           '  '
+                                           WS-TL-ALUNO
+                                           '  '
+                                           WS-TURMA
+                                           '  '
+                                           SITUACAO
+                                   IF FUNCTION MOD(WS-CONT,
+                                      WS-PAG-TAMANHO) EQUAL 0
+                                       DISPLAY 'TECLE <ENTER> para '
+                                               'continuar... '
+                                       ACCEPT WS-PAUSA
+                                   END-IF
+                               END-IF
+                           END-IF
                    END-READ
                END-PERFORM
+               IF WS-ORDEM-ALFABETICA EQUAL 'S' OR 's'
+                   PERFORM P310-ORDENA THRU P310-FIM
+                   PERFORM P320-EXIBE  THRU P320-FIM
+               END-IF
             ELSE
                    DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS.'
                    DISPLAY 'LIFE STATUS: ' WS-FS
@@ -82,6 +144,47 @@
             CLOSE ALUNOS
             .
        P300-FIM.
+       P310-ORDENA.
+            IF WS-CONT > 1
+               PERFORM VARYING WS-IND1 FROM 1 BY 1
+                       UNTIL WS-IND1 > WS-CONT - 1
+                   PERFORM VARYING WS-IND2 FROM 1 BY 1
+                           UNTIL WS-IND2 > WS-CONT - WS-IND1
+                       IF WS-TAB-NM(WS-IND2) > WS-TAB-NM(WS-IND2 + 1)
+                           MOVE WS-TAB-ALUNO(WS-IND2)
+                               TO WS-TAB-TROCA
+                           MOVE WS-TAB-ALUNO(WS-IND2 + 1)
+                               TO WS-TAB-ALUNO(WS-IND2)
+                           MOVE WS-TAB-TROCA
+                               TO WS-TAB-ALUNO(WS-IND2 + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+            END-IF
+            .
+       P310-FIM.
+       P320-EXIBE.
+            PERFORM VARYING WS-IND1 FROM 1 BY 1
+                    UNTIL WS-IND1 > WS-CONT
+                DISPLAY 'REGISTRO '
+                        WS-IND1
+                        ': '
+                        WS-TAB-ID(WS-IND1)
+                        ' - '
+                        WS-TAB-NM(WS-IND1)
+                        '  '
+                        WS-TAB-TL(WS-IND1)
+                        '  '
+                        WS-TAB-TURMA(WS-IND1)
+                        '  '
+                        WS-TAB-SIT(WS-IND1)
+                IF FUNCTION MOD(WS-IND1, WS-PAG-TAMANHO) EQUAL 0
+                    DISPLAY 'TECLE <ENTER> para continuar... '
+                    ACCEPT WS-PAUSA
+                END-IF
+            END-PERFORM
+            .
+       P320-FIM.
        P900-FIM.
             GOBACK.
        END PROGRAM SISLISTA.
