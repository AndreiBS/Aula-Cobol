@@ -0,0 +1,99 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 08/08/2026
+      * Purpose: COEFICIENTE DE RENDIMENTO (MEDIA GERAL) DO ALUNO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SISCOEF.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT TODOS ASSIGN TO
+               'C:\COBOL\Desafio-modulo-3\TODOS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS CHAVE-BOLETIM
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TODOS.
+          COPY FD_TODOS.
+       WORKING-STORAGE SECTION.
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                          PIC X.
+          88 EXIT-OK                       VALUE 'F' 'f' FALSE 'N'.
+       77 WS-ID-ALUNO                      PIC 9(03).
+       77 WS-QTD-MATERIAS                  PIC 9(03) VALUE ZEROS.
+       77 WS-SOMA-MEDIAS                   PIC 9(05)V99 VALUE ZEROS.
+       77 WS-COEFICIENTE                   PIC 9(02)V99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                   PIC X(50).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '*** COEFICIENTE DE RENDIMENTO DO ALUNO ***'
+            SET EXIT-OK           TO FALSE
+            PERFORM P300-COEFICIENTE THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+       P300-COEFICIENTE.
+            SET EOF-OK            TO FALSE
+            SET FS-OK             TO TRUE
+            MOVE ZEROS            TO WS-QTD-MATERIAS WS-SOMA-MEDIAS
+
+            DISPLAY 'Informe o numero de identificacao do aluno: '
+            ACCEPT WS-ID-ALUNO
+
+            OPEN INPUT TODOS
+            IF FS-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ TODOS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF ID-ALUNO-2 EQUAL WS-ID-ALUNO
+                               ADD 1          TO WS-QTD-MATERIAS
+                               ADD MEDIA-BOLETIM TO WS-SOMA-MEDIAS
+                               DISPLAY NM-MATERIA-2
+                                       ': '
+                                       MEDIA-BOLETIM
+                                       '  '
+                                       RESULTADO-BOLETIM
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF WS-QTD-MATERIAS > 0
+                   COMPUTE WS-COEFICIENTE =
+                           WS-SOMA-MEDIAS / WS-QTD-MATERIAS
+                   DISPLAY '*************************************'
+                   DISPLAY 'MATERIAS LANCADAS : ' WS-QTD-MATERIAS
+                   DISPLAY 'COEFICIENTE GERAL : ' WS-COEFICIENTE
+                   DISPLAY '*************************************'
+               ELSE
+                   DISPLAY 'NENHUM BOLETIM ENCONTRADO PARA O ALUNO! '
+               END-IF
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE BOLETINS. '
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+            CLOSE TODOS
+
+            DISPLAY
+               'TECLE: '
+               '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
+            ACCEPT WS-EXIT
+            .
+       P300-FIM.
+       P900-FIM.
+            GOBACK.
+       END PROGRAM SISCOEF.
