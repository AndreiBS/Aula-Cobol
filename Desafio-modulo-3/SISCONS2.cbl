@@ -29,12 +29,15 @@
           03 WS-ID-MATERIA                 PIC 9(03).
           03 WS-NM-MATERIA                 PIC X(20).
           03 WS-NT-APROVACAO               PIC 9(02)V99.
+          03 FILLER                        PIC X(01).
+          03 WS-CH-MATERIA                 PIC 9(03).
        77 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
        77 WS-EOF                           PIC X.
           88 EOF-OK                        VALUE 'S' FALSE 'N'.
        77 WS-EXIT                          PIC X.
           88 EXIT-OK                       VALUE 'F' 'f' FALSE 'N'.
+       77 WS-INCLUI-INATIVOS               PIC X VALUE 'N'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY '*** CONSULTA DE MATERIAS ***'
@@ -51,18 +54,30 @@
             IF FS-OK THEN
                 DISPLAY 'Informe o numero de identificacao da Materia: '
                 ACCEPT ID-MATERIA
+                DISPLAY 'Incluir materias inativas na consulta? (S/N): '
+                ACCEPT WS-INCLUI-INATIVOS
 
                 READ MATERIAS INTO WS-REGISTRO
                    KEY IS ID-MATERIA
                    INVALID KEY
                        DISPLAY 'MATERIA NAO EXISTE! '
                    NOT INVALID KEY
-                       DISPLAY     'MATERIA CONSULTADA ID: '
+                       IF MATERIA-INATIVA AND
+                          WS-INCLUI-INATIVOS NOT EQUAL 'S' AND
+                          WS-INCLUI-INATIVOS NOT EQUAL 's'
+                           DISPLAY 'MATERIA INATIVA (nao exibida). '
+                       ELSE
+                           DISPLAY 'MATERIA CONSULTADA ID: '
                                    WS-ID-MATERIA
                                    ' - '
                                    WS-NM-MATERIA
                                    '  '
                                    WS-NT-APROVACAO
+                                   '  CH: '
+                                   WS-CH-MATERIA
+                                   '  '
+                                   SITUACAO
+                       END-IF
                 END-READ
             ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATERIAS. '
