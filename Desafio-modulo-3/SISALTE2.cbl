@@ -28,8 +28,21 @@
           03 WS-ID-MATERIA                 PIC 9(03).
           03 WS-NM-MATERIA                 PIC X(20).
           03 WS-NT-APROVACAO               PIC 9(02)V99.
-       77 WS-FS                            PIC 99.
+       77 WS-NM-MATERIA-ANTIGA             PIC X(20).
+       77 WS-NT-APROVACAO-ANTIGA           PIC 9(02)V99.
+       01 WL-AUDITORIA.
+          03 WL-PROGRAMA                   PIC X(12)
+             VALUE 'SISALTE2'.
+          03 WL-OPERACAO                   PIC X(10).
+          03 WL-CHAVE                      PIC X(10).
+          03 WL-VALOR-ANTIGO               PIC X(50).
+          03 WL-VALOR-NOVO                 PIC X(50).
+       01 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
+       01 WS-FS-GRUPO REDEFINES WS-FS.
+          03 WS-FS-CLASSE                  PIC 9.
+             88 FS-BLOQUEADO               VALUE 9.
+          03 WS-FS-DETALHE                 PIC 9.
        77 WS-EOF                           PIC X.
           88 EOF-OK                        VALUE 'S' FALSE 'N'.
        77 WS-EXIT                          PIC X.
@@ -61,6 +74,8 @@
                    INVALID KEY
                        DISPLAY 'MATERIA NAO EXISTE! '
                    NOT INVALID KEY
+                       MOVE WS-NM-MATERIA   TO WS-NM-MATERIA-ANTIGA
+                       MOVE WS-NT-APROVACAO TO WS-NT-APROVACAO-ANTIGA
                        DISPLAY 'Materia atual: ' WS-NM-MATERIA
                        DISPLAY 'Informe nova Materia: '
                        ACCEPT WS-NM-MATERIA
@@ -75,14 +90,44 @@
                            MOVE WS-NM-MATERIA      TO  NM-MATERIA
                            MOVE WS-NT-APROVACAO    TO  NT-APROVACAO
                            REWRITE REG-MATERIA
-                           DISPLAY 'Materia atualizada com sucesso!'
+                           IF FS-OK
+                               DISPLAY 'Materia atualizada com sucesso!'
+                               MOVE 'ALTERACAO'   TO WL-OPERACAO
+                               MOVE ID-MATERIA    TO WL-CHAVE
+                               STRING WS-NM-MATERIA-ANTIGA
+                                      DELIMITED BY SIZE
+                                      ' '         DELIMITED BY SIZE
+                                      WS-NT-APROVACAO-ANTIGA
+                                      DELIMITED BY SIZE
+                                      INTO WL-VALOR-ANTIGO
+                               STRING NM-MATERIA  DELIMITED BY SIZE
+                                      ' '         DELIMITED BY SIZE
+                                      NT-APROVACAO
+                                      DELIMITED BY SIZE
+                                      INTO WL-VALOR-NOVO
+                               CALL 'AUDITLOG' USING WL-AUDITORIA
+                           ELSE
+                               IF FS-BLOQUEADO
+                                   DISPLAY 'REGISTRO EM USO POR OUTRO '
+                                           'USUARIO, TENTE NOVAMENTE.'
+                               ELSE
+                                   DISPLAY 'ERRO AO ATUALIZAR A '
+                                           'MATERIA. '
+                                   DISPLAY 'FILE STATUS: ' WS-FS
+                               END-IF
+                           END-IF
                        ELSE
                            DISPLAY 'Alteracao nao realizada.'
                        END-IF
                 END-READ
             ELSE
-                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATERIAS. '
-                DISPLAY 'FILE STATUS: ' WS-FS
+                IF FS-BLOQUEADO
+                    DISPLAY 'ARQUIVO EM USO POR OUTRO USUARIO, '
+                            'TENTE NOVAMENTE.'
+                ELSE
+                    DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATERIAS. '
+                    DISPLAY 'FILE STATUS: ' WS-FS
+                END-IF
             END-IF
             CLOSE MATERIAS
 
