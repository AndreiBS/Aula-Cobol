@@ -29,6 +29,14 @@
           03 WS-ID-MATERIA                 PIC 9(03).
           03 WS-NM-MATERIA                 PIC X(20).
           03 WS-NT-APROVACAO               PIC 9(02)V99.
+       77 WS-CH-MATERIA                    PIC 9(03).
+       01 WL-AUDITORIA.
+          03 WL-PROGRAMA                   PIC X(12)
+             VALUE 'SISCADA2'.
+          03 WL-OPERACAO                   PIC X(10).
+          03 WL-CHAVE                      PIC X(10).
+          03 WL-VALOR-ANTIGO               PIC X(50).
+          03 WL-VALOR-NOVO                 PIC X(50).
        77 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
        77 WS-EOF                           PIC X.
@@ -55,9 +63,26 @@
             ACCEPT WS-ID-MATERIA
             DISPLAY 'Um nome para a Materia e tecle <ENTER>: '
             ACCEPT WS-NM-MATERIA
+
+            IF WS-NM-MATERIA NOT ALPHABETIC
+                PERFORM P800-ERRO
+            END-IF
+
             DISPLAY 'Uma nota de Aprovacao e tecle <ENTER>: '
             ACCEPT WS-NT-APROVACAO
 
+            IF WS-NT-APROVACAO NOT NUMERIC
+                PERFORM P800-ERRO
+            END-IF
+
+            DISPLAY 'A carga horaria da Materia (horas) e tecle '
+                    '<ENTER>: '
+            ACCEPT WS-CH-MATERIA
+
+            IF WS-CH-MATERIA NOT NUMERIC
+                PERFORM P800-ERRO
+            END-IF
+
             OPEN I-O MATERIAS
             IF WS-FS EQUAL 35 THEN
                 OPEN OUTPUT MATERIAS
@@ -66,12 +91,32 @@
                 MOVE WS-ID-MATERIA         TO ID-MATERIA
                 MOVE WS-NM-MATERIA         TO NM-MATERIA
                 MOVE WS-NT-APROVACAO       TO NT-APROVACAO
+                MOVE WS-CH-MATERIA         TO CH-MATERIA
+                SET MATERIA-ATIVA          TO TRUE
 
                 WRITE REG-MATERIA
                        INVALID KEY
                            DISPLAY 'MATERIA JA CADASTRADO! '
                        NOT INVALID KEY
-                           DISPLAY 'Materia gravada com Sucesso! '
+                           IF FS-OK
+                               DISPLAY 'Materia gravada com Sucesso! '
+                               MOVE 'CADASTRO'    TO WL-OPERACAO
+                               MOVE WS-ID-MATERIA TO WL-CHAVE
+                               MOVE SPACES        TO WL-VALOR-ANTIGO
+                               STRING WS-NM-MATERIA
+                                      DELIMITED BY SIZE
+                                      ' '         DELIMITED BY SIZE
+                                      WS-NT-APROVACAO
+                                      DELIMITED BY SIZE
+                                      ' CH='      DELIMITED BY SIZE
+                                      WS-CH-MATERIA
+                                      DELIMITED BY SIZE
+                                      INTO WL-VALOR-NOVO
+                               CALL 'AUDITLOG' USING WL-AUDITORIA
+                           ELSE
+                               DISPLAY 'ERRO AO GRAVAR A MATERIA. '
+                               DISPLAY 'FILE STATUS: ' WS-FS
+                           END-IF
                 END-WRITE
             ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATERIAS. '
@@ -85,6 +130,12 @@
             ACCEPT WS-EXIT
             .
        P300-FIM.
+       P800-ERRO.
+            DISPLAY 'DADO INVALIDO! VERIFIQUE NOME (LETRAS) E '
+                    'NOTA DE APROVACAO (NUMEROS).'
+            PERFORM MAIN-PROCEDURE
+            .
+       P800-FIM.
        P900-FIM.
             GOBACK.
        END PROGRAM SISCADA2.
