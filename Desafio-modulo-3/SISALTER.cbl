@@ -28,8 +28,31 @@
           03 WS-ID-ALUNO                   PIC 9(03).
           03 WS-NM-ALUNO                   PIC X(20).
           03 WS-TL-ALUNO                   PIC X(15).
-       77 WS-FS                            PIC 99.
+       77 WS-NM-ALUNO-ANTIGO                PIC X(20).
+       77 WS-TL-ALUNO-ANTIGO                PIC X(15).
+       77 WS-RUA                           PIC X(20).
+       77 WS-BAIRRO                        PIC X(15).
+       77 WS-CIDADE                        PIC X(15).
+       77 WS-UF                            PIC X(02).
+       77 WS-CEP                           PIC X(08).
+       01 WL-PARAMETROS-TEL.
+          03 WL-TELEFONE                   PIC X(15).
+          03 WL-TEL-OK                     PIC X(01).
+             88 WL-TEL-VALIDO              VALUE 'S'.
+             88 WL-TEL-INVALIDO            VALUE 'N'.
+       01 WL-AUDITORIA.
+          03 WL-PROGRAMA                   PIC X(12)
+             VALUE 'SISALTER'.
+          03 WL-OPERACAO                   PIC X(10).
+          03 WL-CHAVE                      PIC X(10).
+          03 WL-VALOR-ANTIGO               PIC X(50).
+          03 WL-VALOR-NOVO                 PIC X(50).
+       01 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
+       01 WS-FS-GRUPO REDEFINES WS-FS.
+          03 WS-FS-CLASSE                  PIC 9.
+             88 FS-BLOQUEADO               VALUE 9.
+          03 WS-FS-DETALHE                 PIC 9.
        77 WS-EOF                           PIC X.
           88 EOF-OK                        VALUE 'S' FALSE 'N'.
        77 WS-EXIT                          PIC X.
@@ -61,28 +84,92 @@
                    INVALID KEY
                        DISPLAY 'ALUNO NAO EXISTE! '
                    NOT INVALID KEY
+                       MOVE WS-NM-ALUNO      TO WS-NM-ALUNO-ANTIGO
+                       MOVE WS-TL-ALUNO      TO WS-TL-ALUNO-ANTIGO
                        DISPLAY 'Nome atual: ' WS-NM-ALUNO
                        DISPLAY 'Informe o novo nome: '
                        ACCEPT WS-NM-ALUNO
                        DISPLAY 'Telefone atual: ' WS-TL-ALUNO
                        DISPLAY 'Informe o novo telefone: '
                        ACCEPT WS-TL-ALUNO
+                       DISPLAY 'Rua atual: ' RUA-ALUNO
+                       DISPLAY 'Informe a nova rua: '
+                       ACCEPT WS-RUA
+                       DISPLAY 'Bairro atual: ' BAIRRO-ALUNO
+                       DISPLAY 'Informe o novo bairro: '
+                       ACCEPT WS-BAIRRO
+                       DISPLAY 'Cidade atual: ' CIDADE-ALUNO
+                       DISPLAY 'Informe a nova cidade: '
+                       ACCEPT WS-CIDADE
+                       DISPLAY 'UF atual: ' UF-ALUNO
+                       DISPLAY 'Informe a nova UF: '
+                       ACCEPT WS-UF
+                       DISPLAY 'CEP atual: ' CEP-ALUNO
+                       DISPLAY 'Informe o novo CEP: '
+                       ACCEPT WS-CEP
+                       DISPLAY '--------------------------------------'
+                       DISPLAY '---------- CONFIRME OS DADOS ----------'
+                       DISPLAY 'Nome    : ' WS-NM-ALUNO-ANTIGO
+                               ' -> ' WS-NM-ALUNO
+                       DISPLAY 'Telefone: ' WS-TL-ALUNO-ANTIGO
+                               ' -> ' WS-TL-ALUNO
+                       DISPLAY '--------------------------------------'
                        DISPLAY 'TECLE: '
                                '<S> para confirmar ou <QUALQUER TECLA>'
                                ' para continuar com o atual.'
                        ACCEPT WS-CONFIRM
+                       MOVE WS-TL-ALUNO      TO WL-TELEFONE
+                       CALL 'VALIDTEL' USING WL-PARAMETROS-TEL
+                       IF WL-TEL-INVALIDO
+                           DISPLAY 'TELEFONE INVALIDO! '
+                                   'ALTERACAO NAO REALIZADA.'
+                       ELSE
                        IF WS-CONFIRM EQUAL 'S' OR 's' THEN
                            MOVE WS-NM-ALUNO    TO  NM-ALUNO
                            MOVE WS-TL-ALUNO    TO  TL-ALUNO
+                           MOVE WS-RUA         TO  RUA-ALUNO
+                           MOVE WS-BAIRRO      TO  BAIRRO-ALUNO
+                           MOVE WS-CIDADE      TO  CIDADE-ALUNO
+                           MOVE WS-UF          TO  UF-ALUNO
+                           MOVE WS-CEP         TO  CEP-ALUNO
                            REWRITE REG-ALUNO
-                           DISPLAY 'Contato atualizado com sucesso!'
+                           IF FS-OK
+                               DISPLAY 'Contato atualizado com sucesso!'
+                               MOVE 'ALTERACAO' TO WL-OPERACAO
+                               MOVE ID-ALUNO    TO WL-CHAVE
+                               STRING WS-NM-ALUNO-ANTIGO
+                                      DELIMITED BY SIZE
+                                      ' '       DELIMITED BY SIZE
+                                      WS-TL-ALUNO-ANTIGO
+                                      DELIMITED BY SIZE
+                                      INTO WL-VALOR-ANTIGO
+                               STRING NM-ALUNO  DELIMITED BY SIZE
+                                      ' '       DELIMITED BY SIZE
+                                      TL-ALUNO  DELIMITED BY SIZE
+                                      INTO WL-VALOR-NOVO
+                               CALL 'AUDITLOG' USING WL-AUDITORIA
+                           ELSE
+                               IF FS-BLOQUEADO
+                                   DISPLAY 'REGISTRO EM USO POR OUTRO '
+                                           'USUARIO, TENTE NOVAMENTE.'
+                               ELSE
+                                   DISPLAY 'ERRO AO ATUALIZAR O ALUNO. '
+                                   DISPLAY 'FILE STATUS: ' WS-FS
+                               END-IF
+                           END-IF
                        ELSE
                            DISPLAY 'Alteracao nao realizada.'
                        END-IF
+                       END-IF
                 END-READ
             ELSE
-                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS. '
-                DISPLAY 'FILE STATUS: ' WS-FS
+                IF FS-BLOQUEADO
+                    DISPLAY 'ARQUIVO EM USO POR OUTRO USUARIO, '
+                            'TENTE NOVAMENTE.'
+                ELSE
+                    DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS. '
+                    DISPLAY 'FILE STATUS: ' WS-FS
+                END-IF
             END-IF
             CLOSE ALUNOS
 
