@@ -10,7 +10,12 @@
        WORKING-STORAGE SECTION.
        01 WS-COM-AREA.
           03 WS-MENSAGEM                   PIC X(50).
-       77 WS-OPCAO                         PIC X.
+       77 WS-OPCAO                         PIC X(02).
+          COPY PIN_ACESSO.
+       77 WS-PIN-DIGITADO                  PIC X(04).
+       77 WS-PIN-OK                        PIC X.
+          88 PIN-VALIDO                    VALUE 'S'.
+          88 PIN-INVALIDO                  VALUE 'N'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM P300-PROCESSA     THRU P300-FIM
@@ -29,6 +34,13 @@
             DISPLAY '*** 3 - Consultar Alunos                       ***'
             DISPLAY '*** 4 - Alterar Alunos                         ***'
             DISPLAY '*** 5 - Excluir Alunos                         ***'
+            DISPLAY '*** 6 - Boletim (Media/Situacao) do Aluno      ***'
+            DISPLAY '*** 7 - Coeficiente de Rendimento do Aluno     ***'
+            DISPLAY '*** 8 - Estatistica de Aprovacao por Materia   ***'
+            DISPLAY '*** 9 - Transferir Alunos em Lote entre        ***'
+            DISPLAY '***     Materias                               ***'
+            DISPLAY '*** 10 - Ranking de Media por Materia          ***'
+            DISPLAY '*** 11 - Exportar Alunos para CSV              ***'
             DISPLAY '***          <TECLE F PARA FINALIZAR>          ***'
             DISPLAY '**************************************************'
 
@@ -36,8 +48,11 @@
 
             EVALUATE WS-OPCAO
                WHEN '1'
-                   CALL 'C:\COBOL\Desafio-modulo-3\bin\SISCADAS'
-                           USING WS-COM-AREA
+                   PERFORM P310-VALIDA-PIN THRU P310-FIM
+                   IF PIN-VALIDO
+                       CALL 'C:\COBOL\Desafio-modulo-3\bin\SISCADAS'
+                               USING WS-COM-AREA
+                   END-IF
                WHEN '2'
                    CALL 'C:\COBOL\Desafio-modulo-3\bin\SISLISTA'
                            USING WS-COM-AREA
@@ -45,10 +60,37 @@
                    CALL 'C:\COBOL\Desafio-modulo-3\bin\SISCONSU'
                            USING WS-COM-AREA
                WHEN '4'
-                   CALL 'C:\COBOL\Desafio-modulo-3\bin\SISALTER'
-                           USING WS-COM-AREA
+                   PERFORM P310-VALIDA-PIN THRU P310-FIM
+                   IF PIN-VALIDO
+                       CALL 'C:\COBOL\Desafio-modulo-3\bin\SISALTER'
+                               USING WS-COM-AREA
+                   END-IF
                WHEN '5'
-                   CALL 'C:\COBOL\Desafio-modulo-3\bin\SISDELET'
+                   PERFORM P310-VALIDA-PIN THRU P310-FIM
+                   IF PIN-VALIDO
+                       CALL 'C:\COBOL\Desafio-modulo-3\bin\SISDELET'
+                               USING WS-COM-AREA
+                   END-IF
+               WHEN '6'
+                   CALL 'C:\COBOL\Desafio-modulo-3\bin\SISCOMPT'
+                           USING WS-COM-AREA
+               WHEN '7'
+                   CALL 'C:\COBOL\Desafio-modulo-3\bin\SISCOEF'
+                           USING WS-COM-AREA
+               WHEN '8'
+                   CALL 'C:\COBOL\Desafio-modulo-3\bin\SISESTAT'
+                           USING WS-COM-AREA
+               WHEN '9'
+                   PERFORM P310-VALIDA-PIN THRU P310-FIM
+                   IF PIN-VALIDO
+                       CALL 'C:\COBOL\Desafio-modulo-3\bin\SISTRANF'
+                               USING WS-COM-AREA
+                   END-IF
+               WHEN '10'
+                   CALL 'C:\COBOL\Desafio-modulo-3\bin\SISRANK'
+                           USING WS-COM-AREA
+               WHEN '11'
+                   CALL 'C:\COBOL\bin\EXPALUNO'
                            USING WS-COM-AREA
                WHEN 'F'
                    DISPLAY 'Obrigado, volte sempre!'
@@ -58,6 +100,17 @@
                    DISPLAY 'OPCAO INVALIDA! '
             .
        P300-FIM.
+       P310-VALIDA-PIN.
+            SET PIN-INVALIDO                TO TRUE
+            DISPLAY 'Informe o PIN de acesso: '
+            ACCEPT WS-PIN-DIGITADO
+            IF WS-PIN-DIGITADO EQUAL WS-PIN-VALIDO
+                SET PIN-VALIDO               TO TRUE
+            ELSE
+                DISPLAY 'PIN INCORRETO! ACESSO NEGADO.'
+            END-IF
+            .
+       P310-FIM.
        P900-FIM.
 
             STOP RUN.
