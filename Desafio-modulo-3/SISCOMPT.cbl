@@ -31,30 +31,60 @@
                'C:\COBOL\Desafio-modulo-3\TODOS.DAT'
                ORGANISATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS ID-ALUNO-2
+               RECORD KEY IS CHAVE-BOLETIM
                FILE STATUS IS WS-FS.
 
+               SELECT NOTAS-IN ASSIGN TO
+               'C:\COBOL\Desafio-modulo-3\NOTAS.TXT'
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+               SELECT BOLETIM-OUT ASSIGN TO
+               'C:\COBOL\Desafio-modulo-3\BOLETIM.TXT'
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BOL.
+
+               SELECT MATRICULAS ASSIGN TO
+               'C:\COBOL\Desafio-modulo-3\MATRICULAS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS RANDOM
+               RECORD  KEY  IS CHAVE-MATRICULA
+               FILE STATUS IS WS-FS-MAT.
+
+               SELECT CHECKPOINT ASSIGN TO
+               'C:\COBOL\Desafio-modulo-3\CHECKPT.DAT'
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKP.
+
        DATA DIVISION.
        FILE SECTION.
        FD ALUNOS.
           COPY FD_REGIS.
        FD MATERIAS.
           COPY FD_MATER.
+       FD NOTAS-IN.
+       01 REG-NOTAS.
+          03 LOTE-ID-ALUNO               PIC 9(03).
+          03 LOTE-ID-MATERIA             PIC 9(03).
+          03 LOTE-NUM-NOTAS              PIC 9(02).
+          03 LOTE-NOTAS                  PIC 9(02)V99 OCCURS 1 TO 20
+                                          TIMES
+                                          DEPENDING ON LOTE-NUM-NOTAS.
        FD TODOS.
-       01 REG-ALUNO-2.
-          03 ID-ALUNO-2                  PIC 9(03).
-          03 NM-ALUNO-2                  PIC X(20).
-          03 TL-ALUNO-2                  PIC X(15).
-       01 REG-MATERIA-2.
-          03 ID-MATERIA-2                PIC 9(03).
-          03 NM-MATERIA-2                PIC X(20).
-          03 NT-APROVACAO-2              PIC 9(02)V99.
-
+          COPY FD_TODOS.
+       FD BOLETIM-OUT.
+       01 REG-BOLETIM-OUT                  PIC X(230).
+       FD MATRICULAS.
+          COPY FD_MATRI.
+       FD CHECKPOINT.
+       01 REG-CHECKPOINT.
+          03 CKP-ID-ALUNO                  PIC 9(03).
+          03 CKP-ID-MATERIA                PIC 9(03).
 
 
        WORKING-STORAGE SECTION.
        01 WS-REGISTRO                      PIC X(50) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
+       01 WS-REGISTRO-R REDEFINES WS-REGISTRO.
           03 WS-ID-ALUNO                   PIC 9(03).
           03 WS-NM-ALUNO                   PIC X(20).
           03 WS-TL-ALUNO                   PIC X(15).
@@ -64,37 +94,93 @@
        01 WS-VARIAVEIS.
           03 WS-ID-ALUNO                   PIC X VALUE SPACES.
           03 WS-ID-MATERIA                 PIC X VALUE SPACES.
-          03 WS-RESULTADO                  PIC X(10)  VALUE SPACES.
+          03 WS-RESULTADO                  PIC X(14)  VALUE SPACES.
           77 WS-DECISAO                    PIC 9(2)V99 VALUE ZEROS.
-          77 WS-NOTA-1                     PIC 9(2)V99 VALUE ZEROS.
-          77 WS-NOTA-2                     PIC 9(2)V99 VALUE ZEROS.
-          77 WS-NOTA-3                     PIC 9(2)V99 VALUE ZEROS.
-          77 WS-NOTA-4                     PIC 9(2)V99 VALUE ZEROS.
           77 WS-MEDIA                      PIC 9(2)V99 VALUE ZEROS.
-       77 WS-FS                            PIC 99.
+          77 WS-NT-RECUPERACAO             PIC 9(2)V99 VALUE ZEROS.
+          77 WS-NOTA-RECUP                 PIC 9(2)V99 VALUE ZEROS.
+       01 WS-NOTAS-AREA.
+          03 WS-NUM-NOTAS                  PIC 9(02) VALUE ZEROS.
+          03 WS-NOTAS                      PIC 9(02)V99 OCCURS 1 TO 20
+                                            TIMES
+                                            DEPENDING ON WS-NUM-NOTAS.
+       77 WS-IND-NOTA                      PIC 9(02).
+       77 WS-SOMA-NOTAS                    PIC 9(04)V99 VALUE ZEROS.
+       01 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
+       01 WS-FS-GRUPO REDEFINES WS-FS.
+          03 WS-FS-CLASSE                  PIC 9.
+             88 FS-BLOQUEADO               VALUE 9.
+          03 WS-FS-DETALHE                 PIC 9.
+       77 WS-FS-BOL                        PIC 99.
+          88 FS-BOL-OK                     VALUE 0.
+       77 WS-LINHA-BOL                     PIC X(230) VALUE SPACES.
+       77 WS-PTR-BOL                       PIC 9(04) VALUE 1.
+       77 WS-FS-MAT                        PIC 99.
+          88 FS-MAT-OK                     VALUE 0.
+       77 WS-MATRICULADO                   PIC X VALUE 'N'.
+          88 MATRICULADO-OK                VALUE 'S'.
+       77 WS-CONFIRM-MAT                   PIC X VALUE SPACES.
+       77 WS-FS-CKP                        PIC 99.
+          88 FS-CKP-OK                     VALUE 0.
+       77 WS-CKP-ID-ALUNO                  PIC 9(03) VALUE ZEROS.
+       77 WS-CKP-ID-MATERIA                PIC 9(03) VALUE ZEROS.
+       77 WS-SKIP-ATIVO                    PIC X VALUE 'N'.
+          88 SKIP-ATIVO                    VALUE 'S'.
+       01 WL-PARAMETROS-EXT.
+          03 FILLER                        PIC S9(04) COMP.
+          03 WS-VALOR-EXT                  PIC 9(16)V99.
+          03 WS-EXTENSO                    PIC X(200).
        77 WS-EOF                           PIC X.
           88 EOF-OK                        VALUE 'S' FALSE 'N'.
        77 WS-EXIT                          PIC X.
           88 EXIT-OK                       VALUE 'F' 'f' FALSE 'N'.
+       77 WS-MODO-PROCESSO                 PIC X VALUE SPACES.
 
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                   PIC X(50).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
             INITIALISE WS-VARIAVEIS
             SET EXIT-OK        TO FALSE
-            PERFORM P100-DADOS  THRU P100-FIM
-            PERFORM P200-CALC   THRU P200-FIM
-            PERFORM P300-MOSTRA THRU P300-FIM
-
+            DISPLAY 'DIGITE A NOTA MINIMA PARA RECUPERACAO (menor que '
+                    'a nota de aprovacao): '
+            ACCEPT WS-NT-RECUPERACAO
+            DISPLAY 'TECLE 1 para lancar notas de um aluno por vez, ou '
+                    '2 para processar o arquivo de notas em lote: '
+            ACCEPT WS-MODO-PROCESSO
+            EVALUATE WS-MODO-PROCESSO
+                WHEN '2'
+                    PERFORM P400-LOTE    THRU P400-FIM
+                    PERFORM P999-FIM
+                WHEN OTHER
+                    PERFORM P100-DADOS  THRU P100-FIM
+                    IF MATRICULADO-OK
+                        PERFORM P200-CALC   THRU P200-FIM
+                        PERFORM P250-GRAVA  THRU P250-FIM
+                        PERFORM P300-MOSTRA THRU P300-FIM
+                    ELSE
+                        PERFORM P999-FIM
+                    END-IF
+            END-EVALUATE
             .
        P100-DADOS.
 
             SET EOF-OK            TO FALSE
             SET FS-OK             TO TRUE
+            MOVE 'N'              TO WS-MATRICULADO
 
             OPEN I-O ALUNOS
             OPEN I-O MATERIAS
+            OPEN I-O TODOS
+            IF WS-FS EQUAL 35
+                CLOSE TODOS
+                OPEN OUTPUT TODOS
+                CLOSE TODOS
+                OPEN I-O TODOS
+            END-IF
             IF FS-OK THEN
              DISPLAY '*************************************************'
              DISPLAY '***             BOLETIM COMPLETO              ***'
@@ -114,44 +200,174 @@
                    INVALID KEY
                        DISPLAY 'MATERIA NAO EXISTE! '
                    NOT INVALID KEY
-             DISPLAY 'DIGITE A PRIMEIRA NOTA: '
-             ACCEPT WS-NOTA-1
-
-             DISPLAY 'DIGITE A SEGUNDA NOTA: '
-             ACCEPT WS-NOTA-2
-
-             DISPLAY 'DIGITE A TERCEIRA NOTA: '
-             ACCEPT WS-NOTA-3
-
-             DISPLAY 'DIGITE A QUARTA NOTA: '
-             ACCEPT WS-NOTA-4
+             PERFORM P110-CHECA-MATRICULA THRU P110-FIM
+             IF MATRICULADO-OK
+             PERFORM WITH TEST AFTER
+                     UNTIL WS-NUM-NOTAS >= 1 AND WS-NUM-NOTAS <= 20
+                 DISPLAY 'DIGITE O NUMERO DE AVALIACOES (1 A 20): '
+                 ACCEPT WS-NUM-NOTAS
+                 IF WS-NUM-NOTAS < 1 OR WS-NUM-NOTAS > 20
+                     DISPLAY 'QUANTIDADE INVALIDA. INFORME DE 1 A 20.'
+                 END-IF
+             END-PERFORM
+             PERFORM VARYING WS-IND-NOTA FROM 1 BY 1
+                     UNTIL WS-IND-NOTA > WS-NUM-NOTAS
+                 DISPLAY 'DIGITE A NOTA ' WS-IND-NOTA ': '
+                 ACCEPT WS-NOTAS(WS-IND-NOTA)
+             END-PERFORM
+             END-IF
 
+            ELSE
+             IF FS-BLOQUEADO
+                 DISPLAY 'ARQUIVO EM USO POR OUTRO USUARIO, '
+                         'TENTE NOVAMENTE.'
+             ELSE
+                 DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DO BOLETIM. '
+                 DISPLAY 'FILE STATUS: ' WS-FS
+             END-IF
             END-IF
             CLOSE ALUNOS
             CLOSE MATERIAS
+            CLOSE TODOS
             .
        P100-FIM.
+       P110-CHECA-MATRICULA.
+            SET FS-MAT-OK         TO TRUE
+            OPEN I-O MATRICULAS
+            IF WS-FS-MAT EQUAL 35 THEN
+                OPEN OUTPUT MATRICULAS
+                CLOSE MATRICULAS
+                OPEN I-O MATRICULAS
+            END-IF
+            IF FS-MAT-OK THEN
+                MOVE ID-ALUNO         TO ID-ALUNO-MAT
+                MOVE ID-MATERIA       TO ID-MATERIA-MAT
+                READ MATRICULAS
+                    INVALID KEY
+                        DISPLAY 'ALUNO NAO MATRICULADO NESTA MATERIA. '
+                        DISPLAY 'MATRICULAR AGORA? (S/N): '
+                        ACCEPT WS-CONFIRM-MAT
+                        IF WS-CONFIRM-MAT EQUAL 'S' OR 's' THEN
+                            WRITE REG-MATRICULA
+                                INVALID KEY
+                                    DISPLAY 'ERRO AO MATRICULAR O '
+                                            'ALUNO. '
+                                    DISPLAY 'FILE STATUS: ' WS-FS-MAT
+                                NOT INVALID KEY
+                                    MOVE 'S'  TO WS-MATRICULADO
+                            END-WRITE
+                        ELSE
+                            DISPLAY 'LANCAMENTO DE NOTA CANCELADO.'
+                        END-IF
+                    NOT INVALID KEY
+                        MOVE 'S'          TO WS-MATRICULADO
+                END-READ
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATRICULAS. '
+                DISPLAY 'FILE STATUS: ' WS-FS-MAT
+            END-IF
+            CLOSE MATRICULAS
+            .
+       P110-FIM.
        P200-CALC.
-            COMPUTE WS-MEDIA = (WS-NOTA-1 + WS-NOTA-2 + WS-NOTA-3 +
-             WS-NOTA-4) / 4
+            MOVE ZEROS TO WS-SOMA-NOTAS
+            PERFORM VARYING WS-IND-NOTA FROM 1 BY 1
+                    UNTIL WS-IND-NOTA > WS-NUM-NOTAS
+                ADD WS-NOTAS(WS-IND-NOTA) TO WS-SOMA-NOTAS
+            END-PERFORM
+            COMPUTE WS-MEDIA = WS-SOMA-NOTAS / WS-NUM-NOTAS
                        ON SIZE ERROR PERFORM P900-ERRO
             END-COMPUTE
             IF WS-MEDIA >= WS-NT-APROVACAO
                 MOVE 'APROVADO'        TO WS-RESULTADO
             ELSE
-                MOVE 'REPROVADO'       TO WS-RESULTADO
+                IF WS-MEDIA >= WS-NT-RECUPERACAO
+                    MOVE 'DE RECUPERACAO' TO WS-RESULTADO
+                    PERFORM P210-RECUPERACAO THRU P210-FIM
+                ELSE
+                    MOVE 'REPROVADO'   TO WS-RESULTADO
+                END-IF
             END-IF
             .
        P200-FIM.
+       P210-RECUPERACAO.
+            IF WS-MODO-PROCESSO EQUAL '2'
+                DISPLAY 'ALUNO ' ID-ALUNO ' MATERIA ' ID-MATERIA
+                        ' EM RECUPERACAO. NOTA DE RECUPERACAO '
+                        'PENDENTE DE LANCAMENTO MANUAL.'
+            ELSE
+                DISPLAY 'ALUNO EM RECUPERACAO! DIGITE A NOTA DA PROVA '
+                        'DE RECUPERACAO: '
+                ACCEPT WS-NOTA-RECUP
+                ADD 1                 TO WS-NUM-NOTAS
+                MOVE WS-NOTA-RECUP    TO WS-NOTAS(WS-NUM-NOTAS)
+                ADD WS-NOTA-RECUP     TO WS-SOMA-NOTAS
+                COMPUTE WS-MEDIA = WS-SOMA-NOTAS / WS-NUM-NOTAS
+                           ON SIZE ERROR PERFORM P900-ERRO
+                END-COMPUTE
+                IF WS-MEDIA >= WS-NT-APROVACAO
+                    MOVE 'APROVADO'       TO WS-RESULTADO
+                ELSE
+                    MOVE 'REPROVADO'      TO WS-RESULTADO
+                END-IF
+            END-IF
+            .
+       P210-FIM.
+       P250-GRAVA.
+            MOVE WS-ID-ALUNO IN WS-REGISTRO-R   TO ID-ALUNO-2
+            MOVE WS-ID-MATERIA IN WS-REGISTRO-R TO ID-MATERIA-2
+            MOVE WS-NM-ALUNO            TO NM-ALUNO-2
+            MOVE WS-NM-MATERIA          TO NM-MATERIA-2
+            MOVE WS-NT-APROVACAO        TO NT-APROVACAO-2
+            MOVE WS-MEDIA               TO MEDIA-BOLETIM
+            MOVE WS-RESULTADO           TO RESULTADO-BOLETIM
+            MOVE WS-NUM-NOTAS           TO NUM-NOTAS-BOLETIM
+            PERFORM VARYING WS-IND-NOTA FROM 1 BY 1
+                    UNTIL WS-IND-NOTA > WS-NUM-NOTAS
+                MOVE WS-NOTAS(WS-IND-NOTA)
+                    TO NOTA-BOLETIM(WS-IND-NOTA)
+            END-PERFORM
+
+            OPEN I-O TODOS
+            IF FS-OK
+                WRITE REG-BOLETIM
+                    INVALID KEY
+                        REWRITE REG-BOLETIM
+                        IF NOT FS-OK
+                            IF FS-BLOQUEADO
+                                DISPLAY 'REGISTRO EM USO POR OUTRO '
+                                        'USUARIO, TENTE NOVAMENTE.'
+                            ELSE
+                                DISPLAY 'ERRO AO GRAVAR O BOLETIM. '
+                                DISPLAY 'FILE STATUS: ' WS-FS
+                            END-IF
+                        END-IF
+                END-WRITE
+            ELSE
+                IF FS-BLOQUEADO
+                    DISPLAY 'ARQUIVO EM USO POR OUTRO USUARIO, '
+                            'TENTE NOVAMENTE.'
+                ELSE
+                    DISPLAY 'ERRO AO ABRIR O ARQUIVO DE BOLETIM. '
+                    DISPLAY 'FILE STATUS: ' WS-FS
+                END-IF
+            END-IF
+            CLOSE TODOS
+            .
+       P250-FIM.
        P300-MOSTRA.
+             MOVE WS-MEDIA          TO WS-VALOR-EXT
+             CALL 'CADEXTEN' USING WL-PARAMETROS-EXT
              DISPLAY '*************************************************'
              DISPLAY '***        RESULTADO BOLETIM COMPLETO         ***'
              DISPLAY '*************************************************'
              DISPLAY 'Nome do Aluno    : ' WS-NM-ALUNO
              DISPLAY 'Nome da Materia  : ' WS-NM-MATERIA
              DISPLAY 'Media            : ' WS-MEDIA
+             DISPLAY 'Media por extenso: ' WS-EXTENSO
              DISPLAY 'Status           : ' WS-RESULTADO
              DISPLAY '*************************************************'
+             PERFORM P310-IMPRIME THRU P310-FIM
              DISPLAY
                'TECLE: '
                '<QUALQUER TECLA> para continuar, ou <F> para finalizar.'
@@ -165,6 +381,235 @@
                    PERFORM MAIN-PROCEDURE
              .
        P300-FIM.
+       P310-IMPRIME.
+            OPEN EXTEND BOLETIM-OUT
+            IF WS-FS-BOL EQUAL 35 THEN
+                OPEN OUTPUT BOLETIM-OUT
+                CLOSE BOLETIM-OUT
+                OPEN EXTEND BOLETIM-OUT
+            END-IF
+            IF FS-BOL-OK THEN
+                MOVE ALL '=' TO REG-BOLETIM-OUT
+                WRITE REG-BOLETIM-OUT
+                MOVE SPACES TO WS-LINHA-BOL
+                STRING '          BOLETIM ESCOLAR - ' WS-NM-MATERIA
+                       DELIMITED BY SIZE
+                       INTO WS-LINHA-BOL
+                MOVE WS-LINHA-BOL TO REG-BOLETIM-OUT
+                WRITE REG-BOLETIM-OUT
+                MOVE ALL '=' TO REG-BOLETIM-OUT
+                WRITE REG-BOLETIM-OUT
+                MOVE SPACES TO WS-LINHA-BOL
+                STRING 'Aluno  : ' WS-NM-ALUNO DELIMITED BY SIZE
+                       INTO WS-LINHA-BOL
+                MOVE WS-LINHA-BOL TO REG-BOLETIM-OUT
+                WRITE REG-BOLETIM-OUT
+                MOVE SPACES TO WS-LINHA-BOL
+                STRING 'Materia: ' WS-NM-MATERIA DELIMITED BY SIZE
+                       INTO WS-LINHA-BOL
+                MOVE WS-LINHA-BOL TO REG-BOLETIM-OUT
+                WRITE REG-BOLETIM-OUT
+                MOVE ALL '-' TO REG-BOLETIM-OUT
+                WRITE REG-BOLETIM-OUT
+                MOVE SPACES TO WS-LINHA-BOL
+                MOVE 1 TO WS-PTR-BOL
+                STRING 'Notas  : ' DELIMITED BY SIZE
+                       INTO WS-LINHA-BOL
+                       WITH POINTER WS-PTR-BOL
+                PERFORM VARYING WS-IND-NOTA FROM 1 BY 1
+                        UNTIL WS-IND-NOTA > WS-NUM-NOTAS
+                    STRING WS-NOTAS(WS-IND-NOTA) DELIMITED BY SIZE
+                           '  '                  DELIMITED BY SIZE
+                           INTO WS-LINHA-BOL
+                           WITH POINTER WS-PTR-BOL
+                END-PERFORM
+                MOVE WS-LINHA-BOL TO REG-BOLETIM-OUT
+                WRITE REG-BOLETIM-OUT
+                MOVE SPACES TO WS-LINHA-BOL
+                STRING 'Media             : ' WS-MEDIA
+                       DELIMITED BY SIZE
+                       INTO WS-LINHA-BOL
+                MOVE WS-LINHA-BOL TO REG-BOLETIM-OUT
+                WRITE REG-BOLETIM-OUT
+                MOVE SPACES TO WS-LINHA-BOL
+                STRING 'Media por extenso : ' WS-EXTENSO
+                       DELIMITED BY SIZE
+                       INTO WS-LINHA-BOL
+                MOVE WS-LINHA-BOL TO REG-BOLETIM-OUT
+                WRITE REG-BOLETIM-OUT
+                MOVE SPACES TO WS-LINHA-BOL
+                STRING 'Status            : ' WS-RESULTADO
+                       DELIMITED BY SIZE
+                       INTO WS-LINHA-BOL
+                MOVE WS-LINHA-BOL TO REG-BOLETIM-OUT
+                WRITE REG-BOLETIM-OUT
+                MOVE ALL '=' TO REG-BOLETIM-OUT
+                WRITE REG-BOLETIM-OUT
+                MOVE SPACES TO REG-BOLETIM-OUT
+                WRITE REG-BOLETIM-OUT
+            ELSE
+                DISPLAY 'ERRO AO GRAVAR O BOLETIM IMPRESSO. '
+                DISPLAY 'FILE STATUS: ' WS-FS-BOL
+            END-IF
+            CLOSE BOLETIM-OUT
+            .
+       P310-FIM.
+       P400-LOTE.
+            SET EOF-OK            TO FALSE
+            SET FS-OK             TO TRUE
+
+            PERFORM P405-LE-CHECKPOINT THRU P405-FIM
+
+            OPEN INPUT NOTAS-IN
+            OPEN I-O   ALUNOS
+            OPEN I-O   MATERIAS
+            OPEN I-O   TODOS
+            IF WS-FS EQUAL 35
+                CLOSE TODOS
+                OPEN OUTPUT TODOS
+                CLOSE TODOS
+                OPEN I-O TODOS
+            END-IF
+            IF FS-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ NOTAS-IN INTO REG-NOTAS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           PERFORM P410-LOTE-LINHA THRU P410-FIM
+                   END-READ
+               END-PERFORM
+               PERFORM P450-LIMPA-CHECKPOINT THRU P450-FIM
+            ELSE
+                DISPLAY 'ERRO AO ABRIR OS ARQUIVOS PARA O LOTE. '
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+            CLOSE NOTAS-IN
+            CLOSE ALUNOS
+            CLOSE MATERIAS
+            CLOSE TODOS
+            .
+       P400-FIM.
+       P405-LE-CHECKPOINT.
+            MOVE 'N'              TO WS-SKIP-ATIVO
+            SET FS-CKP-OK         TO TRUE
+            OPEN INPUT CHECKPOINT
+            IF FS-CKP-OK
+                READ CHECKPOINT INTO REG-CHECKPOINT
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CKP-ID-ALUNO   TO WS-CKP-ID-ALUNO
+                        MOVE CKP-ID-MATERIA TO WS-CKP-ID-MATERIA
+                        MOVE 'S'            TO WS-SKIP-ATIVO
+                        DISPLAY 'CHECKPOINT ENCONTRADO. RETOMANDO '
+                                'APOS ALUNO ' WS-CKP-ID-ALUNO
+                                ' MATERIA ' WS-CKP-ID-MATERIA
+                END-READ
+                CLOSE CHECKPOINT
+            END-IF
+            .
+       P405-FIM.
+       P410-LOTE-LINHA.
+            IF SKIP-ATIVO THEN
+                IF LOTE-ID-ALUNO   EQUAL WS-CKP-ID-ALUNO AND
+                   LOTE-ID-MATERIA EQUAL WS-CKP-ID-MATERIA
+                    MOVE 'N' TO WS-SKIP-ATIVO
+                END-IF
+                DISPLAY 'ALUNO ' LOTE-ID-ALUNO ' MATERIA '
+                        LOTE-ID-MATERIA ' JA PROCESSADO (CHECKPOINT). '
+                        'REGISTRO IGNORADO.'
+            ELSE
+                MOVE LOTE-ID-ALUNO        TO ID-ALUNO
+                READ ALUNOS INTO WS-REGISTRO
+                    KEY IS ID-ALUNO
+                    INVALID KEY
+                        DISPLAY 'ALUNO ' LOTE-ID-ALUNO
+                                ' NAO EXISTE! REGISTRO IGNORADO.'
+                    NOT INVALID KEY
+                        PERFORM P420-LOTE-MATERIA THRU P420-FIM
+                END-READ
+            END-IF
+            .
+       P410-FIM.
+       P420-LOTE-MATERIA.
+            MOVE LOTE-ID-MATERIA      TO ID-MATERIA
+            READ MATERIAS INTO WS-REGISTRO
+                KEY IS ID-MATERIA
+                INVALID KEY
+                    DISPLAY 'MATERIA ' LOTE-ID-MATERIA
+                            ' NAO EXISTE! REGISTRO IGNORADO.'
+                NOT INVALID KEY
+                    PERFORM P430-CHECA-MATRICULA-LOTE THRU P430-FIM
+                    IF MATRICULADO-OK
+                    IF LOTE-NUM-NOTAS < 1 OR LOTE-NUM-NOTAS > 20
+                        DISPLAY 'ALUNO ' LOTE-ID-ALUNO
+                                ' MATERIA ' LOTE-ID-MATERIA
+                                ' QUANTIDADE DE NOTAS INVALIDA ('
+                                LOTE-NUM-NOTAS
+                                '). REGISTRO IGNORADO.'
+                    ELSE
+                    MOVE LOTE-NUM-NOTAS TO WS-NUM-NOTAS
+                    PERFORM VARYING WS-IND-NOTA FROM 1 BY 1
+                            UNTIL WS-IND-NOTA > WS-NUM-NOTAS
+                        MOVE LOTE-NOTAS(WS-IND-NOTA)
+                            TO WS-NOTAS(WS-IND-NOTA)
+                    END-PERFORM
+                    PERFORM P200-CALC  THRU P200-FIM
+                    PERFORM P250-GRAVA THRU P250-FIM
+                    PERFORM P440-GRAVA-CHECKPOINT THRU P440-FIM
+                    DISPLAY 'ALUNO ' LOTE-ID-ALUNO
+                            ' MATERIA ' LOTE-ID-MATERIA
+                            ' MEDIA ' WS-MEDIA
+                            ' ' WS-RESULTADO
+                    END-IF
+                    END-IF
+            END-READ
+            .
+       P420-FIM.
+       P430-CHECA-MATRICULA-LOTE.
+            MOVE 'N'              TO WS-MATRICULADO
+            SET FS-MAT-OK         TO TRUE
+            OPEN I-O MATRICULAS
+            IF WS-FS-MAT EQUAL 35 THEN
+                OPEN OUTPUT MATRICULAS
+                CLOSE MATRICULAS
+                OPEN I-O MATRICULAS
+            END-IF
+            IF FS-MAT-OK THEN
+                MOVE LOTE-ID-ALUNO    TO ID-ALUNO-MAT
+                MOVE LOTE-ID-MATERIA  TO ID-MATERIA-MAT
+                READ MATRICULAS
+                    INVALID KEY
+                        DISPLAY 'ALUNO ' LOTE-ID-ALUNO
+                                ' NAO MATRICULADO NA MATERIA '
+                                LOTE-ID-MATERIA '! REGISTRO IGNORADO.'
+                    NOT INVALID KEY
+                        MOVE 'S'      TO WS-MATRICULADO
+                END-READ
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATRICULAS. '
+                DISPLAY 'FILE STATUS: ' WS-FS-MAT
+            END-IF
+            CLOSE MATRICULAS
+            .
+       P430-FIM.
+       P440-GRAVA-CHECKPOINT.
+            SET FS-CKP-OK         TO TRUE
+            OPEN OUTPUT CHECKPOINT
+            IF FS-CKP-OK
+                MOVE LOTE-ID-ALUNO    TO CKP-ID-ALUNO
+                MOVE LOTE-ID-MATERIA  TO CKP-ID-MATERIA
+                WRITE REG-CHECKPOINT
+            END-IF
+            CLOSE CHECKPOINT
+            .
+       P440-FIM.
+       P450-LIMPA-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT
+            CLOSE CHECKPOINT
+            .
+       P450-FIM.
        P900-ERRO.
             DISPLAY 'ERRO DE PROCESSAMENTO'
             PERFORM MAIN-PROCEDURE.
