@@ -11,6 +11,11 @@
        01 WS-COM-AREA.
           03 WS-MENSAGEM                   PIC X(50).
        77 WS-OPCAO                         PIC X.
+          COPY PIN_ACESSO.
+       77 WS-PIN-DIGITADO                  PIC X(04).
+       77 WS-PIN-OK                        PIC X.
+          88 PIN-VALIDO                    VALUE 'S'.
+          88 PIN-INVALIDO                  VALUE 'N'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM P300-PROCESSA     THRU P300-FIM
@@ -29,6 +34,7 @@
             DISPLAY '*** 3 - Consultar Materias                     ***'
             DISPLAY '*** 4 - Alterar Materias                       ***'
             DISPLAY '*** 5 - Excluir Materias                       ***'
+            DISPLAY '*** 6 - Exportar Materias para CSV             ***'
             DISPLAY '***          <TECLE F PARA FINALIZAR>          ***'
             DISPLAY '**************************************************'
 
@@ -36,8 +42,11 @@
 
             EVALUATE WS-OPCAO
                WHEN '1'
-                   CALL 'C:\COBOL\Desafio-modulo-3\bin\SISCADA2'
-                           USING WS-COM-AREA
+                   PERFORM P310-VALIDA-PIN THRU P310-FIM
+                   IF PIN-VALIDO
+                       CALL 'C:\COBOL\Desafio-modulo-3\bin\SISCADA2'
+                               USING WS-COM-AREA
+                   END-IF
                WHEN '2'
                    CALL 'C:\COBOL\Desafio-modulo-3\bin\SISLIST2'
                            USING WS-COM-AREA
@@ -45,10 +54,19 @@
                    CALL 'C:\COBOL\Desafio-modulo-3\bin\SISCONS2'
                            USING WS-COM-AREA
                WHEN '4'
-                   CALL 'C:\COBOL\Desafio-modulo-3\bin\SISALTE2'
-                           USING WS-COM-AREA
+                   PERFORM P310-VALIDA-PIN THRU P310-FIM
+                   IF PIN-VALIDO
+                       CALL 'C:\COBOL\Desafio-modulo-3\bin\SISALTE2'
+                               USING WS-COM-AREA
+                   END-IF
                WHEN '5'
-                   CALL 'C:\COBOL\Desafio-modulo-3\bin\SISDELE2'
+                   PERFORM P310-VALIDA-PIN THRU P310-FIM
+                   IF PIN-VALIDO
+                       CALL 'C:\COBOL\Desafio-modulo-3\bin\SISDELE2'
+                               USING WS-COM-AREA
+                   END-IF
+               WHEN '6'
+                   CALL 'C:\COBOL\bin\EXPMATER'
                            USING WS-COM-AREA
                WHEN 'F'
                    DISPLAY 'Obrigado, volte sempre!'
@@ -58,6 +76,17 @@
                    DISPLAY 'OPCAO INVALIDA! '
             .
        P300-FIM.
+       P310-VALIDA-PIN.
+            SET PIN-INVALIDO                TO TRUE
+            DISPLAY 'Informe o PIN de acesso: '
+            ACCEPT WS-PIN-DIGITADO
+            IF WS-PIN-DIGITADO EQUAL WS-PIN-VALIDO
+                SET PIN-VALIDO               TO TRUE
+            ELSE
+                DISPLAY 'PIN INCORRETO! ACESSO NEGADO.'
+            END-IF
+            .
+       P310-FIM.
        P900-FIM.
 
             STOP RUN.
