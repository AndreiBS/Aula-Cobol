@@ -19,18 +19,50 @@
                RECORD  KEY  IS ID-ALUNO
                FILE STATUS IS WS-FS.
 
+               SELECT CONTROLE ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\CONTROLE.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS RANDOM
+               RECORD  KEY  IS CHAVE-CONTROLE
+               FILE STATUS IS WS-FS-CTRL.
+
        DATA DIVISION.
        FILE SECTION.
        FD ALUNOS.
           COPY FD_REGIS.
+       FD CONTROLE.
+          COPY FD_CTRL.
        WORKING-STORAGE SECTION.
        01 WS-REGISTRO                      PIC X(50) VALUE SPACES.
        01 FILLER REDEFINES WS-REGISTRO.
           03 WS-ID-ALUNO                   PIC 9(03).
           03 WS-NM-ALUNO                   PIC X(20).
           03 WS-TL-ALUNO                   PIC X(15).
+          03 WS-TURMA                      PIC X(10).
+       77 WS-RUA                           PIC X(20).
+       77 WS-BAIRRO                        PIC X(15).
+       77 WS-CIDADE                        PIC X(15).
+       77 WS-UF                            PIC X(02).
+       77 WS-CEP                           PIC X(08).
+       01 WL-PARAMETROS-TEL.
+          03 WL-TELEFONE                   PIC X(15).
+          03 WL-TEL-OK                     PIC X(01).
+             88 WL-TEL-VALIDO              VALUE 'S'.
+             88 WL-TEL-INVALIDO            VALUE 'N'.
+       01 WL-AUDITORIA.
+          03 WL-PROGRAMA                   PIC X(12)
+             VALUE 'SISCADAS'.
+          03 WL-OPERACAO                   PIC X(10).
+          03 WL-CHAVE                      PIC X(10).
+          03 WL-VALOR-ANTIGO               PIC X(50).
+          03 WL-VALOR-NOVO                 PIC X(50).
        77 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
+       77 WS-FS-CTRL                       PIC 99.
+          88 FS-CTRL-OK                    VALUE 0.
+       77 WS-CTRL-NOVO                     PIC X VALUE 'N'.
+       77 WS-ID-OK                         PIC X VALUE 'S'.
+          88 ID-DISPONIVEL                 VALUE 'S' FALSE 'N'.
        77 WS-EOF                           PIC X.
           88 EOF-OK                        VALUE 'S' FALSE 'N'.
        77 WS-EXIT                          PIC X.
@@ -51,33 +83,79 @@
             SET EOF-OK            TO FALSE
             SET FS-OK             TO TRUE
             DISPLAY 'PARA REGISTRAR UM ALUNO, INFORME: '
-            DISPLAY 'Um numero para Identificacao e tecle <ENTER>: '
-            ACCEPT WS-ID-ALUNO
             DISPLAY 'Um nome para o Contato e tecle <ENTER>: '
             ACCEPT WS-NM-ALUNO
+
+            IF WS-NM-ALUNO NOT ALPHABETIC
+                PERFORM P800-ERRO
+            END-IF
+
             DISPLAY 'Um numero de Telefone e tecle <ENTER>: '
             ACCEPT WS-TL-ALUNO
 
-            OPEN I-O ALUNOS
-            IF WS-FS EQUAL 35 THEN
-                OPEN OUTPUT ALUNOS
+            MOVE WS-TL-ALUNO      TO WL-TELEFONE
+            CALL 'VALIDTEL' USING WL-PARAMETROS-TEL
+            IF WL-TEL-INVALIDO
+                PERFORM P800-ERRO
             END-IF
-            IF FS-OK THEN
-                MOVE WS-ID-ALUNO         TO ID-ALUNO
-                MOVE WS-NM-ALUNO         TO NM-ALUNO
-                MOVE WS-TL-ALUNO         TO TL-ALUNO
 
-                WRITE REG-ALUNO
-                       INVALID KEY
-                           DISPLAY 'ALUNO JA CADASTRADO! '
-                       NOT INVALID KEY
-                           DISPLAY 'Aluno gravado com Sucesso! '
-                END-WRITE
-            ELSE
-                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS. '
-                DISPLAY 'FILE STATUS: ' WS-FS
+            DISPLAY 'A turma do aluno e tecle <ENTER>: '
+            ACCEPT WS-TURMA
+
+            DISPLAY 'A rua do aluno e tecle <ENTER>: '
+            ACCEPT WS-RUA
+            DISPLAY 'O bairro do aluno e tecle <ENTER>: '
+            ACCEPT WS-BAIRRO
+            DISPLAY 'A cidade do aluno e tecle <ENTER>: '
+            ACCEPT WS-CIDADE
+            DISPLAY 'A UF do aluno e tecle <ENTER>: '
+            ACCEPT WS-UF
+            DISPLAY 'O CEP do aluno e tecle <ENTER>: '
+            ACCEPT WS-CEP
+
+            PERFORM P150-PROX-ID  THRU P150-FIM
+            IF ID-DISPONIVEL
+                OPEN I-O ALUNOS
+                IF WS-FS EQUAL 35 THEN
+                    OPEN OUTPUT ALUNOS
+                END-IF
+                IF FS-OK THEN
+                    MOVE WS-ID-ALUNO         TO ID-ALUNO
+                    MOVE WS-NM-ALUNO         TO NM-ALUNO
+                    MOVE WS-TL-ALUNO         TO TL-ALUNO
+                    MOVE WS-TURMA            TO TURMA
+                    MOVE WS-RUA              TO RUA-ALUNO
+                    MOVE WS-BAIRRO           TO BAIRRO-ALUNO
+                    MOVE WS-CIDADE           TO CIDADE-ALUNO
+                    MOVE WS-UF               TO UF-ALUNO
+                    MOVE WS-CEP              TO CEP-ALUNO
+                    SET ALUNO-ATIVO          TO TRUE
+
+                    WRITE REG-ALUNO
+                           INVALID KEY
+                               DISPLAY 'ALUNO JA CADASTRADO! '
+                           NOT INVALID KEY
+                               IF FS-OK
+                                   DISPLAY 'Aluno gravado com Sucesso! '
+                                   MOVE 'CADASTRO'  TO WL-OPERACAO
+                                   MOVE WS-ID-ALUNO TO WL-CHAVE
+                                   MOVE SPACES      TO WL-VALOR-ANTIGO
+                                   STRING NM-ALUNO  DELIMITED BY SIZE
+                                          ' '       DELIMITED BY SIZE
+                                          TL-ALUNO  DELIMITED BY SIZE
+                                          INTO WL-VALOR-NOVO
+                                   CALL 'AUDITLOG' USING WL-AUDITORIA
+                               ELSE
+                                   DISPLAY 'ERRO AO GRAVAR O ALUNO. '
+                                   DISPLAY 'FILE STATUS: ' WS-FS
+                               END-IF
+                    END-WRITE
+                ELSE
+                    DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS. '
+                    DISPLAY 'FILE STATUS: ' WS-FS
+                END-IF
+                CLOSE ALUNOS
             END-IF
-            CLOSE ALUNOS
 
             DISPLAY
                'TECLE: '
@@ -85,6 +163,54 @@
             ACCEPT WS-EXIT
             .
        P300-FIM.
+       P800-ERRO.
+            DISPLAY 'DADO INVALIDO! VERIFIQUE NOME (LETRAS) E '
+                    'TELEFONE (NUMEROS).'
+            PERFORM MAIN-PROCEDURE
+            .
+       P800-FIM.
+       P150-PROX-ID.
+            SET FS-CTRL-OK        TO TRUE
+            SET ID-DISPONIVEL     TO TRUE
+            MOVE 'N'              TO WS-CTRL-NOVO
+            OPEN I-O CONTROLE
+            IF WS-FS-CTRL EQUAL 35 THEN
+                OPEN OUTPUT CONTROLE
+                CLOSE CONTROLE
+                OPEN I-O CONTROLE
+            END-IF
+            MOVE 'ALUNOS    '       TO CHAVE-CONTROLE
+            READ CONTROLE
+                INVALID KEY
+                    MOVE 'S'          TO WS-CTRL-NOVO
+                    MOVE 1            TO ULTIMO-ID
+                NOT INVALID KEY
+                    ADD 1             TO ULTIMO-ID
+            END-READ
+            IF ULTIMO-ID > 999
+                DISPLAY 'LIMITE DE 999 ALUNOS CADASTRADOS FOI '
+                        'ATINGIDO. CADASTRO NAO REALIZADO.'
+                SET ID-DISPONIVEL TO FALSE
+            ELSE
+                MOVE 'ALUNOS    '     TO CHAVE-CONTROLE
+                IF WS-CTRL-NOVO EQUAL 'S'
+                    WRITE REG-CONTROLE
+                    IF NOT FS-CTRL-OK
+                        DISPLAY 'ERRO AO GRAVAR O CONTROLE DE ID. '
+                        DISPLAY 'FILE STATUS: ' WS-FS-CTRL
+                    END-IF
+                ELSE
+                    REWRITE REG-CONTROLE
+                    IF NOT FS-CTRL-OK
+                        DISPLAY 'ERRO AO ATUALIZAR O CONTROLE DE ID. '
+                        DISPLAY 'FILE STATUS: ' WS-FS-CTRL
+                    END-IF
+                END-IF
+                MOVE ULTIMO-ID     TO WS-ID-ALUNO
+            END-IF
+            CLOSE CONTROLE
+            .
+       P150-FIM.
        P900-FIM.
             GOBACK.
        END PROGRAM SISCADAS.
