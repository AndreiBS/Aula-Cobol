@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 08/08/2026
+      * Purpose: ESTATISTICA DE APROVACAO/REPROVACAO POR MATERIA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SISESTAT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT TODOS ASSIGN TO
+               'C:\COBOL\Desafio-modulo-3\TODOS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS CHAVE-BOLETIM
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TODOS.
+          COPY FD_TODOS.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-CONT                          PIC 9(003) VALUE ZEROS.
+       01 WS-TABELA-MATERIAS.
+          03 WS-TAB-MATERIA OCCURS 1 TO 200 TIMES
+                             DEPENDING ON WS-CONT
+                             INDEXED BY WS-IDX.
+             05 WS-TAB-ID-MATERIA          PIC 9(03).
+             05 WS-TAB-NM-MATERIA          PIC X(20).
+             05 WS-TAB-APROVADOS           PIC 9(05) VALUE ZEROS.
+             05 WS-TAB-REPROVADOS          PIC 9(05) VALUE ZEROS.
+             05 WS-TAB-PENDENTES           PIC 9(05) VALUE ZEROS.
+       77 WS-IND1                          PIC 9(03).
+       77 WS-ACHOU                         PIC X VALUE 'N'.
+          88 ACHOU-OK                      VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                   PIC X(50).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '*** ESTATISTICA DE APROVACAO POR MATERIA ***'
+            PERFORM P300-APURA    THRU P300-FIM
+            PERFORM P320-EXIBE    THRU P320-FIM
+            PERFORM P900-FIM
+            .
+       P300-APURA.
+            SET EOF-OK            TO FALSE
+            SET FS-OK             TO TRUE
+            MOVE ZEROS            TO WS-CONT
+
+            OPEN INPUT TODOS
+            IF FS-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ TODOS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           PERFORM P310-LOCALIZA THRU P310-FIM
+                           EVALUATE RESULTADO-BOLETIM
+                               WHEN 'APROVADO'
+                                   ADD 1 TO
+                                     WS-TAB-APROVADOS(WS-IND1)
+                               WHEN 'DE RECUPERACAO'
+                                   ADD 1 TO
+                                     WS-TAB-PENDENTES(WS-IND1)
+                               WHEN OTHER
+                                   ADD 1 TO
+                                     WS-TAB-REPROVADOS(WS-IND1)
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE BOLETINS. '
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+            CLOSE TODOS
+            .
+       P300-FIM.
+       P310-LOCALIZA.
+            SET ACHOU-OK          TO FALSE
+            PERFORM VARYING WS-IND1 FROM 1 BY 1
+                    UNTIL WS-IND1 > WS-CONT
+                IF WS-TAB-ID-MATERIA(WS-IND1) EQUAL ID-MATERIA-2
+                    SET ACHOU-OK  TO TRUE
+                END-IF
+                IF ACHOU-OK
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM
+            IF NOT ACHOU-OK
+                ADD 1              TO WS-CONT
+                MOVE ID-MATERIA-2  TO WS-TAB-ID-MATERIA(WS-CONT)
+                MOVE NM-MATERIA-2  TO WS-TAB-NM-MATERIA(WS-CONT)
+                MOVE WS-CONT       TO WS-IND1
+            END-IF
+            .
+       P310-FIM.
+       P320-EXIBE.
+            DISPLAY '*************************************************'
+            DISPLAY 'MATERIA                APROVADOS   REPROVADOS   '
+                    'RECUPERACAO'
+            DISPLAY '*************************************************'
+            PERFORM VARYING WS-IND1 FROM 1 BY 1
+                    UNTIL WS-IND1 > WS-CONT
+                DISPLAY WS-TAB-NM-MATERIA(WS-IND1)
+                        '   '
+                        WS-TAB-APROVADOS(WS-IND1)
+                        '        '
+                        WS-TAB-REPROVADOS(WS-IND1)
+                        '        '
+                        WS-TAB-PENDENTES(WS-IND1)
+            END-PERFORM
+            DISPLAY '*************************************************'
+            .
+       P320-FIM.
+       P900-FIM.
+            GOBACK.
+       END PROGRAM SISESTAT.
