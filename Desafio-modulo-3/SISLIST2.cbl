@@ -30,6 +30,8 @@
           03 WS-ID-MATERIA                 PIC 9(03).
           03 WS-NM-MATERIA                 PIC X(20).
           03 WS-NT-APROVACAO               PIC 9(02)V99.
+          03 FILLER                        PIC X(01).
+          03 WS-CH-MATERIA                 PIC 9(03).
        77 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
        77 WS-EOF                           PIC X.
@@ -37,6 +39,9 @@
        77 WS-EXIT                          PIC X.
           88 EXIT-OK                       VALUE 'F''f' FALSE 'N'.
        77 WS-CONT                          PIC 9(003) VALUE ZEROS.
+       77 WS-PAG-TAMANHO                   PIC 9(03) VALUE 10.
+       77 WS-PAUSA                         PIC X.
+       77 WS-INCLUI-INATIVOS               PIC X VALUE 'N'.
 
        LINKAGE SECTION.
        01 LK-COM-AREA.
@@ -53,6 +58,8 @@
             SET EOF-OK            TO FALSE
             SET FS-OK             TO TRUE
             SET WS-CONT           TO 0.
+            DISPLAY 'Incluir materias inativas na listagem? (S/N): '
+            ACCEPT WS-INCLUI-INATIVOS
 
             OPEN INPUT MATERIAS
             IF FS-OK THEN
@@ -62,15 +69,28 @@
                        AT END
                            SET EOF-OK TO TRUE
                        NOT AT END
-                           ADD 1      TO WS-CONT
-                           DISPLAY 'REGISTRO '
-                                   WS-CONT
-                                   ': '
-                                   WS-ID-MATERIA
-                                   ' - '
-                                   WS-NM-MATERIA
-                                   '  '
-                                   WS-NT-APROVACAO
+                           IF MATERIA-ATIVA OR
+                              WS-INCLUI-INATIVOS EQUAL 'S' OR 's'
+                               ADD 1      TO WS-CONT
+                               DISPLAY 'REGISTRO '
+                                       WS-CONT
+                                       ': '
+                                       WS-ID-MATERIA
+                                       ' - '
+                                       WS-NM-MATERIA
+                                       '  '
+                                       WS-NT-APROVACAO
+                                       '  CH: '
+                                       WS-CH-MATERIA
+                                       '  '
+                                       SITUACAO
+                               IF FUNCTION MOD(WS-CONT,
+                                  WS-PAG-TAMANHO) EQUAL 0
+                                   DISPLAY 'TECLE <ENTER> para '
+                                           'continuar... '
+                                   ACCEPT WS-PAUSA
+                               END-IF
+                           END-IF
                    END-READ
                END-PERFORM
             ELSE
