@@ -18,18 +18,45 @@
                RECORD  KEY  IS ID-MATERIA
                FILE STATUS IS WS-FS.
 
+               SELECT LIXEIRA-MATERIAS ASSIGN TO
+               WS-ARQ-LIXEIRA-MATERIAS
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LIXA.
+
        DATA DIVISION.
        FILE SECTION.
        FD MATERIAS.
           COPY FD_MATER.
+       FD LIXEIRA-MATERIAS.
+       01 REG-LIXEIRA-MATERIA.
+          03 LIXA-ID-MATERIA               PIC 9(03).
+          03 LIXA-NM-MATERIA               PIC X(20).
+          03 LIXA-NT-APROVACAO             PIC 9(02)V99.
+          03 LIXA-DT-EXCLUSAO              PIC 9(06).
+          03 LIXA-HR-EXCLUSAO              PIC 9(06).
        WORKING-STORAGE SECTION.
+       01 WS-ARQ-LIXEIRA-MATERIAS          PIC X(60) VALUE SPACES.
+       01 WS-FS-LIXA                       PIC 99.
+          88 FS-LIXA-OK                    VALUE 0.
+       01 WS-DATA-HOJE                     PIC 9(06).
        01 WS-REGISTRO                      PIC X(50) VALUE SPACES.
        01 FILLER REDEFINES WS-REGISTRO.
           03 WS-ID-MATERIA                 PIC 9(03).
           03 WS-NM-MATERIA                 PIC X(20).
           03 WS-NT-APROVACAO               PIC 9(02)V99.
-       77 WS-FS                            PIC 99.
+       01 WL-AUDITORIA.
+          03 WL-PROGRAMA                   PIC X(12)
+             VALUE 'SISDELE2'.
+          03 WL-OPERACAO                   PIC X(10).
+          03 WL-CHAVE                      PIC X(10).
+          03 WL-VALOR-ANTIGO               PIC X(50).
+          03 WL-VALOR-NOVO                 PIC X(50).
+       01 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
+       01 WS-FS-GRUPO REDEFINES WS-FS.
+          03 WS-FS-CLASSE                  PIC 9.
+             88 FS-BLOQUEADO               VALUE 9.
+          03 WS-FS-DETALHE                 PIC 9.
        77 WS-EOF                           PIC X.
           88 EOF-OK                        VALUE 'S' 's' FALSE 'N'.
        77 WS-EXIT                          PIC X.
@@ -43,6 +70,11 @@
 
        MAIN-PROCEDURE.
             DISPLAY '*** EXCLUI MATERIAS ***'
+            ACCEPT WS-DATA-HOJE FROM DATE
+            STRING 'C:\COBOL\Desafio-modulo-3\LIXEIRA_MATERIAS_'
+                   WS-DATA-HOJE
+                   '.DAT'
+                   DELIMITED BY SIZE INTO WS-ARQ-LIXEIRA-MATERIAS
             SET EXIT-OK           TO FALSE
             PERFORM P300-EXCLUIR THRU P300-FIM UNTIL EXIT-OK
             PERFORM P900-FIM
@@ -68,15 +100,37 @@
                                ' para abortar.'
                        ACCEPT WS-CONFIRM
                        IF WS-CONFIRM EQUAL 'S' OR 's' THEN
-                           DELETE MATERIAS RECORD
-                           DISPLAY 'Materia excluida com sucesso!'
+                           MOVE NM-MATERIA     TO WL-VALOR-ANTIGO
+                           PERFORM P310-LIXEIRA
+                           SET MATERIA-INATIVA TO TRUE
+                           REWRITE REG-MATERIA
+                           IF FS-OK
+                               DISPLAY 'Materia excluida com sucesso!'
+                               MOVE 'EXCLUSAO'  TO WL-OPERACAO
+                               MOVE ID-MATERIA  TO WL-CHAVE
+                               MOVE 'INATIVO'   TO WL-VALOR-NOVO
+                               CALL 'AUDITLOG' USING WL-AUDITORIA
+                           ELSE
+                               IF FS-BLOQUEADO
+                                   DISPLAY 'REGISTRO EM USO POR OUTRO '
+                                           'USUARIO, TENTE NOVAMENTE.'
+                               ELSE
+                                   DISPLAY 'ERRO AO EXCLUIR A MATERIA. '
+                                   DISPLAY 'FILE STATUS: ' WS-FS
+                               END-IF
+                           END-IF
                        ELSE
                            DISPLAY 'Alteracao nao realizada.'
                        END-IF
                 END-READ
             ELSE
-                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATERIAS. '
-                DISPLAY 'FILE STATUS: ' WS-FS
+                IF FS-BLOQUEADO
+                    DISPLAY 'ARQUIVO EM USO POR OUTRO USUARIO, '
+                            'TENTE NOVAMENTE.'
+                ELSE
+                    DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATERIAS. '
+                    DISPLAY 'FILE STATUS: ' WS-FS
+                END-IF
             END-IF
             CLOSE MATERIAS
 
@@ -86,6 +140,27 @@
             ACCEPT WS-EXIT
             .
        P300-FIM.
+       P310-LIXEIRA.
+            OPEN EXTEND LIXEIRA-MATERIAS
+            IF WS-FS-LIXA EQUAL 35
+                CLOSE LIXEIRA-MATERIAS
+                OPEN OUTPUT LIXEIRA-MATERIAS
+                CLOSE LIXEIRA-MATERIAS
+                OPEN EXTEND LIXEIRA-MATERIAS
+            END-IF
+            IF FS-LIXA-OK
+                MOVE ID-MATERIA      TO LIXA-ID-MATERIA
+                MOVE NM-MATERIA      TO LIXA-NM-MATERIA
+                MOVE NT-APROVACAO    TO LIXA-NT-APROVACAO
+                MOVE WS-DATA-HOJE    TO LIXA-DT-EXCLUSAO
+                ACCEPT LIXA-HR-EXCLUSAO FROM TIME
+                WRITE REG-LIXEIRA-MATERIA
+            ELSE
+                DISPLAY 'ERRO AO GRAVAR NA LIXEIRA. '
+                DISPLAY 'FILE STATUS: ' WS-FS-LIXA
+            END-IF
+            CLOSE LIXEIRA-MATERIAS
+            .
        P900-FIM.
             GOBACK.
        END PROGRAM SISDELE2.
