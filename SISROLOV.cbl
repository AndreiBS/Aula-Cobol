@@ -0,0 +1,305 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 08/08/2026
+      * Purpose: FECHAMENTO DE TERMO - ARQUIVA REGISTRO.DAT,
+      *          MATERIAS.DAT E TODOS.DAT NUM HISTORICO DATADO, INICIA
+      *          O PROXIMO
+      *          TERMO COM UM CONJUNTO DE TRABALHO LIMPO, MANTENDO OS
+      *          ALUNOS/MATERIAS ATIVOS (SITUACAO) PARA O PROXIMO TERMO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SISROLOV.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\REGISTRO.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-ALUNO
+               FILE STATUS IS WS-FS.
+
+               SELECT MATERIAS ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\MATERIAS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-MATERIA
+               FILE STATUS IS WS-FS.
+
+               SELECT TODOS ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\TODOS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS CHAVE-BOLETIM
+               FILE STATUS IS WS-FS.
+
+               SELECT ALUNOS-ARQ ASSIGN TO WS-ARQ-ALUNOS-HIST
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ARQ.
+
+               SELECT MATERIAS-ARQ ASSIGN TO WS-ARQ-MATERIAS-HIST
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ARQ.
+
+               SELECT TODOS-ARQ ASSIGN TO WS-ARQ-TODOS-HIST
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ARQ.
+
+               SELECT ALUNOS-NOVOS ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\REGISTRO_NOVO.TMP'
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TMP.
+
+               SELECT MATERIAS-NOVAS ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\MATERIAS_NOVO.TMP'
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+          COPY FD_REGIS.
+       FD MATERIAS.
+          COPY FD_MATER.
+       FD TODOS.
+          COPY FD_TODOS.
+
+       FD ALUNOS-ARQ.
+       01 REG-ALUNOS-ARQ                   PIC X(109).
+       FD MATERIAS-ARQ.
+       01 REG-MATERIAS-ARQ                 PIC X(31).
+       FD TODOS-ARQ.
+       01 REG-TODOS-ARQ                    PIC X(150).
+       FD ALUNOS-NOVOS.
+       01 REG-ALUNOS-NOVOS                 PIC X(109).
+       FD MATERIAS-NOVAS.
+       01 REG-MATERIAS-NOVAS               PIC X(31).
+
+       WORKING-STORAGE SECTION.
+       01 WS-BUF-ALUNOS                    PIC X(109).
+       01 WS-BUF-ALUNOS-R REDEFINES WS-BUF-ALUNOS.
+          03 FILLER                        PIC X(48).
+          03 WS-BUF-SITUACAO-ALUNO         PIC X(01).
+             88 BUF-ALUNO-ATIVO            VALUE 'A'.
+          03 FILLER                        PIC X(60).
+       01 WS-BUF-MATERIAS                  PIC X(31).
+       01 WS-BUF-MATERIAS-R REDEFINES WS-BUF-MATERIAS.
+          03 FILLER                        PIC X(27).
+          03 WS-BUF-SITUACAO-MATERIA       PIC X(01).
+             88 BUF-MATERIA-ATIVA          VALUE 'A'.
+          03 FILLER                        PIC X(03).
+       01 WS-BUF-TODOS                     PIC X(150).
+       01 WS-ARQ-ALUNOS-HIST               PIC X(60).
+       01 WS-ARQ-MATERIAS-HIST             PIC X(60).
+       01 WS-ARQ-TODOS-HIST                PIC X(60).
+       77 WS-DATA-HOJE                     PIC 9(06).
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-FS-ARQ                        PIC 99.
+          88 FS-ARQ-OK                     VALUE 0.
+       77 WS-FS-TMP                        PIC 99.
+          88 FS-TMP-OK                     VALUE 0.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-CONT-ARQ                      PIC 9(05).
+       77 WS-CONT-ATIVOS                   PIC 9(05).
+       77 WS-CONFIRM                       PIC X VALUE SPACES.
+       77 WS-FECHOU                        PIC X VALUE 'N'.
+          88 FECHOU-OK                     VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '*** FECHAMENTO DE TERMO (ARQUIVO MORTO + '
+                    'ROLLOVER) ***'
+            ACCEPT WS-DATA-HOJE FROM DATE
+            STRING 'C:\COBOL\ARQUIVO_MORTO\REGISTRO_'
+                   DELIMITED BY SIZE
+                   WS-DATA-HOJE            DELIMITED BY SIZE
+                   '.DAT'                  DELIMITED BY SIZE
+                   INTO WS-ARQ-ALUNOS-HIST
+            STRING 'C:\COBOL\ARQUIVO_MORTO\MATERIAS_'
+                   DELIMITED BY SIZE
+                   WS-DATA-HOJE            DELIMITED BY SIZE
+                   '.DAT'                  DELIMITED BY SIZE
+                   INTO WS-ARQ-MATERIAS-HIST
+            STRING 'C:\COBOL\ARQUIVO_MORTO\TODOS_'
+                   DELIMITED BY SIZE
+                   WS-DATA-HOJE            DELIMITED BY SIZE
+                   '.DAT'                  DELIMITED BY SIZE
+                   INTO WS-ARQ-TODOS-HIST
+
+            DISPLAY 'ISTO VAI ARQUIVAR OS DADOS ATUAIS E INICIAR UM '
+                    'NOVO TERMO.'
+            DISPLAY 'TECLE: '
+                    '<S> para confirmar ou <QUALQUER TECLA> para '
+                    'abortar.'
+            ACCEPT WS-CONFIRM
+            IF WS-CONFIRM EQUAL 'S' OR 's' THEN
+                PERFORM P310-FECHA-ALUNOS    THRU P310-FIM
+                PERFORM P320-FECHA-MATERIAS  THRU P320-FIM
+                PERFORM P330-FECHA-TODOS     THRU P330-FIM
+                DISPLAY '*** FECHAMENTO DE TERMO CONCLUIDO ***'
+            ELSE
+                DISPLAY 'FECHAMENTO DE TERMO CANCELADO.'
+            END-IF
+            PERFORM P900-FIM
+            .
+       P310-FECHA-ALUNOS.
+            SET EOF-OK        TO FALSE
+            MOVE ZEROS        TO WS-CONT-ARQ WS-CONT-ATIVOS
+            OPEN INPUT  ALUNOS
+            OPEN OUTPUT ALUNOS-ARQ
+            OPEN OUTPUT ALUNOS-NOVOS
+            IF FS-OK AND FS-ARQ-OK AND FS-TMP-OK
+               PERFORM UNTIL EOF-OK
+                   READ ALUNOS INTO WS-BUF-ALUNOS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           WRITE REG-ALUNOS-ARQ FROM WS-BUF-ALUNOS
+                           ADD 1 TO WS-CONT-ARQ
+                           IF BUF-ALUNO-ATIVO
+                               WRITE REG-ALUNOS-NOVOS
+                                     FROM WS-BUF-ALUNOS
+                               ADD 1 TO WS-CONT-ATIVOS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               DISPLAY 'ALUNOS: ' WS-CONT-ARQ ' arquivados, '
+                       WS-CONT-ATIVOS ' ativos mantidos.'
+               SET FECHOU-OK TO TRUE
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS DE ALUNOS PARA '
+                       'FECHAMENTO.'
+               SET FECHOU-OK TO FALSE
+            END-IF
+            CLOSE ALUNOS ALUNOS-ARQ ALUNOS-NOVOS
+
+            IF FECHOU-OK
+               OPEN OUTPUT ALUNOS
+               CLOSE ALUNOS
+               SET EOF-OK        TO FALSE
+               OPEN INPUT  ALUNOS-NOVOS
+               OPEN I-O    ALUNOS
+               IF FS-TMP-OK AND FS-OK
+                  PERFORM UNTIL EOF-OK
+                      READ ALUNOS-NOVOS INTO WS-BUF-ALUNOS
+                          AT END
+                              SET EOF-OK TO TRUE
+                          NOT AT END
+                              MOVE WS-BUF-ALUNOS TO REG-ALUNO
+                              WRITE REG-ALUNO
+                                  INVALID KEY
+                                      DISPLAY 'ERRO AO REGRAVAR O '
+                                              'ALUNO ' ID-ALUNO
+                              END-WRITE
+                      END-READ
+                  END-PERFORM
+               END-IF
+               CLOSE ALUNOS-NOVOS ALUNOS
+            ELSE
+               DISPLAY 'REGISTRO.DAT NAO FOI REINICIADO - FALHA NO '
+                       'ARQUIVAMENTO. DADOS ATUAIS PRESERVADOS.'
+            END-IF
+            .
+       P310-FIM.
+       P320-FECHA-MATERIAS.
+            SET EOF-OK        TO FALSE
+            MOVE ZEROS        TO WS-CONT-ARQ WS-CONT-ATIVOS
+            OPEN INPUT  MATERIAS
+            OPEN OUTPUT MATERIAS-ARQ
+            OPEN OUTPUT MATERIAS-NOVAS
+            IF FS-OK AND FS-ARQ-OK AND FS-TMP-OK
+               PERFORM UNTIL EOF-OK
+                   READ MATERIAS INTO WS-BUF-MATERIAS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           WRITE REG-MATERIAS-ARQ FROM WS-BUF-MATERIAS
+                           ADD 1 TO WS-CONT-ARQ
+                           IF BUF-MATERIA-ATIVA
+                               WRITE REG-MATERIAS-NOVAS
+                                     FROM WS-BUF-MATERIAS
+                               ADD 1 TO WS-CONT-ATIVOS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               DISPLAY 'MATERIAS: ' WS-CONT-ARQ ' arquivadas, '
+                       WS-CONT-ATIVOS ' ativas mantidas.'
+               SET FECHOU-OK TO TRUE
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS DE MATERIAS PARA '
+                       'FECHAMENTO.'
+               SET FECHOU-OK TO FALSE
+            END-IF
+            CLOSE MATERIAS MATERIAS-ARQ MATERIAS-NOVAS
+
+            IF FECHOU-OK
+               OPEN OUTPUT MATERIAS
+               CLOSE MATERIAS
+               SET EOF-OK        TO FALSE
+               OPEN INPUT  MATERIAS-NOVAS
+               OPEN I-O    MATERIAS
+               IF FS-TMP-OK AND FS-OK
+                  PERFORM UNTIL EOF-OK
+                      READ MATERIAS-NOVAS INTO WS-BUF-MATERIAS
+                          AT END
+                              SET EOF-OK TO TRUE
+                          NOT AT END
+                              MOVE WS-BUF-MATERIAS TO REG-MATERIA
+                              WRITE REG-MATERIA
+                                  INVALID KEY
+                                      DISPLAY 'ERRO AO REGRAVAR A '
+                                              'MATERIA ' ID-MATERIA
+                              END-WRITE
+                      END-READ
+                  END-PERFORM
+               END-IF
+               CLOSE MATERIAS-NOVAS MATERIAS
+            ELSE
+               DISPLAY 'MATERIAS.DAT NAO FOI REINICIADO - FALHA NO '
+                       'ARQUIVAMENTO. DADOS ATUAIS PRESERVADOS.'
+            END-IF
+            .
+       P320-FIM.
+       P330-FECHA-TODOS.
+            SET EOF-OK        TO FALSE
+            MOVE ZEROS        TO WS-CONT-ARQ
+            OPEN INPUT  TODOS
+            OPEN OUTPUT TODOS-ARQ
+            IF FS-OK AND FS-ARQ-OK
+               PERFORM UNTIL EOF-OK
+                   READ TODOS INTO WS-BUF-TODOS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           WRITE REG-TODOS-ARQ FROM WS-BUF-TODOS
+                           ADD 1 TO WS-CONT-ARQ
+                   END-READ
+               END-PERFORM
+               DISPLAY 'TODOS: ' WS-CONT-ARQ ' boletins arquivados.'
+               SET FECHOU-OK TO TRUE
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS DE BOLETIM PARA '
+                       'FECHAMENTO.'
+               SET FECHOU-OK TO FALSE
+            END-IF
+            CLOSE TODOS TODOS-ARQ
+
+            IF FECHOU-OK
+               OPEN OUTPUT TODOS
+               CLOSE TODOS
+               DISPLAY 'TODOS.DAT REINICIADO PARA O NOVO TERMO.'
+            ELSE
+               DISPLAY 'TODOS.DAT NAO FOI REINICIADO - FALHA NO '
+                       'ARQUIVAMENTO. DADOS ATUAIS PRESERVADOS.'
+            END-IF
+            .
+       P330-FIM.
+       P900-FIM.
+            STOP RUN.
+       END PROGRAM SISROLOV.
