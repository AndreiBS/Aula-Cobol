@@ -1,26 +1,140 @@
       ******************************************************************
       * Author: ANDREI BATISTA
-      * Date: 28/10/2023
-      * Purpose: MOSTRAR EXEMPLO DE LOOPING COM CONDICAO
+      * Date: 08/08/2026
+      * Purpose: CONTAR REGISTROS ATIVOS EM REGISTRO.DAT, MATERIAS.DAT
+      *          E CONTATOS.DAT PARA UM RELATORIO RAPIDO DE CAPACIDADE
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOPCOND.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\REGISTRO.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-ALUNO
+               FILE STATUS IS WS-FS.
+
+               SELECT MATERIAS ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\MATERIAS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-MATERIA
+               FILE STATUS IS WS-FS.
+
+               SELECT CONTATOS ASSIGN TO
+                'C:\COBOL\CONTATOS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ALUNOS.
+          COPY FD_REGIS.
+       FD MATERIAS.
+          COPY FD_MATER.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
        WORKING-STORAGE SECTION.
-       77 WS-CONTAR            PIC 999.
-       77 WS-CONDICAO          PIC 999.
+       77 WS-CONT-ALUNOS           PIC 9(005) VALUE ZEROS.
+       77 WS-CONT-MATERIAS         PIC 9(005) VALUE ZEROS.
+       77 WS-CONT-CONTATOS         PIC 9(005) VALUE ZEROS.
+       77 WS-FS                    PIC 99.
+          88 FS-OK                 VALUE 0.
+       77 WS-EOF                   PIC X.
+          88 EOF-OK                VALUE 'S' FALSE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY 'INFORME ATE QUANTO DESEJA CONTAR: '
-            ACCEPT WS-CONDICAO
-
-      *     PERFORM VARYING WS-CONTAR FROM 1 BY 2 UNTIL
-            PERFORM WITH TEST AFTER UNTIL
-                            WS-CONTAR EQUAL WS-CONDICAO
-                    ADD 1   TO WS-CONTAR
-                    DISPLAY WS-CONTAR
-            END-PERFORM.
-
+            PERFORM P310-CONTA-ALUNOS    THRU P310-FIM
+            PERFORM P320-CONTA-MATERIAS  THRU P320-FIM
+            PERFORM P330-CONTA-CONTATOS  THRU P330-FIM
+            PERFORM P900-RELATORIO       THRU P900-FIM
+            .
+       P310-CONTA-ALUNOS.
+            SET EOF-OK           TO FALSE
+            MOVE 0               TO WS-CONT-ALUNOS
+            OPEN INPUT ALUNOS
+            IF WS-FS EQUAL 35 THEN
+                DISPLAY 'REGISTRO.DAT NAO ENCONTRADO. '
+            ELSE
+                IF FS-OK THEN
+                    PERFORM UNTIL EOF-OK
+                        READ ALUNOS NEXT
+                            AT END
+                                SET EOF-OK TO TRUE
+                            NOT AT END
+                                IF ALUNO-ATIVO
+                                    ADD 1 TO WS-CONT-ALUNOS
+                                END-IF
+                        END-READ
+                    END-PERFORM
+                END-IF
+            END-IF
+            CLOSE ALUNOS
+            .
+       P310-FIM.
+       P320-CONTA-MATERIAS.
+            SET EOF-OK           TO FALSE
+            MOVE 0               TO WS-CONT-MATERIAS
+            OPEN INPUT MATERIAS
+            IF WS-FS EQUAL 35 THEN
+                DISPLAY 'MATERIAS.DAT NAO ENCONTRADO. '
+            ELSE
+                IF FS-OK THEN
+                    PERFORM UNTIL EOF-OK
+                        READ MATERIAS NEXT
+                            AT END
+                                SET EOF-OK TO TRUE
+                            NOT AT END
+                                IF MATERIA-ATIVA
+                                    ADD 1 TO WS-CONT-MATERIAS
+                                END-IF
+                        END-READ
+                    END-PERFORM
+                END-IF
+            END-IF
+            CLOSE MATERIAS
+            .
+       P320-FIM.
+       P330-CONTA-CONTATOS.
+            SET EOF-OK           TO FALSE
+            MOVE 0               TO WS-CONT-CONTATOS
+            OPEN INPUT CONTATOS
+            IF WS-FS EQUAL 35 THEN
+                DISPLAY 'CONTATOS.DAT NAO ENCONTRADO. '
+            ELSE
+                IF FS-OK THEN
+                    PERFORM UNTIL EOF-OK
+                        READ CONTATOS NEXT
+                            AT END
+                                SET EOF-OK TO TRUE
+                            NOT AT END
+                                ADD 1 TO WS-CONT-CONTATOS
+                        END-READ
+                    END-PERFORM
+                END-IF
+            END-IF
+            CLOSE CONTATOS
+            .
+       P330-FIM.
+       P900-RELATORIO.
+            DISPLAY '**************************************************'
+            DISPLAY '***      RELATORIO DE CAPACIDADE - ARQUIVOS    ***'
+            DISPLAY '**************************************************'
+            DISPLAY 'ALUNOS ATIVOS.......: ' WS-CONT-ALUNOS
+            DISPLAY 'MATERIAS ATIVAS.....: ' WS-CONT-MATERIAS
+            DISPLAY 'CONTATOS CADASTRADOS: ' WS-CONT-CONTATOS
+            DISPLAY '**************************************************'
+            .
+       P900-FIM.
             STOP RUN.
        END PROGRAM LOOPCOND.
