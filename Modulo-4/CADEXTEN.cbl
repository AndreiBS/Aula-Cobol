@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CADEXTEN.
        ENVIRONMENT DIVISION.
       *----------------------------------------------------------------
        CONFIGURATION SECTION.
@@ -390,3 +390,4 @@
            MOVE FUNCTION LOWER-CASE (ASTERES) TO ASTERES
            MOVE ASTERIX TO WS-EXTENSO.
            GOBACK.
+       END PROGRAM CADEXTEN.
