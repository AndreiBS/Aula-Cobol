@@ -23,6 +23,8 @@
        01 WS-VARIAVEIS.
           03 WS-VR-PARCELAS            PIC 9(05)V99.
           03 WS-IND                    PIC 99.
+          03 WS-JUROS-MES              PIC 9(02)V99.
+          03 WS-VALOR-TOTAL            PIC 9(08)V99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -33,8 +35,12 @@
             ACCEPT WS-OBJETO
             DISPLAY 'Informe o valor do objeto: '
             ACCEPT WS-VALOR
+            DISPLAY 'Informe a taxa de juros ao mes (%): '
+            ACCEPT WS-JUROS-MES
 
-            COMPUTE WS-VR-PARCELAS = WS-VALOR / 12
+            COMPUTE WS-VALOR-TOTAL =
+                    WS-VALOR * (1 + ((WS-JUROS-MES / 100) * 12))
+            COMPUTE WS-VR-PARCELAS = WS-VALOR-TOTAL / 12
 
             PERFORM UNTIL WS-IND EQUAL 12
                ADD 1             TO WS-IND
