@@ -1,31 +1,156 @@
       ******************************************************************
       * Author: ANDREI BATISTA
       * Date: 28/10/2023
-      * Purpose: Mostrar Matrizes - Bidimensional (n�o indexada)
+      * Purpose: MAPA DE ASSENTOS DO LABORATORIO - MATRIZ (3 LINHAS X
+      *          5 COLUNAS) PERSISTIDA EM ASSENTOS.DAT, KEYED POR
+      *          ID-ALUNO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MATRIZBD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASSENTOS ASSIGN TO
+           'C:\COBOL\Modulo-4\ASSENTOS.DAT'
+           ORGANISATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD  KEY  IS ID-ALUNO
+           FILE STATUS IS WS-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ASSENTOS.
+          COPY FD_ASSEN.
+
        WORKING-STORAGE SECTION.
        01 WS-MATRIZ.
           03 WS-LINHAS            OCCURS 3 TIMES.
              05 WS-LINHAS         PIC X(06) VALUE 'LINHA'.
              05 WS-COLUNAS        OCCURS 5 TIMES.
-               07 WS-CELULA       PIC X(06) VALUE 'CELULA'.
+               07 WS-CELULA       PIC X(20) VALUE 'LIVRE'.
        77 WS-L                    PIC 99.
        77 WS-C                    PIC 99.
-
+       77 WS-ID-ALUNO              PIC 9(03).
+       77 WS-NM-ALUNO              PIC X(20).
+       77 WS-LINHA                 PIC 9(01).
+       77 WS-COLUNA                PIC 9(01).
+       77 WS-FS                    PIC 99.
+          88 FS-OK                 VALUE 0.
+       77 WS-EOF                   PIC X.
+          88 EOF-OK                VALUE 'S' FALSE 'N'.
+       77 WS-OPCAO                 PIC X.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM P300-PROCESSA  THRU P300-FIM
+                                    UNTIL WS-OPCAO = 'F' OR 'f'
+            PERFORM P900-FIM
+            .
+       P300-PROCESSA.
+            MOVE SPACES             TO WS-OPCAO
+            DISPLAY '**************************************************'
+            DISPLAY '***      MAPA DE ASSENTOS DO LABORATORIO       ***'
+            DISPLAY '***      1 - Atribuir assento a um aluno       ***'
+            DISPLAY '***       2 - Imprimir mapa de assentos        ***'
+            DISPLAY '***          <TECLE F PARA FINALIZAR>          ***'
+            DISPLAY '**************************************************'
+            ACCEPT WS-OPCAO
+
+            EVALUATE WS-OPCAO
+                WHEN '1'
+                    PERFORM P310-ATRIBUI THRU P310-FIM
+                WHEN '2'
+                    PERFORM P320-MAPA    THRU P320-FIM
+                WHEN 'F'
+                    CONTINUE
+                WHEN 'f'
+                    CONTINUE
+                WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA! '
+            END-EVALUATE
+            .
+       P300-FIM.
+       P310-ATRIBUI.
+            DISPLAY 'Informe a linha do assento (1 a 3): '
+            ACCEPT WS-LINHA
+            DISPLAY 'Informe a coluna do assento (1 a 5): '
+            ACCEPT WS-COLUNA
+            DISPLAY 'Informe o ID do aluno: '
+            ACCEPT WS-ID-ALUNO
+            DISPLAY 'Informe o nome do aluno: '
+            ACCEPT WS-NM-ALUNO
+
+            OPEN I-O ASSENTOS
+            IF WS-FS EQUAL 35 THEN
+                OPEN OUTPUT ASSENTOS
+                CLOSE ASSENTOS
+                OPEN I-O ASSENTOS
+            END-IF
+            IF FS-OK THEN
+                MOVE WS-ID-ALUNO     TO ID-ALUNO
+                MOVE WS-NM-ALUNO     TO NM-ALUNO
+                MOVE WS-LINHA        TO LINHA-ASSENTO
+                MOVE WS-COLUNA       TO COLUNA-ASSENTO
+                WRITE REG-ASSENTO
+                    INVALID KEY
+                        REWRITE REG-ASSENTO
+                        IF FS-OK
+                            DISPLAY 'Assento do aluno reatribuido!'
+                        ELSE
+                            DISPLAY 'ERRO AO REATRIBUIR O ASSENTO. '
+                            DISPLAY 'FILE STATUS: ' WS-FS
+                        END-IF
+                    NOT INVALID KEY
+                        DISPLAY 'Assento atribuido com sucesso!'
+                END-WRITE
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ASSENTOS. '
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+            CLOSE ASSENTOS
+            .
+       P310-FIM.
+       P320-MAPA.
+            PERFORM VARYING WS-L FROM 1 BY 1 UNTIL WS-L > 3
+                PERFORM VARYING WS-C FROM 1 BY 1 UNTIL WS-C > 5
+                    MOVE 'LIVRE'        TO WS-CELULA(WS-L,WS-C)
+                END-PERFORM
+            END-PERFORM
 
-           PERFORM VARYING WS-L FROM 1 BY 1 UNTIL WS-L > 3
-               PERFORM VARYING WS-C FROM 1 BY 1 UNTIL WS-C > 5
-                   DISPLAY WS-CELULA(WS-L,WS-C) ' ' WS-L ':' WS-C
-               END-PERFORM
-           END-PERFORM
+            SET EOF-OK           TO FALSE
+            OPEN INPUT ASSENTOS
+            IF WS-FS EQUAL 35 THEN
+                DISPLAY 'NENHUM ASSENTO ATRIBUIDO AINDA. '
+            ELSE
+                IF FS-OK THEN
+                    PERFORM UNTIL EOF-OK
+                        READ ASSENTOS NEXT
+                            AT END
+                                SET EOF-OK TO TRUE
+                            NOT AT END
+                                MOVE NM-ALUNO TO
+                                     WS-CELULA(LINHA-ASSENTO,
+                                                COLUNA-ASSENTO)
+                        END-READ
+                    END-PERFORM
+                END-IF
+            END-IF
+            CLOSE ASSENTOS
 
+            DISPLAY '**************************************************'
+            DISPLAY '***            MAPA DE ASSENTOS                ***'
+            DISPLAY '**************************************************'
+            PERFORM VARYING WS-L FROM 1 BY 1 UNTIL WS-L > 3
+                DISPLAY 'LINHA ' WS-L ':'
+                PERFORM VARYING WS-C FROM 1 BY 1 UNTIL WS-C > 5
+                    DISPLAY '   ASSENTO ' WS-L ':' WS-C ' - '
+                            WS-CELULA(WS-L,WS-C)
+                END-PERFORM
+            END-PERFORM
+            DISPLAY '**************************************************'
             .
+       P320-FIM.
+       P900-FIM.
             STOP RUN.
        END PROGRAM MATRIZBD.
