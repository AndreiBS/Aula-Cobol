@@ -11,9 +11,28 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
       ******************************************************************
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+              SELECT CONTRATOS ASSIGN TO
+              'C:\COBOL\Modulo-4\CONTRATOS.DAT'
+              ORGANISATION IS INDEXED
+              ACCESS  MODE IS RANDOM
+              RECORD  KEY  IS ID-CONTRATO
+              FILE STATUS IS WS-FS.
+
+              SELECT CONTROLE ASSIGN TO
+              'C:\COBOL\Modulo-4\CONTROLE.DAT'
+              ORGANISATION IS INDEXED
+              ACCESS  MODE IS RANDOM
+              RECORD  KEY  IS CHAVE-CONTROLE
+              FILE STATUS IS WS-FS-CTRL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD CONTRATOS.
+          COPY FD_CONTR.
+       FD CONTROLE.
+          COPY FD_CTRL.
        WORKING-STORAGE SECTION.
        01 WS-FINANCIAMENTO.
           03 WS-CLIENTE                PIC X(20).
@@ -25,6 +44,16 @@
        01 WS-VARIAVEIS.
           03 WS-VR-PARCELAS            PIC 9(05)V99.
           03 WS-IND                    PIC 99.
+          03 WS-JUROS-MES              PIC 9(02)V99.
+          03 WS-VALOR-TOTAL            PIC 9(08)V99.
+       01 WL-PARAMETROS-EXT.
+          03 FILLER                    PIC S9(04) COMP.
+          03 WS-VALOR-EXT              PIC 9(16)V99.
+          03 WS-EXTENSO                PIC X(200).
+       77 WS-FS                        PIC 99.
+          88 FS-OK                     VALUE 0.
+       77 WS-FS-CTRL                   PIC 99.
+          88 FS-CTRL-OK                VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -37,18 +66,89 @@
             ACCEPT WS-VALOR
             DISPLAY 'Informe o numero de parcelas: '
             ACCEPT WS-NUM-PARCELAS
+            DISPLAY 'Informe a taxa de juros ao mes (%): '
+            ACCEPT WS-JUROS-MES
 
-            COMPUTE WS-VR-PARCELAS = WS-VALOR / WS-NUM-PARCELAS
+            COMPUTE WS-VALOR-TOTAL =
+                    WS-VALOR *
+                    (1 + ((WS-JUROS-MES / 100) * WS-NUM-PARCELAS))
+            COMPUTE WS-VR-PARCELAS = WS-VALOR-TOTAL / WS-NUM-PARCELAS
 
             PERFORM UNTIL WS-IND EQUAL WS-NUM-PARCELAS
                ADD 1             TO WS-IND
                MOVE WS-VR-PARCELAS TO WS-PARCELAS(WS-IND)
             END-PERFORM
 
+            MOVE WS-VR-PARCELAS TO WS-VALOR-EXT
+            CALL 'CADEXTEN' USING WL-PARAMETROS-EXT
+
             PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
                             WS-IND > WS-NUM-PARCELAS
                DISPLAY 'Parcela ' WS-IND ': ' WS-PARCELAS(WS-IND)
+                       ' (' WS-EXTENSO ')'
             END-PERFORM
+
+            PERFORM P150-PROX-ID
+            PERFORM P200-GRAVA-CONTRATO
             .
             GOBACK.
+       P150-PROX-ID.
+            SET FS-CTRL-OK        TO TRUE
+            OPEN I-O CONTROLE
+            IF WS-FS-CTRL EQUAL 35 THEN
+                OPEN OUTPUT CONTROLE
+                CLOSE CONTROLE
+                OPEN I-O CONTROLE
+            END-IF
+            MOVE 'CONTRATOS '     TO CHAVE-CONTROLE
+            READ CONTROLE
+                INVALID KEY
+                    MOVE 'CONTRATOS ' TO CHAVE-CONTROLE
+                    MOVE 1            TO ULTIMO-ID
+                    WRITE REG-CONTROLE
+                    IF NOT FS-CTRL-OK
+                        DISPLAY 'ERRO AO GRAVAR O CONTROLE DE ID. '
+                        DISPLAY 'FILE STATUS: ' WS-FS-CTRL
+                    END-IF
+                NOT INVALID KEY
+                    ADD 1             TO ULTIMO-ID
+                    REWRITE REG-CONTROLE
+                    IF NOT FS-CTRL-OK
+                        DISPLAY 'ERRO AO ATUALIZAR O CONTROLE DE ID. '
+                        DISPLAY 'FILE STATUS: ' WS-FS-CTRL
+                    END-IF
+            END-READ
+            MOVE ULTIMO-ID        TO ID-CONTRATO
+            CLOSE CONTROLE
+            .
+       P200-GRAVA-CONTRATO.
+            OPEN I-O CONTRATOS
+            IF WS-FS EQUAL 35 THEN
+                OPEN OUTPUT CONTRATOS
+                CLOSE CONTRATOS
+                OPEN I-O CONTRATOS
+            END-IF
+            IF FS-OK
+                MOVE WS-CLIENTE       TO NM-CLIENTE
+                MOVE WS-OBJETO        TO NM-OBJETO
+                MOVE WS-VALOR         TO VL-OBJETO
+                MOVE WS-NUM-PARCELAS  TO NUM-PARCELAS-CTR
+                PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
+                                WS-IND > WS-NUM-PARCELAS
+                    MOVE WS-VR-PARCELAS TO VL-PARCELA-CTR(WS-IND)
+                END-PERFORM
+                WRITE REG-CONTRATO
+                    INVALID KEY
+                        DISPLAY 'ERRO AO GRAVAR O CONTRATO. '
+                        DISPLAY 'FILE STATUS: ' WS-FS
+                    NOT INVALID KEY
+                        DISPLAY 'Contrato numero ' ID-CONTRATO
+                                ' gravado com sucesso!'
+                END-WRITE
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTRATOS. '
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+            CLOSE CONTRATOS
+            .
        END PROGRAM ARRAYDIN.
