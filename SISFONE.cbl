@@ -0,0 +1,156 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 08/08/2026
+      * Purpose: CONCILIACAO DE TELEFONES ENTRE CONTATOS E ALUNOS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SISFONE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO
+                'C:\COBOL\CONTATOS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT ALUNOS ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\REGISTRO.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-ALUNO
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+       FD ALUNOS.
+          COPY FD_REGIS.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-CONT                          PIC 9(003) VALUE ZEROS.
+       01 WS-TABELA-FONES.
+          03 WS-TAB-FONE OCCURS 1 TO 600 TIMES
+                         DEPENDING ON WS-CONT
+                         INDEXED BY WS-IDX.
+             05 WS-TAB-TIPO               PIC X(08).
+             05 WS-TAB-ID                 PIC 9(03).
+             05 WS-TAB-NOME                PIC X(20).
+             05 WS-TAB-TELEFONE           PIC X(15).
+       77 WS-IND1                          PIC 9(03).
+       77 WS-IND2                          PIC 9(03).
+       77 WS-QTD-DUPLICADOS                PIC 9(05) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                   PIC X(50).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '*** CONCILIACAO DE TELEFONES ***'
+            PERFORM P300-CARREGA-CONTATOS THRU P300-FIM
+            PERFORM P310-CARREGA-ALUNOS   THRU P310-FIM
+            PERFORM P320-CONFRONTA        THRU P320-FIM
+            PERFORM P900-FIM
+            .
+       P300-CARREGA-CONTATOS.
+            SET EOF-OK            TO FALSE
+            SET FS-OK             TO TRUE
+
+            OPEN INPUT CONTATOS
+            IF FS-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CONT
+                           MOVE 'CONTATO' TO WS-TAB-TIPO(WS-CONT)
+                           MOVE ID-CONTATO TO WS-TAB-ID(WS-CONT)
+                           MOVE NM-CONTATO TO WS-TAB-NOME(WS-CONT)
+                           MOVE TL-CONTATO TO WS-TAB-TELEFONE(WS-CONT)
+                   END-READ
+               END-PERFORM
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS. '
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+            CLOSE CONTATOS
+            .
+       P300-FIM.
+       P310-CARREGA-ALUNOS.
+            SET EOF-OK            TO FALSE
+            SET FS-OK             TO TRUE
+
+            OPEN INPUT ALUNOS
+            IF FS-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ ALUNOS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CONT
+                           MOVE 'ALUNO'   TO WS-TAB-TIPO(WS-CONT)
+                           MOVE ID-ALUNO  TO WS-TAB-ID(WS-CONT)
+                           MOVE NM-ALUNO  TO WS-TAB-NOME(WS-CONT)
+                           MOVE TL-ALUNO  TO WS-TAB-TELEFONE(WS-CONT)
+                   END-READ
+               END-PERFORM
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS. '
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+            CLOSE ALUNOS
+            .
+       P310-FIM.
+       P320-CONFRONTA.
+            DISPLAY '*************************************************'
+            DISPLAY '***      TELEFONES DUPLICADOS ENCONTRADOS      ***'
+            DISPLAY '*************************************************'
+            IF WS-CONT > 1
+               PERFORM VARYING WS-IND1 FROM 1 BY 1
+                       UNTIL WS-IND1 > WS-CONT - 1
+                   IF WS-TAB-TELEFONE(WS-IND1) NOT EQUAL SPACES
+                       PERFORM VARYING WS-IND2 FROM 1 BY 1
+                               UNTIL WS-IND2 > WS-CONT
+                           IF WS-IND2 > WS-IND1 AND
+                              WS-TAB-TELEFONE(WS-IND1) EQUAL
+                              WS-TAB-TELEFONE(WS-IND2)
+                               ADD 1 TO WS-QTD-DUPLICADOS
+                               DISPLAY WS-TAB-TELEFONE(WS-IND1)
+                                       ': '
+                                       WS-TAB-TIPO(WS-IND1)
+                                       ' '
+                                       WS-TAB-ID(WS-IND1)
+                                       ' - '
+                                       WS-TAB-NOME(WS-IND1)
+                                       '  X  '
+                                       WS-TAB-TIPO(WS-IND2)
+                                       ' '
+                                       WS-TAB-ID(WS-IND2)
+                                       ' - '
+                                       WS-TAB-NOME(WS-IND2)
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+            END-IF
+            IF WS-QTD-DUPLICADOS EQUAL 0
+                DISPLAY 'NENHUM TELEFONE DUPLICADO ENCONTRADO. '
+            END-IF
+            DISPLAY '*************************************************'
+            .
+       P320-FIM.
+       P900-FIM.
+            GOBACK.
+       END PROGRAM SISFONE.
