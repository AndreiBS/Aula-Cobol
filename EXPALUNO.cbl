@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author: ANDREI BATISTA
+      * Date: 08/08/2026
+      * Purpose: EXPORTAR ALUNOS CADASTRADOS PARA ARQUIVO CSV
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPALUNO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO
+                'C:\COBOL\Desafio-modulo-3\REGISTRO.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS SEQUENTIAL
+               RECORD  KEY  IS ID-ALUNO
+               FILE STATUS IS WS-FS.
+
+               SELECT SAIDA-CSV ASSIGN TO
+                'C:\COBOL\ALUNOS.CSV'
+               ORGANISATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+          COPY FD_REGIS.
+       FD SAIDA-CSV.
+       01 REG-CSV                          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                      PIC X(109) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-ALUNO                   PIC 9(03).
+          03 WS-NM-ALUNO                   PIC X(20).
+          03 WS-TL-ALUNO                   PIC X(15).
+          03 WS-TURMA                      PIC X(10).
+          03 WS-SITUACAO                   PIC X(01).
+          03 WS-RUA-ALUNO                  PIC X(20).
+          03 WS-BAIRRO-ALUNO               PIC X(15).
+          03 WS-CIDADE-ALUNO               PIC X(15).
+          03 WS-UF-ALUNO                   PIC X(02).
+          03 WS-CEP-ALUNO                  PIC X(08).
+       01 WS-LINHA-CSV                     PIC X(120) VALUE SPACES.
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-FS-CSV                        PIC 99.
+          88 FS-CSV-OK                     VALUE 0.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-CONT                          PIC 9(003) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                   PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY '*** EXPORTACAO DE ALUNOS PARA CSV ***'
+            PERFORM P300-EXPORTA THRU P300-FIM
+            PERFORM P900-FIM
+            .
+       P300-EXPORTA.
+            SET EOF-OK            TO FALSE
+            SET FS-OK             TO TRUE
+            SET FS-CSV-OK         TO TRUE
+            SET WS-CONT           TO 0.
+
+            OPEN INPUT  ALUNOS
+            OPEN OUTPUT SAIDA-CSV
+
+            IF FS-OK AND FS-CSV-OK THEN
+               PERFORM UNTIL EOF-OK
+
+                   READ ALUNOS INTO WS-REGISTRO
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           ADD 1      TO WS-CONT
+                           STRING WS-ID-ALUNO      DELIMITED BY SIZE
+                                  ','               DELIMITED BY SIZE
+                                  WS-NM-ALUNO       DELIMITED BY SIZE
+                                  ','               DELIMITED BY SIZE
+                                  WS-TL-ALUNO       DELIMITED BY SIZE
+                                  ','               DELIMITED BY SIZE
+                                  WS-TURMA          DELIMITED BY SIZE
+                                  ','               DELIMITED BY SIZE
+                                  WS-SITUACAO       DELIMITED BY SIZE
+                                  ','               DELIMITED BY SIZE
+                                  WS-RUA-ALUNO      DELIMITED BY SIZE
+                                  ','               DELIMITED BY SIZE
+                                  WS-BAIRRO-ALUNO   DELIMITED BY SIZE
+                                  ','               DELIMITED BY SIZE
+                                  WS-CIDADE-ALUNO   DELIMITED BY SIZE
+                                  ','               DELIMITED BY SIZE
+                                  WS-UF-ALUNO       DELIMITED BY SIZE
+                                  ','               DELIMITED BY SIZE
+                                  WS-CEP-ALUNO      DELIMITED BY SIZE
+                                  INTO WS-LINHA-CSV
+                           MOVE WS-LINHA-CSV       TO REG-CSV
+                           WRITE REG-CSV
+                   END-READ
+               END-PERFORM
+               DISPLAY WS-CONT ' aluno(s) exportado(s) com sucesso!'
+            ELSE
+                   DISPLAY 'ERRO AO ABRIR OS ARQUIVOS PARA EXPORTACAO.'
+                   DISPLAY 'FILE STATUS ALUNOS: ' WS-FS
+                   DISPLAY 'FILE STATUS CSV   : ' WS-FS-CSV
+            END-IF
+
+            CLOSE ALUNOS
+            CLOSE SAIDA-CSV
+            .
+       P300-FIM.
+       P900-FIM.
+            GOBACK.
+       END PROGRAM EXPALUNO.
