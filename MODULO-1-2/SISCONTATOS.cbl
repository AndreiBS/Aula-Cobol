@@ -13,23 +13,51 @@
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
                SELECT CONTATOS ASSIGN TO
-                'C:\COBOL\CONTATOS.TXT'
-               ORGANISATION IS SEQUENTIAL
-               ACCESS  MODE IS SEQUENTIAL
+                'C:\COBOL\CONTATOS.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS RANDOM
+               RECORD  KEY  IS ID-CONTATO
                FILE STATUS IS WS-FS.
 
+               SELECT CONTROLE ASSIGN TO
+                'C:\COBOL\CONTROLE.DAT'
+               ORGANISATION IS INDEXED
+               ACCESS  MODE IS RANDOM
+               RECORD  KEY  IS CHAVE-CONTROLE
+               FILE STATUS IS WS-FS-CTRL.
+
        DATA DIVISION.
        FILE SECTION.
        FD CONTATOS.
           COPY FD_CONTT.
+       FD CONTROLE.
+          COPY FD_CTRL.
 
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO                      PIC X(22) VALUE SPACES.
+       01 WS-REGISTRO                      PIC X(37) VALUE SPACES.
        01 FILLER REDEFINES WS-REGISTRO.
           03 WS-ID-CONTATO                 PIC 9(02).
           03 WS-NM-CONTATO                 PIC X(20).
+          03 WS-TL-CONTATO                 PIC X(15).
+       01 WL-PARAMETROS-TEL.
+          03 WL-TELEFONE                   PIC X(15).
+          03 WL-TEL-OK                     PIC X(01).
+             88 WL-TEL-VALIDO              VALUE 'S'.
+             88 WL-TEL-INVALIDO            VALUE 'N'.
+       01 WL-AUDITORIA.
+          03 WL-PROGRAMA                   PIC X(12)
+             VALUE 'SISCONTATOS'.
+          03 WL-OPERACAO                   PIC X(10).
+          03 WL-CHAVE                      PIC X(10).
+          03 WL-VALOR-ANTIGO               PIC X(50).
+          03 WL-VALOR-NOVO                 PIC X(50).
        77 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
+       77 WS-FS-CTRL                       PIC 99.
+          88 FS-CTRL-OK                    VALUE 0.
+       77 WS-CTRL-NOVO                     PIC X VALUE 'N'.
+       77 WS-ID-OK                         PIC X VALUE 'S'.
+          88 ID-DISPONIVEL                 VALUE 'S' FALSE 'N'.
        77 WS-EOF                           PIC X.
           88 EOF-OK                        VALUE 'S' FALSE 'N'.
        77 WS-EXIT                          PIC X.
@@ -46,26 +74,49 @@
             SET FS-OK             TO TRUE
 
             DISPLAY 'PARA REGISTRAR UM CONTATO, INFORME: '
-            DISPLAY 'Um numero para Identificacao e tecle <ENTER>: '
-            ACCEPT WS-ID-CONTATO
             DISPLAY 'Um nome para o Contato e tecle <ENTER>: '
             ACCEPT WS-NM-CONTATO
+            DISPLAY 'Um telefone para o Contato e tecle <ENTER>: '
+            ACCEPT WS-TL-CONTATO
+
+            MOVE WS-TL-CONTATO   TO WL-TELEFONE
+            CALL 'VALIDTEL' USING WL-PARAMETROS-TEL
 
-            OPEN EXTEND CONTATOS
+            IF WL-TEL-INVALIDO
+                DISPLAY 'TELEFONE INVALIDO! CONTATO NAO GRAVADO.'
+            ELSE
+            PERFORM P150-PROX-ID  THRU P150-FIM
+            IF ID-DISPONIVEL
+            OPEN I-O CONTATOS
             IF WS-FS EQUAL 35 THEN
                 OPEN OUTPUT CONTATOS
             END-IF
             IF FS-OK THEN
                 MOVE WS-ID-CONTATO         TO ID-CONTATO
                 MOVE WS-NM-CONTATO         TO NM-CONTATO
+                MOVE WS-TL-CONTATO         TO TL-CONTATO
 
                 WRITE REG-CONTATOS
-                DISPLAY 'Contato gravado com Sucesso! '
+                    INVALID KEY
+                        DISPLAY 'CONTATO JA CADASTRADO! '
+                    NOT INVALID KEY
+                        DISPLAY 'Contato gravado com Sucesso! '
+                        MOVE 'CADASTRO'    TO WL-OPERACAO
+                        MOVE WS-ID-CONTATO TO WL-CHAVE
+                        MOVE SPACES        TO WL-VALOR-ANTIGO
+                        STRING NM-CONTATO  DELIMITED BY SIZE
+                               ' '         DELIMITED BY SIZE
+                               TL-CONTATO  DELIMITED BY SIZE
+                               INTO WL-VALOR-NOVO
+                        CALL 'AUDITLOG' USING WL-AUDITORIA
+                END-WRITE
             ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS. '
                 DISPLAY 'FILE STATUS: ' WS-FS
             END-IF
             CLOSE CONTATOS
+            END-IF
+            END-IF
 
             DISPLAY
                'TECLE: '
@@ -73,6 +124,40 @@
             ACCEPT WS-EXIT
             .
        P300-FIM.
+       P150-PROX-ID.
+            SET FS-CTRL-OK        TO TRUE
+            SET ID-DISPONIVEL     TO TRUE
+            MOVE 'N'              TO WS-CTRL-NOVO
+            OPEN I-O CONTROLE
+            IF WS-FS-CTRL EQUAL 35 THEN
+                OPEN OUTPUT CONTROLE
+                CLOSE CONTROLE
+                OPEN I-O CONTROLE
+            END-IF
+            MOVE 'CONTATOS  '      TO CHAVE-CONTROLE
+            READ CONTROLE
+                INVALID KEY
+                    MOVE 'S'          TO WS-CTRL-NOVO
+                    MOVE 1            TO ULTIMO-ID
+                NOT INVALID KEY
+                    ADD 1             TO ULTIMO-ID
+            END-READ
+            IF ULTIMO-ID > 99
+                DISPLAY 'LIMITE DE 99 CONTATOS CADASTRADOS FOI '
+                        'ATINGIDO. CADASTRO NAO REALIZADO.'
+                SET ID-DISPONIVEL TO FALSE
+            ELSE
+                MOVE 'CONTATOS  '     TO CHAVE-CONTROLE
+                IF WS-CTRL-NOVO EQUAL 'S'
+                    WRITE REG-CONTROLE
+                ELSE
+                    REWRITE REG-CONTROLE
+                END-IF
+                MOVE ULTIMO-ID     TO WS-ID-CONTATO
+            END-IF
+            CLOSE CONTROLE
+            .
+       P150-FIM.
        P900-FIM.
             GOBACK.
        END PROGRAM SISCONTATOS.
