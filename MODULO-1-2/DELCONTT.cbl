@@ -26,10 +26,11 @@
           COPY FD_CONTT.
 
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO                      PIC X(22) VALUE SPACES.
+       01 WS-REGISTRO                      PIC X(37) VALUE SPACES.
        01 FILLER REDEFINES WS-REGISTRO.
           03 WS-ID-CONTATO                 PIC 9(02).
           03 WS-NM-CONTATO                 PIC X(20).
+          03 WS-TL-CONTATO                 PIC X(15).
        77 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
        77 WS-EOF                           PIC X.
