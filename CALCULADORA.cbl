@@ -5,14 +5,32 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGCALC ASSIGN TO
+           'C:\COBOL\CALC_LOG.TXT'
+           ORGANISATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-LOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD LOGCALC.
+       01 REG-LOGCALC.
+          03 LOG-MODO                PIC 9.
+          03 LOG-NUM-1                PIC S9(3)V99.
+          03 LOG-NUM-2                PIC S9(3)V99.
+          03 LOG-RESULTADO            PIC S9(4)V99.
+
        WORKING-STORAGE SECTION.
        77 WS-MODO                  PIC 9    VALUE 0.
        77 WS-NUM-1                 PIC S9(3)V99.
        77 WS-NUM-2                 PIC S9(3)V99.
        77 WS-RESULTADO             PIC S9(4)V99.
        77 WS-DECISAO               PIC 9    VALUE 0.
+       77 WS-FS-LOG                PIC 99.
+          88 FS-LOG-OK             VALUE 0.
 
        PROCEDURE DIVISION.
 
@@ -65,6 +83,7 @@
             COMPUTE WS-RESULTADO = WS-NUM-1 + WS-NUM-2
                            ON SIZE ERROR PERFORM P600-ERRO.
             DISPLAY 'Resultado:  'WS-NUM-1' + 'WS-NUM-2'= ' WS-RESULTADO
+            PERFORM P250-GRAVA-LOG
             PERFORM P700-CONCLUSAO
            .
        P200-FIM.
@@ -73,6 +92,7 @@
             COMPUTE WS-RESULTADO = WS-NUM-1 - WS-NUM-2
                            ON SIZE ERROR PERFORM P600-ERRO.
             DISPLAY 'Resultado:  'WS-NUM-1' - 'WS-NUM-2'= ' WS-RESULTADO
+            PERFORM P250-GRAVA-LOG
             PERFORM P700-CONCLUSAO
            .
        P300-FIM.
@@ -81,6 +101,7 @@
             COMPUTE WS-RESULTADO = WS-NUM-1 * WS-NUM-2
                            ON SIZE ERROR PERFORM P600-ERRO.
             DISPLAY 'Resultado:  'WS-NUM-1' * 'WS-NUM-2'= ' WS-RESULTADO
+            PERFORM P250-GRAVA-LOG
             PERFORM P700-CONCLUSAO
            .
        P400-FIM.
@@ -89,10 +110,32 @@
             COMPUTE WS-RESULTADO = WS-NUM-1 / WS-NUM-2
                            ON SIZE ERROR PERFORM P600-ERRO.
             DISPLAY 'Resultado:  'WS-NUM-1' / 'WS-NUM-2'= ' WS-RESULTADO
+            PERFORM P250-GRAVA-LOG
             PERFORM P700-CONCLUSAO
            .
        P500-FIM.
 
+       P250-GRAVA-LOG.
+            OPEN EXTEND LOGCALC
+            IF WS-FS-LOG EQUAL 35 THEN
+                OPEN OUTPUT LOGCALC
+                CLOSE LOGCALC
+                OPEN EXTEND LOGCALC
+            END-IF
+            IF FS-LOG-OK THEN
+                MOVE WS-MODO          TO LOG-MODO
+                MOVE WS-NUM-1         TO LOG-NUM-1
+                MOVE WS-NUM-2         TO LOG-NUM-2
+                MOVE WS-RESULTADO     TO LOG-RESULTADO
+                WRITE REG-LOGCALC
+            ELSE
+                DISPLAY 'ERRO AO GRAVAR O LOG DE CALCULOS. '
+                DISPLAY 'FILE STATUS: ' WS-FS-LOG
+            END-IF
+            CLOSE LOGCALC
+            .
+       P250-FIM.
+
        P600-ERRO.
             INITIALISE WS-DECISAO
             DISPLAY '--------------------------------------------------'
